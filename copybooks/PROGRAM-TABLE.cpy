@@ -0,0 +1,12 @@
+      *****************************************************************
+      * PROGRAM-TABLE.cpy
+      * In-memory table of program-of-study codes/names loaded from
+      * PROGRAM.txt by 302-READ-PROGRAM-TABLE / 401-LOAD-PROGRAM-TABLE.
+      *****************************************************************
+           05 PROGRAM-TABLE-ENTRY OCCURS 200 TIMES INDEXED T-ENTRY.
+               10 PROGRAM-TABLE-CODE    PIC X(6).
+               10 PROGRAM-TABLE-NAME    PIC X(20).
+      *        Running subtotals accumulated as the report is written.
+               10 PROGRAM-TABLE-COUNT   PIC 9(5) VALUE 0.
+               10 PROGRAM-TABLE-TUITION PIC 9(7)V99 VALUE 0.
+               10 PROGRAM-TABLE-AVGSUM  PIC 9(7)V9 VALUE 0.
