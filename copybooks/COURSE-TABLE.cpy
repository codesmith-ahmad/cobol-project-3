@@ -0,0 +1,12 @@
+      *****************************************************************
+      * COURSE-TABLE.cpy
+      * In-memory course catalog (code/title/credit hours) loaded from
+      * COURSE.txt by 328-READ-COURSE-TABLE / 405-LOAD-COURSE-TABLE.
+      * Looked up by COURSE-CODE so 402-GET-STUDENT-AVERAGE can weight
+      * each course by its real credit hours instead of assuming every
+      * course is worth the standard 3.
+      *****************************************************************
+           05 COURSE-TABLE-ENTRY OCCURS 300 TIMES INDEXED C-ENTRY.
+               10 COURSE-TABLE-CODE    PIC X(7).
+               10 COURSE-TABLE-TITLE   PIC X(20).
+               10 COURSE-TABLE-CREDIT-HOURS PIC 9(2).
