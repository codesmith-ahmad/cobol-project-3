@@ -0,0 +1,59 @@
+      *****************************************************************
+      * STUDENT-RECORD.cpy
+      * Shared student record layout (student number, tuition owed,
+      * name, program of study, active/withdrawn status, and a
+      * variable-length course table) for every program that reads or
+      * writes a record in this shape, whether as an FD record or a
+      * LINKAGE record passed to a subprogram.  One edit here instead
+      * of several separate, and inevitably drifting, copies of the
+      * same fields.
+      *
+      * The 01-level name and field prefix are supplied by the calling
+      * program's REPLACING clause, e.g.
+      *
+      *     COPY "STUDENT-RECORD.cpy"
+      *         REPLACING STUDENT-RECORD BY OUTBOUND
+      *                   STUDENT-KEY    BY OUT-STUDENT-KEY
+      *                   STUDENT-NUMBER BY OUT-STUDENT-NUMBER
+      *                   TERM-CODE      BY OUT-TERM-CODE
+      *                   TUITION-OWED   BY OUT-TUITION-OWED
+      *                   STUDENT-NAME   BY OUT-STUDENT-NAME
+      *                   PROGRAM-OF-STUDY BY OUT-PROGRAM-OF-STUDY
+      *                   STATUS-CODE    BY OUT-STATUS-CODE
+      *                   COURSE-COUNT   BY OUT-COURSE-COUNT
+      *                   COURSE-ENTRY   BY OUT-COURSE-ENTRY
+      *                   COURSE-CODE    BY OUT-COURSE-CODE
+      *                   COURSE-AVG     BY OUT-COURSE-AVG.
+      *
+      * so existing PROCEDURE DIVISION code referring to e.g.
+      * OUT-STUDENT-NUMBER or FOUND-STUDENT-NAME doesn't have to change.
+      * A program with no naming collision to avoid (no prefix in use)
+      * can simply omit the field-name REPLACING pairs and supply only
+      * the 01-level name.
+      *
+      * STUDENT-NUMBER alone no longer uniquely identifies a record -
+      * a student has one record per TERM-CODE, so the two together
+      * (STUDENT-KEY) are the RECORD KEY a caller's SELECT clause
+      * should use; STUDENT-NUMBER by itself makes a natural ALTERNATE
+      * KEY WITH DUPLICATES for pulling every term a student has on
+      * file (a transcript) rather than just the current one.
+      *****************************************************************
+       01 STUDENT-RECORD.
+           05 STUDENT-KEY.
+               10 STUDENT-NUMBER   PIC 9(6).
+      *            CCYY + term number, e.g. "202530" = fall 2025.
+               10 TERM-CODE        PIC X(6).
+           05 TUITION-OWED     PIC 9(4)V99.
+           05 STUDENT-NAME     PIC X(40).
+           05 PROGRAM-OF-STUDY PIC X(6).
+      *        'A' = active, 'W' = withdrawn/deactivated.
+           05 STATUS-CODE      PIC X(1).
+      *        Number of courses actually on this record, 1-10.
+      *        Must precede the course table below - it drives the
+      *        OCCURS DEPENDING ON, so a student isn't capped at five
+      *        courses.
+           05 COURSE-COUNT     PIC 9(2).
+           05 COURSE-ENTRY OCCURS 1 TO 10 TIMES
+                   DEPENDING ON COURSE-COUNT.
+               10 COURSE-CODE  PIC X(7).
+               10 COURSE-AVG   PIC 9(3).
