@@ -0,0 +1,19 @@
+      *****************************************************************
+      * Shared record layout for AUDIT-LOG.txt - one row per changed
+      * field on a STUFILE.dat REWRITE, so a disputed balance or grade
+      * can be traced back to who changed it, when, and from what.
+      *****************************************************************
+       01 AUDIT-LOG-RECORD.
+           05 AUD-STUDENT-NUMBER PIC 9(6).
+           05 FILLER             PIC X VALUE SPACE.
+           05 AUD-TERM-CODE      PIC X(6).
+           05 FILLER             PIC X VALUE SPACE.
+           05 AUD-FIELD-NAME     PIC X(20).
+           05 FILLER             PIC X VALUE SPACE.
+           05 AUD-OLD-VALUE      PIC X(20).
+           05 FILLER             PIC X VALUE SPACE.
+           05 AUD-NEW-VALUE      PIC X(20).
+           05 FILLER             PIC X VALUE SPACE.
+           05 AUD-OPERATOR-ID    PIC X(10).
+           05 FILLER             PIC X VALUE SPACE.
+           05 AUD-TIMESTAMP      PIC X(26).
