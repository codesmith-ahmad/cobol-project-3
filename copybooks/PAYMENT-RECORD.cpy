@@ -0,0 +1,13 @@
+      *****************************************************************
+      * Shared record layout for PAYMENTS.txt - one row per tuition
+      * payment posted, so a receipt can be reprinted or a disputed
+      * payment traced without relying on the rolled-up balance alone.
+      *****************************************************************
+       01 PAYMENT-RECORD.
+           05 PAY-STUDENT-NUMBER PIC 9(6).
+           05 FILLER             PIC X VALUE SPACE.
+           05 PAY-TERM-CODE      PIC X(6).
+           05 FILLER             PIC X VALUE SPACE.
+           05 PAY-AMOUNT         PIC 9(5)V99.
+           05 FILLER             PIC X VALUE SPACE.
+           05 PAY-DATE           PIC X(8).
