@@ -0,0 +1,24 @@
+      *****************************************************************
+      * Shared record layout for JOB-LOG.txt - one row per run of the
+      * conversion/report job, written at start and filled in as the
+      * run completes.
+      *****************************************************************
+       01 JOB-LOG-RECORD.
+           05 JOB-START-TIMESTAMP   PIC X(26).
+           05 FILLER                PIC X VALUE SPACE.
+           05 JOB-END-TIMESTAMP     PIC X(26).
+           05 FILLER                PIC X VALUE SPACE.
+           05 JOB-OPERATOR-ID       PIC X(10).
+           05 FILLER                PIC X VALUE SPACE.
+           05 JOB-TERM-CODE         PIC X(6).
+           05 FILLER                PIC X VALUE SPACE.
+      *        'Y' = unattended batch run, 'N' = interactive session.
+           05 JOB-BATCH-MODE        PIC X(1).
+           05 FILLER                PIC X VALUE SPACE.
+           05 JOB-STUDENTS-READ     PIC 9(5).
+           05 FILLER                PIC X VALUE SPACE.
+           05 JOB-STUDENTS-WRITTEN  PIC 9(5).
+           05 FILLER                PIC X VALUE SPACE.
+           05 JOB-STUDENTS-REJECTED PIC 9(5).
+           05 FILLER                PIC X VALUE SPACE.
+           05 JOB-RETURN-CODE       PIC 9(3).
