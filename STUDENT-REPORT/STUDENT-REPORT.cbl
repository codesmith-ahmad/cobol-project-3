@@ -19,6 +19,11 @@
       *    List of programs.
             SELECT PROGRAM-FILE ASSIGN TO "../PROGRAM.txt"
                 ORGANIZATION IS LINE SEQUENTIAL.
+      *    Course catalog - code, title, and real credit hours, so the
+      *    GPA weighting doesn't have to assume every course is a
+      *    standard 3 credit hours.
+            SELECT COURSE-FILE ASSIGN TO "../COURSE.txt"
+                ORGANIZATION IS LINE SEQUENTIAL.
       *    Raw input data to be converted to .dat.
             SELECT STUDENT-FILE ASSIGN TO "../STUFILE.txt"
                 ORGANIZATION IS LINE SEQUENTIAL.
@@ -26,11 +31,121 @@
             SELECT OUTPUT-FILE  ASSIGN TO "../OUTPUT.txt"
                 ORGANIZATION IS LINE SEQUENTIAL.
       *    Indexed file converted from .txt
+      *    DYNAMIC so the same connector supports a keyed READ/REWRITE
+      *    by STUDENT-KEY (one term's record) as well as a sequential
+      *    READ NEXT ordered by the STUDENT-NUMBER alternate key, the
+      *    latter used to pull every term a student has on file for a
+      *    transcript.
             SELECT INDEXED-FILE ASSIGN TO "../STUFILE.dat"
                 ORGANIZATION IS INDEXED
-                ACCESS MODE IS RANDOM
-                RECORD KEY IS I-STUDENT-NUMBER
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS I-STUDENT-KEY
+                ALTERNATE KEY IS I-STUDENT-NUMBER WITH DUPLICATES
                 FILE STATUS IS FILE-STATUS.
+      *    Dean's List extract - students clearing the honors average.
+            SELECT DEANS-LIST-FILE ASSIGN TO "../DEANS-LIST.txt"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      *    Delinquent-tuition extract for the bursar's office.
+            SELECT DELINQUENT-FILE ASSIGN TO "../DELINQUENT.txt"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      *    Comma-separated copy of the report for spreadsheet use.
+            SELECT CSV-FILE ASSIGN TO "../OUTPUT.csv"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      *    One row per student per term, in the Registrar's office's
+      *    own fixed layout (number/term/program/status/name, no
+      *    tuition figures) - they get this instead of being handed
+      *    the billing-oriented OUTPUT.txt report.
+            SELECT REGISTRAR-FEED-FILE ASSIGN TO "../REGISTRAR-FEED.txt"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      *    One row per student per term for Accounts Receivable's
+      *    tuition-owed interface, unconditional (unlike
+      *    DELINQUENT-FILE, which only covers balances over the
+      *    cutoff) since AR books every balance, not just the overdue
+      *    ones.
+            SELECT AR-EXTRACT-FILE ASSIGN TO "../AR-EXTRACT.txt"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      *    Mailer-ready copy of DELINQUENT-FILE for the notice mail
+      *    house - same students, in the flat layout their print job
+      *    expects.
+            SELECT DELINQUENT-MAILER-FILE
+                ASSIGN TO "../DELINQUENT-MAILER.txt"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      *    Students ranked by average, highest first, for awards.
+            SELECT HONOR-ROLL-FILE ASSIGN TO "../HONOR-ROLL.txt"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT HONOR-SORT-FILE ASSIGN TO "../HONOR.srt".
+      *    Students whose PROGRAM-OF-STUDY code isn't in PROGRAM.txt.
+            SELECT PROGRAM-EXCEPTION-FILE
+                ASSIGN TO "../PROGRAM-EXCEPTIONS.txt"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      *    Optional run-time filter - program code and/or number range
+      *    to restrict this run to.  Absent file means "report on all".
+            SELECT OPTIONAL REPORT-FILTER-FILE
+                ASSIGN TO "../REPORT-FILTER.txt"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      *    Records that failed to load into STUFILE.dat during the
+      *    txt-to-dat conversion, with the reason they were rejected.
+            SELECT REJECTS-FILE ASSIGN TO "../REJECTS.txt"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      *    Read-only connector onto the prior STUFILE.dat, used only to
+      *    copy it to a dated backup before the rebuild truncates it.
+            SELECT BACKUP-SOURCE-FILE ASSIGN TO "../STUFILE.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS BKS-STUDENT-KEY
+                FILE STATUS IS BACKUP-FILE-STATUS.
+      *    Dated copy of STUFILE.dat, written fresh before every run.
+            SELECT BACKUP-FILE ASSIGN TO BACKUP-FILENAME-WS
+                ORGANIZATION IS LINE SEQUENTIAL.
+      *    Checkpoint of the last STUDENT-NUMBER fully converted, so a
+      *    rerun after a mid-job failure can resume instead of
+      *    reprocessing the whole file.  Optional: absent means start
+      *    from the top.
+            SELECT OPTIONAL RESTART-FILE ASSIGN TO "../RESTART.txt"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      *    Field-level change history for every REWRITE against
+      *    STUFILE.dat - who changed what, from what, to what, when.
+            SELECT AUDIT-LOG-FILE ASSIGN TO "../AUDIT-LOG.txt"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      *    One row per tuition payment posted, so a payment can be
+      *    traced or a receipt reprinted instead of only ever showing
+      *    the current balance.
+            SELECT PAYMENTS-FILE ASSIGN TO "../PAYMENTS.txt"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      *    One row per run of this program - when it started and
+      *    finished, who ran it, what term, and how many students were
+      *    read/converted/rejected - so a scheduler or an operator can
+      *    tell at a glance whether last night's job actually ran and
+      *    what it did, without digging through the DISPLAY output.
+            SELECT JOB-LOG-FILE ASSIGN TO "../JOB-LOG.txt"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      *    One row per student per term on file, in STUDENT-NUMBER
+      *    order, for a full multi-term transcript rather than just
+      *    the current term's report.
+            SELECT TRANSCRIPT-FILE ASSIGN TO "../TRANSCRIPT.txt"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      *    Read-only connector onto this run's finished STUFILE.dat,
+      *    used only to copy it to a dated archive after the run -
+      *    separate from 324-BACKUP-INDEXED-FILE's pre-run restore
+      *    point, which is a copy of the PRIOR run's file instead.
+            SELECT ARCHIVE-STU-SOURCE-FILE ASSIGN TO "../STUFILE.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ARS-STUDENT-KEY
+                FILE STATUS IS ARCHIVE-FILE-STATUS.
+      *    Dated archive copy of STUFILE.dat, written fresh after
+      *    every run.
+            SELECT ARCHIVE-STU-FILE ASSIGN TO ARCHIVE-STU-FILENAME-WS
+                ORGANIZATION IS LINE SEQUENTIAL.
+      *    Read-only connector onto this run's finished OUTPUT.txt,
+      *    used only to copy it to a dated archive after the run.
+            SELECT ARCHIVE-OUT-SOURCE-FILE ASSIGN TO "../OUTPUT.txt"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ARCHIVE-OUT-STATUS.
+      *    Dated archive copy of OUTPUT.txt, written fresh after
+      *    every run.
+            SELECT ARCHIVE-OUT-FILE ASSIGN TO ARCHIVE-OUT-FILENAME-WS
+                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
@@ -40,6 +155,12 @@
                05 PROGRAM-CODE     PIC X(6).
                05 PROGRAM-NAME     PIC X(20).
 
+           FD COURSE-FILE.
+           01 COURSE-RECORD.
+               05 COURSE-REC-CODE          PIC X(7).
+               05 COURSE-REC-TITLE         PIC X(20).
+               05 COURSE-REC-CREDIT-HOURS  PIC 9(2).
+
            FD STUDENT-FILE.
            01 STUDENT-RECORD.
                05 STUDENT-NUMBER   PIC 9(6).
@@ -62,27 +183,205 @@
                05 STUDENT-NAME-OUT PIC X(40).
                05 FILLER           PIC X(3) VALUE SPACES.
                05 STUDENT-AVG-OUT  PIC ZZZZZ99.
-               05 FILLER           PIC A(4) VALUE SPACES.
+               05 FILLER           PIC X(3) VALUE SPACES.
+               05 LETTER-GRADE-OUT PIC X(1).
                05 PROGRAM-NAME-OUT PIC X(20).
                05 FILLER           PIC X(4) VALUE SPACES.
                05 TUITION-OWED-OUT PIC Z,ZZ9.99.
+               05 FILLER           PIC X(3) VALUE SPACES.
+               05 COURSE-LIST-OUT OCCURS 5 TIMES.
+                   10 COURSE-CODE-OUT PIC X(7).
+                   10 FILLER          PIC X VALUE SPACES.
+                   10 COURSE-AVG-OUT  PIC ZZ9.
+                   10 COURSE-FLAG-OUT PIC X.
+                   10 FILLER          PIC X VALUE SPACES.
+
+      *    EXTERNAL so MODULE-1 shares this same open file connector
+      *    when CALLed from 000-CONVERT-TXT-2-DAT instead of reopening
+      *    STUFILE.dat itself on every record.
+           FD INDEXED-FILE EXTERNAL.
+           COPY "STUDENT-RECORD.cpy"
+               REPLACING STUDENT-RECORD   BY INDEXED-RECORD
+                         STUDENT-KEY      BY I-STUDENT-KEY
+                         STUDENT-NUMBER   BY I-STUDENT-NUMBER
+                         TERM-CODE        BY I-TERM-CODE
+                         TUITION-OWED     BY I-TUITION-OWED
+                         STUDENT-NAME     BY I-STUDENT-NAME
+                         PROGRAM-OF-STUDY BY I-PROGRAM-OF-STUDY
+                         STATUS-CODE      BY I-STATUS-CODE
+                         COURSE-COUNT     BY I-COURSE-COUNT
+                         COURSE-ENTRY     BY I-COURSE-ENTRY
+                         COURSE-CODE      BY I-COURSE-CODE
+                         COURSE-AVG       BY I-COURSE-AVG.
+
+           FD DEANS-LIST-FILE.
+           01 DEANS-LIST-RECORD.
+               05 DL-STUDENT-NUMBER-OUT PIC 9(6).
+               05 FILLER                PIC X(2) VALUE SPACES.
+               05 DL-STUDENT-NAME-OUT   PIC X(40).
+               05 FILLER                PIC X(2) VALUE SPACES.
+               05 DL-STUDENT-AVG-OUT    PIC ZZZZZ99.
+
+           FD DELINQUENT-FILE.
+           01 DELINQUENT-RECORD.
+               05 DQ-STUDENT-NUMBER-OUT PIC 9(6).
+               05 FILLER                PIC X(2) VALUE SPACES.
+               05 DQ-STUDENT-NAME-OUT   PIC X(40).
+               05 FILLER                PIC X(2) VALUE SPACES.
+               05 DQ-TUITION-OWED-OUT   PIC Z,ZZ9.99.
+
+           FD CSV-FILE.
+           01 CSV-RECORD PIC X(100).
+
+      *    No tuition/grade fields - the Registrar's office only
+      *    tracks enrollment and standing, not billing.
+           FD REGISTRAR-FEED-FILE.
+           01 REGISTRAR-FEED-RECORD.
+               05 REG-STUDENT-NUMBER-OUT PIC 9(6).
+               05 FILLER                 PIC X(2) VALUE SPACES.
+               05 REG-TERM-CODE-OUT      PIC X(6).
+               05 FILLER                 PIC X(2) VALUE SPACES.
+               05 REG-PROGRAM-CODE-OUT   PIC X(6).
+               05 FILLER                 PIC X(2) VALUE SPACES.
+               05 REG-STATUS-CODE-OUT    PIC X(1).
+               05 FILLER                 PIC X(2) VALUE SPACES.
+               05 REG-STUDENT-NAME-OUT   PIC X(40).
+
+      *    AR-TRANSACTION-CODE-OUT is fixed at "TU" (tuition charge) -
+      *    every row this extract writes is a balance, never a
+      *    payment; BATCH-PAYMENT.cbl's PAYMENTS-FILE is AR's feed for
+      *    the payment side.
+           FD AR-EXTRACT-FILE.
+           01 AR-EXTRACT-RECORD.
+               05 AR-STUDENT-NUMBER-OUT    PIC 9(6).
+               05 FILLER                   PIC X(2) VALUE SPACES.
+               05 AR-TERM-CODE-OUT         PIC X(6).
+               05 FILLER                   PIC X(2) VALUE SPACES.
+               05 AR-TUITION-OWED-OUT      PIC Z,ZZ9.99.
+               05 FILLER                   PIC X(2) VALUE SPACES.
+               05 AR-TRANSACTION-CODE-OUT  PIC X(2) VALUE "TU".
+
+      *    STUFILE.dat carries no mailing address, so the mail house
+      *    matches this back to its own address list by
+      *    MAIL-STUDENT-NUMBER-OUT - the same key DELINQUENT-FILE
+      *    already identifies the student by.
+           FD DELINQUENT-MAILER-FILE.
+           01 DELINQUENT-MAILER-RECORD.
+               05 MAIL-STUDENT-NUMBER-OUT PIC 9(6).
+               05 FILLER                  PIC X(2) VALUE SPACES.
+               05 MAIL-STUDENT-NAME-OUT   PIC X(40).
+               05 FILLER                  PIC X(2) VALUE SPACES.
+               05 MAIL-TUITION-OWED-OUT   PIC Z,ZZ9.99.
+               05 FILLER                  PIC X(2) VALUE SPACES.
+               05 MAIL-NOTICE-DATE-OUT    PIC 9(8).
+
+           FD HONOR-ROLL-FILE.
+           01 HONOR-ROLL-RECORD.
+               05 HR-RANK-OUT    PIC ZZ9.
+               05 FILLER         PIC X(3) VALUE SPACES.
+               05 HR-NAME-OUT    PIC X(40).
+               05 FILLER         PIC X(3) VALUE SPACES.
+               05 HR-AVG-OUT     PIC ZZZ9.9.
+               05 FILLER         PIC X(3) VALUE SPACES.
+               05 HR-PROGRAM-OUT PIC X(20).
+
+           FD PROGRAM-EXCEPTION-FILE.
+           01 PROGRAM-EXCEPTION-RECORD.
+               05 PX-STUDENT-NUMBER-OUT PIC 9(6).
+               05 FILLER                PIC X(2) VALUE SPACES.
+               05 PX-PROGRAM-CODE-OUT   PIC X(6).
+               05 FILLER                PIC X(2) VALUE SPACES.
+               05 PX-REASON-OUT         PIC X(30)
+                   VALUE "PROGRAM CODE NOT FOUND".
+
+           FD REJECTS-FILE.
+           01 REJECTS-RECORD.
+               05 REJ-STUDENT-NUMBER-OUT PIC 9(6).
+               05 FILLER                 PIC X(2) VALUE SPACES.
+               05 REJ-STUDENT-NAME-OUT   PIC X(40).
+               05 FILLER                 PIC X(2) VALUE SPACES.
+               05 REJ-REASON-OUT         PIC X(30).
+
+           FD REPORT-FILTER-FILE.
+           01 REPORT-FILTER-RECORD.
+               05 RF-PROGRAM-CODE  PIC X(6).
+               05 FILLER           PIC X.
+               05 RF-LOW-NUMBER    PIC 9(6).
+               05 FILLER           PIC X.
+               05 RF-HIGH-NUMBER   PIC 9(6).
 
-           FD INDEXED-FILE.
-           01 INDEXED-RECORD.
-               05 I-STUDENT-NUMBER   PIC 9(6).
-               05 I-TUITION-OWED     PIC 9(4)V99.
-               05 I-STUDENT-NAME     PIC X(40).
-               05 I-PROGRAM-OF-STUDY PIC X(6).
-               05 I-COURSE-CODE-1    PIC X(7).
-               05 I-COURSE-AVG-1     PIC 9(3).
-               05 I-COURSE-CODE-2    PIC X(7).
-               05 I-COURSE-AVG-2     PIC 9(3).
-               05 I-COURSE-CODE-3    PIC X(7).
-               05 I-COURSE-AVG-3     PIC 9(3).
-               05 I-COURSE-CODE-4    PIC X(7).
-               05 I-COURSE-AVG-4     PIC 9(3).
-               05 I-COURSE-CODE-5    PIC X(7).
-               05 I-COURSE-AVG-5     PIC 9(3).
+           FD BACKUP-SOURCE-FILE
+               RECORD IS VARYING IN SIZE FROM 77 TO 167 CHARACTERS
+               DEPENDING ON BKS-COURSE-COUNT.
+           01 BACKUP-SOURCE-RECORD.
+               05 BKS-STUDENT-KEY.
+                   10 BKS-STUDENT-NUMBER   PIC 9(6).
+                   10 BKS-TERM-CODE        PIC X(6).
+               05 BKS-TUITION-OWED     PIC 9(4)V99.
+               05 BKS-STUDENT-NAME     PIC X(40).
+               05 BKS-PROGRAM-OF-STUDY PIC X(6).
+               05 BKS-STATUS-CODE      PIC X(1).
+               05 BKS-COURSE-COUNT     PIC 9(2).
+               05 BKS-COURSE-ENTRY OCCURS 1 TO 10 TIMES
+                       DEPENDING ON BKS-COURSE-COUNT.
+                   10 BKS-COURSE-CODE  PIC X(7).
+                   10 BKS-COURSE-AVG   PIC 9(3).
+
+           FD BACKUP-FILE.
+           01 BACKUP-RECORD PIC X(167).
+
+           FD RESTART-FILE.
+           01 RESTART-RECORD.
+               05 RESTART-LAST-NUMBER PIC 9(6).
+
+           FD AUDIT-LOG-FILE.
+           COPY "AUDIT-LOG.cpy".
+
+           FD PAYMENTS-FILE.
+           COPY "PAYMENT-RECORD.cpy".
+
+           FD JOB-LOG-FILE.
+           COPY "JOB-LOG.cpy".
+
+           FD TRANSCRIPT-FILE.
+           01 TRANSCRIPT-RECORD.
+               05 TRN-STUDENT-NUMBER-OUT PIC 9(6).
+               05 FILLER                 PIC X(2) VALUE SPACES.
+               05 TRN-TERM-CODE-OUT      PIC X(6).
+               05 FILLER                 PIC X(2) VALUE SPACES.
+               05 TRN-STUDENT-NAME-OUT   PIC X(40).
+
+           FD ARCHIVE-STU-SOURCE-FILE
+               RECORD IS VARYING IN SIZE FROM 77 TO 167 CHARACTERS
+               DEPENDING ON ARS-COURSE-COUNT.
+           01 ARCHIVE-STU-SOURCE-RECORD.
+               05 ARS-STUDENT-KEY.
+                   10 ARS-STUDENT-NUMBER   PIC 9(6).
+                   10 ARS-TERM-CODE        PIC X(6).
+               05 ARS-TUITION-OWED     PIC 9(4)V99.
+               05 ARS-STUDENT-NAME     PIC X(40).
+               05 ARS-PROGRAM-OF-STUDY PIC X(6).
+               05 ARS-STATUS-CODE      PIC X(1).
+               05 ARS-COURSE-COUNT     PIC 9(2).
+               05 ARS-COURSE-ENTRY OCCURS 1 TO 10 TIMES
+                       DEPENDING ON ARS-COURSE-COUNT.
+                   10 ARS-COURSE-CODE  PIC X(7).
+                   10 ARS-COURSE-AVG   PIC 9(3).
+
+           FD ARCHIVE-STU-FILE.
+           01 ARCHIVE-STU-RECORD PIC X(167).
+
+           FD ARCHIVE-OUT-SOURCE-FILE.
+           01 ARCHIVE-OUT-SOURCE-RECORD PIC X(200).
+
+           FD ARCHIVE-OUT-FILE.
+           01 ARCHIVE-OUT-RECORD PIC X(200).
+
+           SD HONOR-SORT-FILE.
+           01 HONOR-SORT-RECORD.
+               05 HS-AVG     PIC 9(3)V9.
+               05 HS-NAME    PIC X(40).
+               05 HS-PROGRAM PIC X(20).
 
        WORKING-STORAGE SECTION.
 
@@ -96,34 +395,155 @@
            01 TUITION-PAYMENT       PIC 9(5)V99.
            01 PAUSE PIC A.
 
+      *    Operator running this session, captured once at startup and
+      *    stamped on every AUDIT-LOG-FILE row this run writes.
+           01 OPERATOR-ID-WS PIC X(10) VALUE SPACES.
+
+      *    Term this run's conversion/report is for, captured once at
+      *    startup alongside the operator ID and stamped into every
+      *    STUDENT-KEY this run writes or looks up.
+           01 CURRENT-TERM-CODE PIC X(6) VALUE SPACES.
+
+      *    'Y' when this run was CALLed unattended (LK-BATCH-MODE),
+      *    'N' for the normal interactive session.
+           01 BATCH-MODE-WS PIC X(1) VALUE 'N'.
+
+           01 AUDIT-WORK-AREA.
+               05 AUD-TUITION-BEFORE-WS   PIC 9(4)V99.
+               05 AUD-OLD-TUITION-DISPLAY PIC ZZZ9.99.
+               05 AUD-NEW-TUITION-DISPLAY PIC ZZZ9.99.
+
+      *    LINKAGE work area for CALC-AVERAGE.  STUFILE.txt carries no
+      *    credit-hour figure per course, so every course is weighted
+      *    as a standard 3-credit course until a course catalog exists
+      *    to look the real figure up by COURSE-CODE.
+           01 CALC-AVERAGE-LINKAGE.
+               05 CAL-COURSE-AVERAGES.
+                   10 CAL-COURSE-AVG PIC 9(3) OCCURS 5 TIMES.
+               05 CAL-CREDIT-HOURS.
+                   10 CAL-CREDIT-HOUR PIC 9(2) OCCURS 5 TIMES
+                       VALUE 3.
+               05 CAL-STUDENT-AVG PIC 9(3)V9.
+
            01 PROGRAM-TABLE.
-           COPY "PROGRAM-FILE-DESCRIPTION.cpy".
+           COPY "PROGRAM-TABLE.cpy".
+
+           01 COURSE-TABLE.
+           COPY "COURSE-TABLE.cpy".
 
            01 COLUMN-HEADER.
                05 FILLER PIC X(40) VALUE "NAME".
                05 FILLER PIC X(3).
                05 FILLER PIC X(7)  VALUE "AVERAGE".
-               05 FILLER PIC X(4).
-               05 FILLER PIC X(20) VALUE "PROGRAM".
+               05 FILLER PIC X(3).
+               05 FILLER PIC X(5)  VALUE "GRADE".
+               05 FILLER PIC X(16) VALUE "PROGRAM".
                05 FILLER PIC X(4).
                05 FILLER PIC X(12) VALUE "TUITION OWED".
+               05 FILLER PIC X(3).
+               05 FILLER PIC X(60) VALUE "COURSES (CODE/GRADE)".
 
            01 TEMP-VALUES.
-               05 STUDENT-AVG PIC 9(3)V9.
-               05 RECORD-KEY  PIC 9(6).
+               05 STUDENT-AVG-NUM PIC 9(3)V9.
+               05 RECORD-KEY      PIC 9(6).
+               05 REJECT-REASON-WS PIC X(30) VALUE SPACES.
+               05 MODULE-FILE-STATUS PIC X(2) VALUE SPACES.
+
+      *    Name of the dated backup copy of STUFILE.dat, built fresh
+      *    at the start of every run by 324-BACKUP-INDEXED-FILE.
+           01 BACKUP-FILENAME-WS PIC X(40) VALUE SPACES.
+           01 BACKUP-DATE-WS.
+               05 BACKUP-DATE-CCYYMMDD PIC 9(8).
+           01 BACKUP-FILE-STATUS PIC X(2) VALUE SPACES.
+
+      *    Names of the dated archive copies of STUFILE.dat and
+      *    OUTPUT.txt, built fresh after every run by
+      *    706-ARCHIVE-RUN-FILES.
+           01 ARCHIVE-STU-FILENAME-WS PIC X(40) VALUE SPACES.
+           01 ARCHIVE-OUT-FILENAME-WS PIC X(40) VALUE SPACES.
+           01 ARCHIVE-FILE-STATUS     PIC X(2)  VALUE SPACES.
+           01 ARCHIVE-OUT-STATUS      PIC X(2)  VALUE SPACES.
+
+      *    Last STUDENT-NUMBER fully converted on a prior run of
+      *    000-CONVERT-TXT-2-DAT; 0 means convert from the top.
+           01 RESTART-CHECKPOINT PIC 9(6) VALUE 0.
+           01 RECONCILE-OK       PIC X VALUE 'Y'.
+
+           01 REPORT-THRESHOLDS.
+               05 DEANS-LIST-CUTOFF   PIC 9(3) VALUE 80.
+               05 PASSING-GRADE-CUTOFF PIC 9(3) VALUE 60.
+               05 DELINQUENT-CUTOFF   PIC 9(4)V99 VALUE 500.00.
+               05 PROGRAM-TABLE-CAPACITY PIC 999 VALUE 200.
+               05 COURSE-TABLE-CAPACITY  PIC 999 VALUE 300.
+      *        Fallback credit hours for a course code not found in
+      *        the catalog, so grading doesn't stop over a typo or a
+      *        course COURSE.txt hasn't caught up with yet.
+               05 DEFAULT-CREDIT-HOURS   PIC 9(2) VALUE 3.
+
+           01 CREDIT-LOOKUP.
+               05 CREDIT-LOOKUP-CODE  PIC X(7).
+               05 CREDIT-LOOKUP-HOURS PIC 9(2).
+               05 CREDIT-LOOKUP-FOUND PIC X VALUE 'N'.
+
+           01 REPORT-TOTALS.
+               05 PROG-ENTRY-COUNT PIC 999 VALUE 0.
+               05 COURSE-ENTRY-COUNT PIC 999 VALUE 0.
+               05 GRAND-COUNT      PIC 9(5) VALUE 0.
+               05 GRAND-TUITION    PIC 9(7)V99 VALUE 0.
+               05 GRAND-AVGSUM     PIC 9(7)V9 VALUE 0.
+
+           01 CSV-WORK-AREA.
+               05 CSV-AVG-OUT     PIC ZZZZZ99.
+               05 CSV-TUITION-OUT PIC Z,ZZ9.99.
+               05 CSV-LINE        PIC X(100).
+
+           01 REPORT-TOTAL-LINE.
+               05 RT-LABEL         PIC X(26).
+               05 RT-COUNT-OUT     PIC ZZZ9.
+               05 FILLER           PIC X(3) VALUE SPACES.
+               05 RT-TUITION-OUT   PIC Z,ZZZ,ZZ9.99.
+               05 FILLER           PIC X(3) VALUE SPACES.
+               05 RT-AVG-OUT       PIC ZZ9.9.
 
            01 COUNTERS.
                05 READ-COUNTER PIC 99.
                05 WRITE-COUNTER PIC 99.
+               05 REJECT-COUNTER PIC 99.
+
+      *    Students tallied by average band for the term summary slide.
+           01 GRADE-DISTRIBUTION.
+               05 GRADE-BAND-90        PIC 999 VALUE 0.
+               05 GRADE-BAND-80        PIC 999 VALUE 0.
+               05 GRADE-BAND-70        PIC 999 VALUE 0.
+               05 GRADE-BAND-60        PIC 999 VALUE 0.
+               05 GRADE-BAND-BELOW-60  PIC 999 VALUE 0.
                05 TMP-COUNTER PIC 99.
+               05 RANK-COUNTER PIC 999 VALUE 0.
+               05 LINES-SINCE-HEADER PIC 99 VALUE 0.
+
+           01 REPORT-PAGING.
+               05 HEADER-INTERVAL PIC 99 VALUE 40.
 
            01 FLAGS.
                05 EOF-STU     PIC X VALUE "N".
                05 EOF-PROG    PIC X VALUE "N".
                05 SEARCH-FLAG PIC X VALUE "N".
                05 EOF-TABLE   PIC X VALUE "N".
+               05 EOF-COURSE  PIC X VALUE "N".
+               05 EOF-TRANSCRIPT PIC X VALUE "N".
                05 EOF         PIC 9 VALUE 0.
                05 EXIT-F      PIC 9 VALUE 0.
+               05 SORT-EOF    PIC X VALUE "N".
+               05 FILTER-MATCH PIC X VALUE "Y".
+               05 VALID-RECORD PIC X VALUE "Y".
+               05 STUDENT-STATUS-WS PIC X VALUE "A".
+
+      *    Run-time selection criteria loaded from REPORT-FILTER.txt.
+      *    Spaces/zeros mean "no restriction on this criterion".
+           01 REPORT-FILTER.
+               05 FILTER-PROGRAM-CODE PIC X(6) VALUE SPACES.
+               05 FILTER-LOW-NUMBER   PIC 9(6) VALUE 0.
+               05 FILTER-HIGH-NUMBER  PIC 9(6) VALUE 999999.
 
            01 DATA-FROM-SCREEN.
            05 STUDENT-ID-IN-WS PIC X(6) VALUE SPACES.
@@ -131,19 +551,30 @@
 
            01  STUDENT-RECORD-WS.
            05 STUDENT-NUMBER-WS     PIC 9(6).
+           05 TERM-CODE-WS          PIC X(6).
            05 TUITION-OWED-WS       PIC 9(4)V99.
            05 STUDENT-NAME-WS       PIC X(40).
-           05 PROGRAM-OF-STUDY-WS   PIC X(5).
-           05 COURSE-CODE-1-WS      PIC X(7).
-           05 COURSE-AVERAGE-1-WS   PIC 9(3).
-           05 COURSE-CODE-2-WS      PIC X(7).
-           05 COURSE-AVERAGE-2-WS   PIC 9(3).
-           05 COURSE-CODE-3-WS      PIC X(7).
-           05 COURSE-AVERAGE-3-WS   PIC 9(3).
-           05 COURSE-CODE-4-WS      PIC X(7).
-           05 COURSE-AVERAGE-4-WS   PIC 9(3).
-           05 COURSE-CODE-5-WS      PIC X(7).
-           05 COURSE-AVERAGE-5-WS   PIC 9(3).
+           05 PROGRAM-OF-STUDY-WS   PIC X(6).
+           05 STATUS-CODE-WS        PIC X(1).
+           05 COURSE-COUNT-WS       PIC 9(2).
+           05 COURSE-ENTRY-WS OCCURS 1 TO 10 TIMES
+                   DEPENDING ON COURSE-COUNT-WS.
+               10 COURSE-CODE-WS    PIC X(7).
+               10 COURSE-AVERAGE-WS PIC 9(3).
+
+           01 CRS-IDX-WS PIC 9(2).
+
+      *****************************************************************
+      * All three parameters are OPTIONAL so WELCOME-PROGRAM's existing
+      * plain CALL "STUDENT-REPORT" (interactive, prompts for both) and
+      * a batch driver's CALL "STUDENT-REPORT" USING LK-BATCH-MODE
+      * LK-OPERATOR-ID LK-TERM-CODE (unattended) both work against the
+      * same entry point.
+      *****************************************************************
+       LINKAGE SECTION.
+       01 LK-BATCH-MODE  PIC X(1).
+       01 LK-OPERATOR-ID PIC X(10).
+       01 LK-TERM-CODE   PIC X(6).
 
        SCREEN SECTION.
        01 DATA-ENTRY-SCREEN.
@@ -157,27 +588,150 @@
                LINE 3 COLUMN 12.
            10 VALUE "ENTER PAYMENT: " LINE 5 COLUMN 1.
 
-           10 TUITION-OWED-D PIC ZZZ9.99 TO PAYMENT LINE 5 COLUMN 16.
+           10 TUITION-OWED-D PIC ZZZ9.99 TO TUITION-PAYMENT
+               LINE 5 COLUMN 16.
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING OPTIONAL LK-BATCH-MODE
+               OPTIONAL LK-OPERATOR-ID OPTIONAL LK-TERM-CODE.
 
+      *****************************************************************
+      * Batch-mode run (LK-BATCH-MODE = 'Y') skips the interactive
+      * main menu entirely and goes straight to 202-GENERATE-REPORT,
+      * so conversion and reporting happen back to back with no
+      * operator at the console - what a scheduled job needs.
+      *****************************************************************
        600-NEW-MAIN.
               PERFORM 701-INITIALIZATION.
-              PERFORM 702-RUN-MAIN-MENU UNTIL EXIT-F = 1.
+              IF BATCH-MODE-WS = 'Y'
+                  PERFORM 202-GENERATE-REPORT
+              ELSE
+                  PERFORM 702-RUN-MAIN-MENU UNTIL EXIT-F = 1
+              END-IF.
               PERFORM 703-TERMINATION.
 
        701-INITIALIZATION.
+           IF LK-BATCH-MODE IS OMITTED
+               MOVE 'N' TO BATCH-MODE-WS
+           ELSE
+               MOVE LK-BATCH-MODE TO BATCH-MODE-WS
+           END-IF.
+           IF BATCH-MODE-WS = 'Y'
+               MOVE LK-OPERATOR-ID TO OPERATOR-ID-WS
+               MOVE LK-TERM-CODE   TO CURRENT-TERM-CODE
+           ELSE
+               PERFORM 900-CAPTURE-OPERATOR-ID
+               PERFORM 905-CAPTURE-TERM-CODE
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO JOB-START-TIMESTAMP.
+           PERFORM 324-BACKUP-INDEXED-FILE.
            PERFORM 201-OPEN-FILES.
            PERFORM 302-READ-PROGRAM-TABLE.
+           PERFORM 328-READ-COURSE-TABLE.
            PERFORM 000-CONVERT-TXT-2-DAT.
+           MOVE READ-COUNTER   TO JOB-STUDENTS-READ.
+           MOVE WRITE-COUNTER  TO JOB-STUDENTS-WRITTEN.
+           MOVE REJECT-COUNTER TO JOB-STUDENTS-REJECTED.
 
        702-RUN-MAIN-MENU.
            PERFORM 801-LOAD-MAIN-SCREEN.
            PERFORM 802-HANDLE-USER-INPUT.
 
+      *    GOBACK, not STOP RUN, so this program can also be CALLed as
+      *    a subprogram (WELCOME-PROGRAM's "GENERATE REPORT" option) -
+      *    a GOBACK from the outermost program ends the run exactly
+      *    the same way when STUDENT-REPORT is compiled and run on its
+      *    own.
        703-TERMINATION.
+           PERFORM 704-WRITE-JOB-SUMMARY.
            PERFORM 203-CLOSE-FILES.
-           STOP RUN.
+           PERFORM 706-ARCHIVE-RUN-FILES.
+           GOBACK.
+
+      *****************************************************************
+      * One JOB-LOG.txt row per run - start/end timestamps, who ran it,
+      * what term, and the conversion counts 000-CONVERT-TXT-2-DAT
+      * already tracks, so a scheduler or operator can confirm a run
+      * happened and what it did without reading the console output.
+      *****************************************************************
+       704-WRITE-JOB-SUMMARY.
+           MOVE FUNCTION CURRENT-DATE TO JOB-END-TIMESTAMP.
+           MOVE OPERATOR-ID-WS        TO JOB-OPERATOR-ID.
+           MOVE CURRENT-TERM-CODE     TO JOB-TERM-CODE.
+           MOVE BATCH-MODE-WS         TO JOB-BATCH-MODE.
+           MOVE RETURN-CODE           TO JOB-RETURN-CODE.
+           WRITE JOB-LOG-RECORD.
+
+      *****************************************************************
+      * Dated, point-in-time archive of this run's STUFILE.dat and
+      * OUTPUT.txt, taken after 203-CLOSE-FILES has flushed and closed
+      * both - separate from 324-BACKUP-INDEXED-FILE's restore point,
+      * which is a copy of the PRIOR run's STUFILE.dat taken before
+      * this run's conversion overwrote it.
+      *****************************************************************
+       706-ARCHIVE-RUN-FILES.
+           PERFORM 707-ARCHIVE-INDEXED-FILE.
+           PERFORM 708-ARCHIVE-OUTPUT-FILE.
+
+       707-ARCHIVE-INDEXED-FILE.
+           ACCEPT BACKUP-DATE-CCYYMMDD FROM DATE YYYYMMDD.
+           STRING "../STUFILE.dat.archive." DELIMITED BY SIZE
+                  BACKUP-DATE-CCYYMMDD DELIMITED BY SIZE
+               INTO ARCHIVE-STU-FILENAME-WS
+           END-STRING.
+           OPEN INPUT ARCHIVE-STU-SOURCE-FILE.
+           IF ARCHIVE-FILE-STATUS = "00"
+               OPEN OUTPUT ARCHIVE-STU-FILE
+               PERFORM UNTIL EOF = 1
+                   READ ARCHIVE-STU-SOURCE-FILE INTO ARCHIVE-STU-RECORD
+                       AT END
+                           ADD 1 TO EOF
+                       NOT AT END
+                           WRITE ARCHIVE-STU-RECORD
+                   END-READ
+               END-PERFORM
+               MOVE 0 TO EOF
+               CLOSE ARCHIVE-STU-SOURCE-FILE ARCHIVE-STU-FILE
+               DISPLAY "STUFILE.dat ARCHIVED TO "
+               ,      ARCHIVE-STU-FILENAME-WS
+           ELSE
+               DISPLAY "NO STUFILE.dat TO ARCHIVE (STATUS "
+               ,      ARCHIVE-FILE-STATUS ")"
+           END-IF.
+
+       708-ARCHIVE-OUTPUT-FILE.
+           STRING "../OUTPUT.txt.archive." DELIMITED BY SIZE
+                  BACKUP-DATE-CCYYMMDD DELIMITED BY SIZE
+               INTO ARCHIVE-OUT-FILENAME-WS
+           END-STRING.
+           OPEN INPUT ARCHIVE-OUT-SOURCE-FILE.
+           IF ARCHIVE-OUT-STATUS = "00"
+               OPEN OUTPUT ARCHIVE-OUT-FILE
+               PERFORM UNTIL EOF = 1
+                   READ ARCHIVE-OUT-SOURCE-FILE
+                       INTO ARCHIVE-OUT-RECORD
+                       AT END
+                           ADD 1 TO EOF
+                       NOT AT END
+                           WRITE ARCHIVE-OUT-RECORD
+                   END-READ
+               END-PERFORM
+               MOVE 0 TO EOF
+               CLOSE ARCHIVE-OUT-SOURCE-FILE ARCHIVE-OUT-FILE
+               DISPLAY "OUTPUT.txt ARCHIVED TO " ARCHIVE-OUT-FILENAME-WS
+           ELSE
+               DISPLAY "NO OUTPUT.txt TO ARCHIVE (STATUS "
+               ,      ARCHIVE-OUT-STATUS ")"
+           END-IF.
+
+       900-CAPTURE-OPERATOR-ID.
+           DISPLAY "ENTER YOUR OPERATOR ID: ".
+           ACCEPT OPERATOR-ID-WS.
+
+      *    CCYY + term number, e.g. "202530" for fall 2025, per the
+      *    TERM-CODE layout documented in STUDENT-RECORD.cpy.
+       905-CAPTURE-TERM-CODE.
+           DISPLAY "ENTER THE TERM CODE FOR THIS RUN (CCYYTT): ".
+           ACCEPT CURRENT-TERM-CODE.
 
        801-LOAD-MAIN-SCREEN.
            DISPLAY "901-LOAD-MAIN-SCREEN".
@@ -187,6 +741,7 @@
            DISPLAY "   1. SEARCH STUDENT BY KEY".
            DISPLAY "   2. GENERATE REPORT".
            DISPLAY "   3. EXIT PROGRAM".
+           DISPLAY "   4. GENERATE TRANSCRIPTS (ALL TERMS ON FILE)".
            DISPLAY "   -----------------------".
            DISPLAY "   Enter your choice: ".
 
@@ -194,7 +749,8 @@
            DISPLAY "USER INTERACTION".
            MOVE 0 TO VALID-INPUT.
            PERFORM UNTIL VALID-INPUT = 1
-               DISPLAY "1. Search     2. Generate report     3. exit"
+               DISPLAY "1. Search  2. Generate report  3. exit  "
+               ,       "4. Transcripts"
                ACCEPT CHOICE
                IF CHOICE = 1
                    ADD 1 TO VALID-INPUT
@@ -208,8 +764,11 @@
                    PERFORM 202-GENERATE-REPORT
                ELSE IF CHOICE = 3
                    PERFORM 703-TERMINATION
+               ELSE IF CHOICE = 4
+                   ADD 1 TO VALID-INPUT
+                   PERFORM 341-GENERATE-TRANSCRIPTS
                ELSE
-                   DISPLAY "Invalid choice. Please select 1, 2, or 3."
+                   DISPLAY "Invalid choice. Please select 1, 2, 3 or 4."
                END-IF
            END-PERFORM.
            ADD 1 TO EXIT-F.
@@ -221,18 +780,75 @@
            DISPLAY "RECEIVED FROM SEARCH: " STUDENT-RECORD.
 
        902-UPDATE-TUITION-SCREEN.
-           MOVE STUDENT-RECORD TO STUDENT-RECORD-WS.
-           PERFORM 002-COMPUTE-TUITION-OWED.
-           PERFORM 003-REWRITE-STUDENT-RECORD.
+           MOVE STUDENT-NUMBER     TO I-STUDENT-NUMBER.
+           MOVE CURRENT-TERM-CODE  TO I-TERM-CODE.
+           READ INDEXED-FILE
+               INVALID KEY
+                   PERFORM 407-ERROR-RTN
+               NOT INVALID KEY
+                   PERFORM 006-COPY-INDEXED-TO-WS
+                   PERFORM 002-COMPUTE-TUITION-OWED
+                   PERFORM 003-REWRITE-STUDENT-RECORD
+           END-READ.
+
+      *****************************************************************
+      * The count field has to be set before the loop below can know
+      * how much of the course table to take, so it is copied first -
+      * the same reason 330-CHECK-WITHDRAWN-STATUS's I-STATUS-CODE
+      * can't just be picked up with a single group MOVE either.
+      *****************************************************************
+       006-COPY-INDEXED-TO-WS.
+           MOVE I-STUDENT-NUMBER   TO STUDENT-NUMBER-WS.
+           MOVE I-TERM-CODE        TO TERM-CODE-WS.
+           MOVE I-TUITION-OWED     TO TUITION-OWED-WS.
+           MOVE I-STUDENT-NAME     TO STUDENT-NAME-WS.
+           MOVE I-PROGRAM-OF-STUDY TO PROGRAM-OF-STUDY-WS.
+           MOVE I-STATUS-CODE      TO STATUS-CODE-WS.
+           MOVE I-COURSE-COUNT     TO COURSE-COUNT-WS.
+           PERFORM VARYING CRS-IDX-WS FROM 1 BY 1
+                   UNTIL CRS-IDX-WS > I-COURSE-COUNT
+               MOVE I-COURSE-CODE(CRS-IDX-WS)
+                   TO COURSE-CODE-WS(CRS-IDX-WS)
+               MOVE I-COURSE-AVG(CRS-IDX-WS)
+                   TO COURSE-AVERAGE-WS(CRS-IDX-WS)
+           END-PERFORM.
 
        002-COMPUTE-TUITION-OWED.
+           MOVE TUITION-OWED-WS TO AUD-TUITION-BEFORE-WS.
            COMPUTE TUITION-OWED-WS = TUITION-OWED-WS - TUITION-PAYMENT.
+           PERFORM 004-LOG-TUITION-CHANGE.
+           PERFORM 005-LOG-PAYMENT-HISTORY.
 
            003-REWRITE-STUDENT-RECORD.
            REWRITE INDEXED-RECORD FROM STUDENT-RECORD-WS
            INVALID KEY PERFORM 407-ERROR-RTN NOT INVALID KEY
            DISPLAY "RECORD SAVED".
 
+       004-LOG-TUITION-CHANGE.
+           MOVE AUD-TUITION-BEFORE-WS TO AUD-OLD-TUITION-DISPLAY.
+           MOVE TUITION-OWED-WS TO AUD-NEW-TUITION-DISPLAY.
+           MOVE STUDENT-NUMBER-WS TO AUD-STUDENT-NUMBER.
+           MOVE TERM-CODE-WS      TO AUD-TERM-CODE.
+           MOVE "TUITION-OWED" TO AUD-FIELD-NAME.
+           MOVE AUD-OLD-TUITION-DISPLAY TO AUD-OLD-VALUE.
+           MOVE AUD-NEW-TUITION-DISPLAY TO AUD-NEW-VALUE.
+           MOVE OPERATOR-ID-WS TO AUD-OPERATOR-ID.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           WRITE AUDIT-LOG-RECORD.
+
+      *****************************************************************
+      * One PAYMENTS-FILE row per payment posted, separate from the
+      * audit log's before/after balance row, so a receipt for this
+      * one payment can be reprinted without having to re-derive it
+      * from the running balance.
+      *****************************************************************
+       005-LOG-PAYMENT-HISTORY.
+           MOVE STUDENT-NUMBER-WS TO PAY-STUDENT-NUMBER.
+           MOVE TERM-CODE-WS      TO PAY-TERM-CODE.
+           MOVE TUITION-PAYMENT TO PAY-AMOUNT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO PAY-DATE.
+           WRITE PAYMENT-RECORD.
+
        407-ERROR-RTN.
            DISPLAY "STUDENT RECORD NOT FOUND FOR ID: ", STUDENT-NUMBER.
            ACCEPT PAUSE.
@@ -257,47 +873,354 @@
 
        201-OPEN-FILES.
            OPEN INPUT  PROGRAM-FILE.
+           OPEN INPUT  COURSE-FILE.
            OPEN INPUT  STUDENT-FILE.
            OPEN OUTPUT OUTPUT-FILE.
+           OPEN OUTPUT DEANS-LIST-FILE.
+           OPEN OUTPUT DELINQUENT-FILE.
+           OPEN OUTPUT CSV-FILE.
+           OPEN OUTPUT REGISTRAR-FEED-FILE.
+           OPEN OUTPUT AR-EXTRACT-FILE.
+           OPEN OUTPUT DELINQUENT-MAILER-FILE.
+           OPEN OUTPUT PROGRAM-EXCEPTION-FILE.
+           OPEN OUTPUT REJECTS-FILE.
            OPEN I-O    INDEXED-FILE.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           OPEN EXTEND PAYMENTS-FILE.
+           OPEN EXTEND JOB-LOG-FILE.
            DISPLAY "FILES OPENED.".
 
        202-GENERATE-REPORT.
            DISPLAY "GENERATE REPORT.".
+           PERFORM 318-READ-REPORT-FILTER.
            PERFORM 301-GENERATE-HEADER.
            PERFORM 302-READ-PROGRAM-TABLE.
+           PERFORM 328-READ-COURSE-TABLE.
            PERFORM 304-PROCESS-AND-COUNT.
+           PERFORM 309-WRITE-REPORT-TOTALS.
+           PERFORM 312-GENERATE-HONOR-ROLL.
            PERFORM 305-DISPLAY-STATS.
 
        203-CLOSE-FILES.
            CLOSE PROGRAM-FILE.
+           CLOSE COURSE-FILE.
            CLOSE STUDENT-FILE.
            CLOSE  OUTPUT-FILE.
+           CLOSE DEANS-LIST-FILE.
+           CLOSE DELINQUENT-FILE.
+           CLOSE CSV-FILE.
+           CLOSE REGISTRAR-FEED-FILE.
+           CLOSE AR-EXTRACT-FILE.
+           CLOSE DELINQUENT-MAILER-FILE.
+           CLOSE PROGRAM-EXCEPTION-FILE.
+           CLOSE REJECTS-FILE.
            CLOSE INDEXED-FILE.
+           CLOSE AUDIT-LOG-FILE.
+           CLOSE PAYMENTS-FILE.
+           CLOSE JOB-LOG-FILE.
            DISPLAY "PROGRAM TERMINATED.".
 
        301-GENERATE-HEADER.
            MOVE COLUMN-HEADER TO STUDENT-OUTPUT-FILE.
            WRITE STUDENT-OUTPUT-FILE.
+           MOVE "NAME,AVERAGE,PROGRAM,TUITION OWED" TO CSV-RECORD.
+           WRITE CSV-RECORD.
+           MOVE 0 TO LINES-SINCE-HEADER.
+
+       315-WRITE-PAGE-HEADER.
+      *    Repeats the column header every HEADER-INTERVAL detail
+      *    lines so long runs stay readable without the CSV header
+      *    being duplicated mid-file.
+           MOVE COLUMN-HEADER TO STUDENT-OUTPUT-FILE.
+           WRITE STUDENT-OUTPUT-FILE.
 
        302-READ-PROGRAM-TABLE.
            PERFORM 401-LOAD-PROGRAM-TABLE UNTIL EOF-PROG = 'Y'
-               OR T-ENTRY > 20.
+               OR T-ENTRY > PROGRAM-TABLE-CAPACITY.
+           IF EOF-PROG NOT = 'Y'
+               DISPLAY "*** PROGRAM-TABLE CAPACITY EXCEEDED - "
+               ,      "PROGRAMS PAST " PROGRAM-TABLE-CAPACITY
+               ,      " WERE NOT LOADED ***"
+           END-IF.
+           COMPUTE PROG-ENTRY-COUNT = T-ENTRY - 1.
+
+       328-READ-COURSE-TABLE.
+           PERFORM 405-LOAD-COURSE-TABLE UNTIL EOF-COURSE = 'Y'
+               OR C-ENTRY > COURSE-TABLE-CAPACITY.
+           IF EOF-COURSE NOT = 'Y'
+               DISPLAY "*** COURSE-TABLE CAPACITY EXCEEDED - "
+               ,      "COURSES PAST " COURSE-TABLE-CAPACITY
+               ,      " WERE NOT LOADED ***"
+           END-IF.
+           COMPUTE COURSE-ENTRY-COUNT = C-ENTRY - 1.
 
        303-WRITE-STUDENT.
-           MOVE STUDENT-NAME TO STUDENT-NAME-OUT.
-           MOVE TUITION-OWED TO TUITION-OWED-OUT.
-           PERFORM 402-GET-STUDENT-AVERAGE.
-           MOVE 'N' TO SEARCH-FLAG.
-           PERFORM 403-SEARCH.
-           WRITE STUDENT-OUTPUT-FILE.
-           ADD 1 TO WRITE-COUNTER.
+           PERFORM 319-CHECK-FILTER-MATCH.
+           IF FILTER-MATCH = 'Y'
+               IF LINES-SINCE-HEADER >= HEADER-INTERVAL
+                   PERFORM 315-WRITE-PAGE-HEADER
+                   MOVE 0 TO LINES-SINCE-HEADER
+               END-IF
+               MOVE STUDENT-NAME TO STUDENT-NAME-OUT
+               MOVE TUITION-OWED TO TUITION-OWED-OUT
+               PERFORM 402-GET-STUDENT-AVERAGE
+               PERFORM 404-DERIVE-LETTER-GRADE
+               MOVE "** CODE NOT FOUND **" TO PROGRAM-NAME-OUT
+               MOVE 'N' TO SEARCH-FLAG
+               PERFORM 403-SEARCH
+               IF SEARCH-FLAG NOT = 'Y'
+                   PERFORM 316-WRITE-PROGRAM-EXCEPTION
+               END-IF
+               PERFORM 317-BUILD-COURSE-LIST
+               WRITE STUDENT-OUTPUT-FILE
+               ADD 1 TO WRITE-COUNTER
+               ADD 1 TO LINES-SINCE-HEADER
+               PERFORM 306-WRITE-DEANS-LIST
+               PERFORM 307-WRITE-DELINQUENT
+               PERFORM 308-ACCUMULATE-TOTALS
+               PERFORM 311-WRITE-CSV-RECORD
+               PERFORM 320-TALLY-GRADE-BAND
+               PERFORM 350-WRITE-REGISTRAR-FEED
+               PERFORM 351-WRITE-AR-EXTRACT
+           END-IF.
+
+       316-WRITE-PROGRAM-EXCEPTION.
+           MOVE STUDENT-NUMBER   TO PX-STUDENT-NUMBER-OUT.
+           MOVE PROGRAM-OF-STUDY TO PX-PROGRAM-CODE-OUT.
+           WRITE PROGRAM-EXCEPTION-RECORD.
+
+      *****************************************************************
+      * Carries each of the five course codes and grades from
+      * STUDENT-FILE through to the printed report so advisors can see
+      * which course is pulling the average down.  Any course below
+      * PASSING-GRADE-CUTOFF gets an "F" in COURSE-FLAG-OUT, since a
+      * passing blended average can still hide one failed course - an
+      * empty course slot (blank COURSE-CODE-n) is never flagged.
+      *****************************************************************
+       317-BUILD-COURSE-LIST.
+           MOVE COURSE-CODE-1 TO COURSE-CODE-OUT(1).
+           MOVE COURSE-AVG-1  TO COURSE-AVG-OUT(1).
+           MOVE SPACE         TO COURSE-FLAG-OUT(1).
+           IF COURSE-CODE-1 NOT = SPACES
+                   AND COURSE-AVG-1 < PASSING-GRADE-CUTOFF
+               MOVE "F" TO COURSE-FLAG-OUT(1)
+           END-IF.
+           MOVE COURSE-CODE-2 TO COURSE-CODE-OUT(2).
+           MOVE COURSE-AVG-2  TO COURSE-AVG-OUT(2).
+           MOVE SPACE         TO COURSE-FLAG-OUT(2).
+           IF COURSE-CODE-2 NOT = SPACES
+                   AND COURSE-AVG-2 < PASSING-GRADE-CUTOFF
+               MOVE "F" TO COURSE-FLAG-OUT(2)
+           END-IF.
+           MOVE COURSE-CODE-3 TO COURSE-CODE-OUT(3).
+           MOVE COURSE-AVG-3  TO COURSE-AVG-OUT(3).
+           MOVE SPACE         TO COURSE-FLAG-OUT(3).
+           IF COURSE-CODE-3 NOT = SPACES
+                   AND COURSE-AVG-3 < PASSING-GRADE-CUTOFF
+               MOVE "F" TO COURSE-FLAG-OUT(3)
+           END-IF.
+           MOVE COURSE-CODE-4 TO COURSE-CODE-OUT(4).
+           MOVE COURSE-AVG-4  TO COURSE-AVG-OUT(4).
+           MOVE SPACE         TO COURSE-FLAG-OUT(4).
+           IF COURSE-CODE-4 NOT = SPACES
+                   AND COURSE-AVG-4 < PASSING-GRADE-CUTOFF
+               MOVE "F" TO COURSE-FLAG-OUT(4)
+           END-IF.
+           MOVE COURSE-CODE-5 TO COURSE-CODE-OUT(5).
+           MOVE COURSE-AVG-5  TO COURSE-AVG-OUT(5).
+           MOVE SPACE         TO COURSE-FLAG-OUT(5).
+           IF COURSE-CODE-5 NOT = SPACES
+                   AND COURSE-AVG-5 < PASSING-GRADE-CUTOFF
+               MOVE "F" TO COURSE-FLAG-OUT(5)
+           END-IF.
+
+      *****************************************************************
+      * Loads an optional run-time filter so the same report copybook
+      * can drive a full run or a selective re-run restricted to one
+      * program code and/or a student-number range.  A missing or
+      * blank REPORT-FILTER.txt leaves the defaults alone, so every
+      * student matches.
+      *****************************************************************
+       318-READ-REPORT-FILTER.
+           OPEN INPUT REPORT-FILTER-FILE.
+           IF FILE-STATUS = "00"
+               READ REPORT-FILTER-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RF-PROGRAM-CODE TO FILTER-PROGRAM-CODE
+                       IF RF-LOW-NUMBER NOT = 0
+                           MOVE RF-LOW-NUMBER TO FILTER-LOW-NUMBER
+                       END-IF
+                       IF RF-HIGH-NUMBER NOT = 0
+                           MOVE RF-HIGH-NUMBER TO FILTER-HIGH-NUMBER
+                       END-IF
+               END-READ
+               CLOSE REPORT-FILTER-FILE
+           END-IF.
+           IF FILTER-PROGRAM-CODE NOT = SPACES
+               DISPLAY "REPORT FILTERED TO PROGRAM: "
+                   FILTER-PROGRAM-CODE
+           END-IF.
+           IF FILTER-LOW-NUMBER NOT = 0 OR
+                   FILTER-HIGH-NUMBER NOT = 999999
+               DISPLAY "REPORT FILTERED TO NUMBER RANGE: "
+                   FILTER-LOW-NUMBER " - " FILTER-HIGH-NUMBER
+           END-IF.
+
+       319-CHECK-FILTER-MATCH.
+           MOVE 'Y' TO FILTER-MATCH.
+           IF FILTER-PROGRAM-CODE NOT = SPACES
+                   AND FILTER-PROGRAM-CODE NOT = PROGRAM-OF-STUDY
+               MOVE 'N' TO FILTER-MATCH
+           END-IF.
+           IF STUDENT-NUMBER < FILTER-LOW-NUMBER
+                   OR STUDENT-NUMBER > FILTER-HIGH-NUMBER
+               MOVE 'N' TO FILTER-MATCH
+           END-IF.
+
+       320-TALLY-GRADE-BAND.
+           IF STUDENT-AVG-NUM >= 90
+               ADD 1 TO GRADE-BAND-90
+           ELSE IF STUDENT-AVG-NUM >= 80
+               ADD 1 TO GRADE-BAND-80
+           ELSE IF STUDENT-AVG-NUM >= 70
+               ADD 1 TO GRADE-BAND-70
+           ELSE IF STUDENT-AVG-NUM >= 60
+               ADD 1 TO GRADE-BAND-60
+           ELSE
+               ADD 1 TO GRADE-BAND-BELOW-60
+           END-IF.
+
+      *****************************************************************
+      * Copies the prior run's STUFILE.dat to a dated backup before
+      * 000-CONVERT-TXT-2-DAT truncates and rebuilds it, so a short or
+      * corrupt STUFILE.txt can't destroy the last good indexed file
+      * with no way back.  Runs before 201-OPEN-FILES opens
+      * INDEXED-FILE for the main run, using its own read-only
+      * connector to the same STUFILE.dat.  A missing STUFILE.dat
+      * (first-ever run) is not an error - there is nothing to back up.
+      *****************************************************************
+       324-BACKUP-INDEXED-FILE.
+           ACCEPT BACKUP-DATE-CCYYMMDD FROM DATE YYYYMMDD.
+           STRING "../STUFILE.dat." DELIMITED BY SIZE
+                  BACKUP-DATE-CCYYMMDD DELIMITED BY SIZE
+               INTO BACKUP-FILENAME-WS
+           END-STRING.
+           OPEN INPUT BACKUP-SOURCE-FILE.
+           IF BACKUP-FILE-STATUS = "00"
+               OPEN OUTPUT BACKUP-FILE
+               PERFORM UNTIL EOF = 1
+                   READ BACKUP-SOURCE-FILE INTO BACKUP-RECORD
+                       AT END
+                           ADD 1 TO EOF
+                       NOT AT END
+                           WRITE BACKUP-RECORD
+                   END-READ
+               END-PERFORM
+               MOVE 0 TO EOF
+               CLOSE BACKUP-SOURCE-FILE BACKUP-FILE
+               DISPLAY "STUFILE.dat BACKED UP TO " BACKUP-FILENAME-WS
+           ELSE
+               DISPLAY "NO PRIOR STUFILE.dat TO BACK UP (STATUS "
+               ,      BACKUP-FILE-STATUS ")"
+           END-IF.
+
+       311-WRITE-CSV-RECORD.
+           MOVE STUDENT-AVG-NUM TO CSV-AVG-OUT.
+           MOVE TUITION-OWED    TO CSV-TUITION-OUT.
+           MOVE SPACES TO CSV-LINE.
+           STRING FUNCTION TRIM(STUDENT-NAME)   DELIMITED BY SIZE
+                  ","                           DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-AVG-OUT)     DELIMITED BY SIZE
+                  ","                           DELIMITED BY SIZE
+                  FUNCTION TRIM(PROGRAM-NAME-OUT) DELIMITED BY SIZE
+                  ","                           DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-TUITION-OUT) DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING.
+           MOVE CSV-LINE TO CSV-RECORD.
+           WRITE CSV-RECORD.
+
+       308-ACCUMULATE-TOTALS.
+           ADD 1                TO GRAND-COUNT.
+           ADD TUITION-OWED      TO GRAND-TUITION.
+           ADD STUDENT-AVG-NUM   TO GRAND-AVGSUM.
+           IF SEARCH-FLAG = 'Y'
+               ADD 1              TO PROGRAM-TABLE-COUNT(T-ENTRY)
+               ADD TUITION-OWED   TO PROGRAM-TABLE-TUITION(T-ENTRY)
+               ADD STUDENT-AVG-NUM TO PROGRAM-TABLE-AVGSUM(T-ENTRY)
+           END-IF.
+
+       306-WRITE-DEANS-LIST.
+           IF STUDENT-AVG-NUM >= DEANS-LIST-CUTOFF
+               MOVE STUDENT-NUMBER TO DL-STUDENT-NUMBER-OUT
+               MOVE STUDENT-NAME   TO DL-STUDENT-NAME-OUT
+               MOVE STUDENT-AVG-OUT TO DL-STUDENT-AVG-OUT
+               WRITE DEANS-LIST-RECORD
+           END-IF.
+
+       307-WRITE-DELINQUENT.
+           IF TUITION-OWED > DELINQUENT-CUTOFF
+               MOVE STUDENT-NUMBER TO DQ-STUDENT-NUMBER-OUT
+               MOVE STUDENT-NAME   TO DQ-STUDENT-NAME-OUT
+               MOVE TUITION-OWED-OUT TO DQ-TUITION-OWED-OUT
+               WRITE DELINQUENT-RECORD
+               PERFORM 352-WRITE-DELINQUENT-MAILER
+           END-IF.
+
+      *****************************************************************
+      * Registrar's feed - enrollment/standing only, in the fixed
+      * layout the Registrar's office asked for so they don't have to
+      * scrape it out of the billing-oriented OUTPUT.txt report.
+      *****************************************************************
+       350-WRITE-REGISTRAR-FEED.
+           MOVE STUDENT-NUMBER     TO REG-STUDENT-NUMBER-OUT.
+           MOVE CURRENT-TERM-CODE  TO REG-TERM-CODE-OUT.
+           MOVE PROGRAM-OF-STUDY   TO REG-PROGRAM-CODE-OUT.
+           MOVE STUDENT-STATUS-WS  TO REG-STATUS-CODE-OUT.
+           MOVE STUDENT-NAME       TO REG-STUDENT-NAME-OUT.
+           WRITE REGISTRAR-FEED-RECORD.
+
+      *****************************************************************
+      * Accounts Receivable's tuition-owed interface - every student's
+      * current balance, not just the ones over DELINQUENT-CUTOFF, so
+      * AR can reconcile its own ledger against the whole student
+      * body.
+      *****************************************************************
+       351-WRITE-AR-EXTRACT.
+           MOVE STUDENT-NUMBER    TO AR-STUDENT-NUMBER-OUT.
+           MOVE CURRENT-TERM-CODE TO AR-TERM-CODE-OUT.
+           MOVE TUITION-OWED      TO AR-TUITION-OWED-OUT.
+           WRITE AR-EXTRACT-RECORD.
+
+      *****************************************************************
+      * Mailer-ready copy of the same delinquent-notice population
+      * DELINQUENT-FILE already identifies, in the mail house's own
+      * flat layout.  STUFILE.dat has no mailing address on file, so
+      * the mail house matches this back to its own address list by
+      * MAIL-STUDENT-NUMBER-OUT the same way the bursar's office
+      * already does for DELINQUENT-FILE.
+      *****************************************************************
+       352-WRITE-DELINQUENT-MAILER.
+           MOVE STUDENT-NUMBER      TO MAIL-STUDENT-NUMBER-OUT.
+           MOVE STUDENT-NAME        TO MAIL-STUDENT-NAME-OUT.
+           MOVE TUITION-OWED-OUT    TO MAIL-TUITION-OWED-OUT.
+           ACCEPT MAIL-NOTICE-DATE-OUT FROM DATE YYYYMMDD.
+           WRITE DELINQUENT-MAILER-RECORD.
 
        304-PROCESS-AND-COUNT.
            PERFORM UNTIL EOF-STU = 'Y'
                READ STUDENT-FILE INTO CACHE
                        AT END MOVE 'Y' TO EOF-STU
-                   NOT AT END PERFORM 303-WRITE-STUDENT
+                   NOT AT END
+                       PERFORM 330-CHECK-WITHDRAWN-STATUS
+                       IF STUDENT-STATUS-WS = 'W'
+                           DISPLAY "SKIPPING WITHDRAWN STUDENT "
+                               STUDENT-NUMBER
+                       ELSE
+                           PERFORM 303-WRITE-STUDENT
+                       END-IF
                END-READ
                DISPLAY CACHE
                ADD 1 TO READ-COUNTER
@@ -306,10 +1229,139 @@
       *    Reset file for later use
            CLOSE STUDENT-FILE. OPEN INPUT STUDENT-FILE.
 
+      *****************************************************************
+      * The report's counts come from STUFILE.txt, but withdrawal is
+      * only ever recorded in STUFILE.dat (UPDATE-STUDENT-FILE doesn't
+      * touch the .txt source) - look the student up on INDEXED-FILE by
+      * key so a withdrawn student doesn't keep showing up on reports
+      * after being deactivated.  Not on INDEXED-FILE yet (conversion
+      * hasn't happened or a duplicate-key reject) counts as active.
+      *****************************************************************
+       330-CHECK-WITHDRAWN-STATUS.
+           MOVE 'A' TO STUDENT-STATUS-WS.
+           MOVE STUDENT-NUMBER  TO I-STUDENT-NUMBER.
+           MOVE CURRENT-TERM-CODE TO I-TERM-CODE.
+           READ INDEXED-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE I-STATUS-CODE TO STUDENT-STATUS-WS
+           END-READ.
+
+      *****************************************************************
+      * Pulls every term a student has on file, in STUDENT-NUMBER
+      * order, rather than just the term 000-CONVERT-TXT-2-DAT ran
+      * this session - a full transcript instead of a single term's
+      * report.  Walks INDEXED-FILE sequentially by the STUDENT-NUMBER
+      * alternate key (WITH DUPLICATES groups every term a student has
+      * together) instead of by the STUDENT-KEY primary key, which
+      * would interleave different students' terms together.
+      *****************************************************************
+       341-GENERATE-TRANSCRIPTS.
+           OPEN OUTPUT TRANSCRIPT-FILE.
+           MOVE 0 TO I-STUDENT-NUMBER.
+           MOVE 'N' TO EOF-TRANSCRIPT.
+           START INDEXED-FILE KEY IS NOT LESS THAN I-STUDENT-NUMBER
+               INVALID KEY
+                   DISPLAY "NO RECORDS ON FILE FOR TRANSCRIPTS"
+                   MOVE 'Y' TO EOF-TRANSCRIPT
+           END-START.
+           PERFORM UNTIL EOF-TRANSCRIPT = 'Y'
+               READ INDEXED-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO EOF-TRANSCRIPT
+                   NOT AT END
+                       PERFORM 342-WRITE-TRANSCRIPT-LINE
+               END-READ
+           END-PERFORM.
+           CLOSE TRANSCRIPT-FILE.
+           DISPLAY "TRANSCRIPTS WRITTEN TO ../TRANSCRIPT.txt".
+
+       342-WRITE-TRANSCRIPT-LINE.
+           MOVE I-STUDENT-NUMBER TO TRN-STUDENT-NUMBER-OUT.
+           MOVE I-TERM-CODE      TO TRN-TERM-CODE-OUT.
+           MOVE I-STUDENT-NAME   TO TRN-STUDENT-NAME-OUT.
+           WRITE TRANSCRIPT-RECORD.
+
+       309-WRITE-REPORT-TOTALS.
+           PERFORM VARYING T-ENTRY FROM 1 BY 1
+                   UNTIL T-ENTRY > PROG-ENTRY-COUNT
+               IF PROGRAM-TABLE-COUNT(T-ENTRY) > 0
+                   MOVE SPACES TO REPORT-TOTAL-LINE
+                   STRING "SUBTOTAL - "
+                       PROGRAM-TABLE-NAME(T-ENTRY)
+                       DELIMITED BY SIZE INTO RT-LABEL
+                   MOVE PROGRAM-TABLE-COUNT(T-ENTRY) TO RT-COUNT-OUT
+                   MOVE PROGRAM-TABLE-TUITION(T-ENTRY) TO RT-TUITION-OUT
+                   DIVIDE PROGRAM-TABLE-AVGSUM(T-ENTRY)
+                       BY PROGRAM-TABLE-COUNT(T-ENTRY)
+                       GIVING RT-AVG-OUT ROUNDED
+                   MOVE REPORT-TOTAL-LINE TO STUDENT-OUTPUT-FILE
+                   WRITE STUDENT-OUTPUT-FILE
+               END-IF
+           END-PERFORM.
+           MOVE SPACES TO REPORT-TOTAL-LINE.
+           MOVE "GRAND TOTAL" TO RT-LABEL.
+           MOVE GRAND-COUNT TO RT-COUNT-OUT.
+           MOVE GRAND-TUITION TO RT-TUITION-OUT.
+           IF GRAND-COUNT > 0
+               DIVIDE GRAND-AVGSUM BY GRAND-COUNT
+                   GIVING RT-AVG-OUT ROUNDED
+           END-IF.
+           MOVE REPORT-TOTAL-LINE TO STUDENT-OUTPUT-FILE.
+           WRITE STUDENT-OUTPUT-FILE.
+
+       312-GENERATE-HONOR-ROLL.
+           OPEN OUTPUT HONOR-ROLL-FILE.
+           SORT HONOR-SORT-FILE
+               ON DESCENDING KEY HS-AVG
+               INPUT PROCEDURE IS 313-HONOR-SORT-INPUT
+               OUTPUT PROCEDURE IS 314-HONOR-SORT-OUTPUT.
+           CLOSE HONOR-ROLL-FILE.
+
+       313-HONOR-SORT-INPUT.
+           PERFORM UNTIL EOF-STU = 'Y'
+               READ STUDENT-FILE
+                   AT END MOVE 'Y' TO EOF-STU
+                   NOT AT END
+                       PERFORM 402-GET-STUDENT-AVERAGE
+                       MOVE 'N' TO SEARCH-FLAG
+                       PERFORM 403-SEARCH
+                       MOVE STUDENT-AVG-NUM  TO HS-AVG
+                       MOVE STUDENT-NAME     TO HS-NAME
+                       MOVE PROGRAM-NAME-OUT TO HS-PROGRAM
+                       RELEASE HONOR-SORT-RECORD
+               END-READ
+           END-PERFORM.
+           MOVE 'N' TO EOF-STU.
+      *    Reset file for later use
+           CLOSE STUDENT-FILE. OPEN INPUT STUDENT-FILE.
+
+       314-HONOR-SORT-OUTPUT.
+           MOVE 0 TO RANK-COUNTER.
+           PERFORM UNTIL SORT-EOF = 'Y'
+               RETURN HONOR-SORT-FILE
+                   AT END MOVE 'Y' TO SORT-EOF
+                   NOT AT END
+                       ADD 1 TO RANK-COUNTER
+                       MOVE RANK-COUNTER TO HR-RANK-OUT
+                       MOVE HS-NAME      TO HR-NAME-OUT
+                       MOVE HS-AVG       TO HR-AVG-OUT
+                       MOVE HS-PROGRAM   TO HR-PROGRAM-OUT
+                       WRITE HONOR-ROLL-RECORD
+               END-RETURN
+           END-PERFORM.
+           MOVE 'N' TO SORT-EOF.
 
        305-DISPLAY-STATS.
            DISPLAY "READ COUNT: " READ-COUNTER.
            DISPLAY "WRITE COUNT: " WRITE-COUNTER.
+           DISPLAY "GRADE DISTRIBUTION:".
+           DISPLAY "  90 AND ABOVE: " GRADE-BAND-90.
+           DISPLAY "  80 - 89     : " GRADE-BAND-80.
+           DISPLAY "  70 - 79     : " GRADE-BAND-70.
+           DISPLAY "  60 - 69     : " GRADE-BAND-60.
+           DISPLAY "  BELOW 60    : " GRADE-BAND-BELOW-60.
 
 
        401-LOAD-PROGRAM-TABLE.
@@ -320,16 +1372,114 @@
                MOVE PROGRAM-RECORD TO PROGRAM-TABLE-ENTRY(T-ENTRY)
                ADD 1 TO T-ENTRY.
 
+       405-LOAD-COURSE-TABLE.
+           READ COURSE-FILE
+           AT END
+               MOVE 'Y' TO EOF-COURSE
+           NOT AT END
+               MOVE COURSE-RECORD TO COURSE-TABLE-ENTRY(C-ENTRY)
+               ADD 1 TO C-ENTRY.
+
+      *****************************************************************
+      * CALC-AVERAGE does the actual credit-hour-weighted average;
+      * this paragraph just loads its LINKAGE from the five course
+      * grades and reads the weighted result back.  Each course's
+      * credit hours come from 406-LOOKUP-COURSE-CREDIT-HOURS against
+      * the COURSE-TABLE catalog rather than assuming a flat 3.  An
+      * empty course slot (blank COURSE-CODE-n) is still sent across
+      * with 0 credit hours, so CALC-AVERAGE excludes it from both the
+      * weighted sum and the total rather than dividing it in at an
+      * average of zero and dragging the blend down.
+      *****************************************************************
        402-GET-STUDENT-AVERAGE.
-           MOVE 0 TO STUDENT-AVG.
-           ADD COURSE-AVG-1 COURSE-AVG-2 COURSE-AVG-3 COURSE-AVG-4
-               COURSE-AVG-5 TO STUDENT-AVG.
-           DIVIDE STUDENT-AVG BY 5 GIVING STUDENT-AVG-OUT ROUNDED.
+           MOVE COURSE-AVG-1 TO CAL-COURSE-AVG(1).
+           MOVE COURSE-AVG-2 TO CAL-COURSE-AVG(2).
+           MOVE COURSE-AVG-3 TO CAL-COURSE-AVG(3).
+           MOVE COURSE-AVG-4 TO CAL-COURSE-AVG(4).
+           MOVE COURSE-AVG-5 TO CAL-COURSE-AVG(5).
+           IF COURSE-CODE-1 = SPACES
+               MOVE 0 TO CAL-CREDIT-HOUR(1)
+           ELSE
+               MOVE COURSE-CODE-1 TO CREDIT-LOOKUP-CODE
+               PERFORM 406-LOOKUP-COURSE-CREDIT-HOURS
+               MOVE CREDIT-LOOKUP-HOURS TO CAL-CREDIT-HOUR(1)
+           END-IF.
+           IF COURSE-CODE-2 = SPACES
+               MOVE 0 TO CAL-CREDIT-HOUR(2)
+           ELSE
+               MOVE COURSE-CODE-2 TO CREDIT-LOOKUP-CODE
+               PERFORM 406-LOOKUP-COURSE-CREDIT-HOURS
+               MOVE CREDIT-LOOKUP-HOURS TO CAL-CREDIT-HOUR(2)
+           END-IF.
+           IF COURSE-CODE-3 = SPACES
+               MOVE 0 TO CAL-CREDIT-HOUR(3)
+           ELSE
+               MOVE COURSE-CODE-3 TO CREDIT-LOOKUP-CODE
+               PERFORM 406-LOOKUP-COURSE-CREDIT-HOURS
+               MOVE CREDIT-LOOKUP-HOURS TO CAL-CREDIT-HOUR(3)
+           END-IF.
+           IF COURSE-CODE-4 = SPACES
+               MOVE 0 TO CAL-CREDIT-HOUR(4)
+           ELSE
+               MOVE COURSE-CODE-4 TO CREDIT-LOOKUP-CODE
+               PERFORM 406-LOOKUP-COURSE-CREDIT-HOURS
+               MOVE CREDIT-LOOKUP-HOURS TO CAL-CREDIT-HOUR(4)
+           END-IF.
+           IF COURSE-CODE-5 = SPACES
+               MOVE 0 TO CAL-CREDIT-HOUR(5)
+           ELSE
+               MOVE COURSE-CODE-5 TO CREDIT-LOOKUP-CODE
+               PERFORM 406-LOOKUP-COURSE-CREDIT-HOURS
+               MOVE CREDIT-LOOKUP-HOURS TO CAL-CREDIT-HOUR(5)
+           END-IF.
+           CALL "CALC-AVERAGE" USING CAL-COURSE-AVERAGES
+               CAL-CREDIT-HOURS CAL-STUDENT-AVG.
+           MOVE CAL-STUDENT-AVG TO STUDENT-AVG-NUM.
+           MOVE STUDENT-AVG-NUM TO STUDENT-AVG-OUT.
+
+      *****************************************************************
+      * Same 90/80/70/60 cutoffs 320-TALLY-GRADE-BAND already sorts
+      * the term summary by, just turned into a letter so advisors and
+      * the registrar don't have to do that conversion in their heads
+      * every time they read the report.
+      *****************************************************************
+       404-DERIVE-LETTER-GRADE.
+           IF STUDENT-AVG-NUM >= 90
+               MOVE "A" TO LETTER-GRADE-OUT
+           ELSE IF STUDENT-AVG-NUM >= 80
+               MOVE "B" TO LETTER-GRADE-OUT
+           ELSE IF STUDENT-AVG-NUM >= 70
+               MOVE "C" TO LETTER-GRADE-OUT
+           ELSE IF STUDENT-AVG-NUM >= 60
+               MOVE "D" TO LETTER-GRADE-OUT
+           ELSE
+               MOVE "F" TO LETTER-GRADE-OUT
+           END-IF.
+
+      *****************************************************************
+      * Looks CREDIT-LOOKUP-CODE up in COURSE-TABLE and returns its
+      * real credit hours in CREDIT-LOOKUP-HOURS.  A code the catalog
+      * doesn't have (not yet entered in COURSE.txt, or a typo on the
+      * student's record) falls back to DEFAULT-CREDIT-HOURS rather
+      * than stopping the run.
+      *****************************************************************
+       406-LOOKUP-COURSE-CREDIT-HOURS.
+           MOVE 'N' TO CREDIT-LOOKUP-FOUND.
+           MOVE DEFAULT-CREDIT-HOURS TO CREDIT-LOOKUP-HOURS.
+           PERFORM VARYING C-ENTRY FROM 1 BY 1
+                   UNTIL CREDIT-LOOKUP-FOUND = 'Y'
+                   OR C-ENTRY > COURSE-ENTRY-COUNT
+                   IF CREDIT-LOOKUP-CODE = COURSE-TABLE-CODE(C-ENTRY)
+                       MOVE COURSE-TABLE-CREDIT-HOURS(C-ENTRY)
+                           TO CREDIT-LOOKUP-HOURS
+                       MOVE 'Y' TO CREDIT-LOOKUP-FOUND
+                   END-IF
+               END-PERFORM.
 
        403-SEARCH.
            PERFORM VARYING T-ENTRY FROM 1 BY 1
                    UNTIL SEARCH-FLAG = 'Y'
-                   OR T-ENTRY > 20
+                   OR T-ENTRY > PROG-ENTRY-COUNT
                    IF PROGRAM-OF-STUDY = PROGRAM-TABLE-CODE(T-ENTRY)
                    MOVE PROGRAM-TABLE-NAME(T-ENTRY) TO PROGRAM-NAME-OUT
                    MOVE 'Y' TO SEARCH-FLAG
@@ -339,25 +1489,112 @@
 
        000-CONVERT-TXT-2-DAT.
            DISPLAY "ACCESSED 000".
-           MOVE 0 TO EOF READ-COUNTER WRITE-COUNTER.
+           MOVE 0 TO EOF READ-COUNTER WRITE-COUNTER REJECT-COUNTER.
+           PERFORM 325-READ-RESTART-CHECKPOINT.
            PERFORM UNTIL EOF = 1
                READ STUDENT-FILE AT END ADD 1 TO EOF NOT AT END
-                   ADD 1 TO READ-COUNTER
-                   DISPLAY "<<< STUFILE.txt: " STUDENT-RECORD
-                   ,                      " (reading #" READ-COUNTER ")"
-                   PERFORM POPULATE-INDEXED-RECORD
-                   WRITE INDEXED-RECORD
-                       INVALID KEY
-                           DISPLAY "INVALID KEY: " STUDENT-NUMBER
-                       NOT INVALID KEY
-                           ADD 1 TO WRITE-COUNTER
-                           DISPLAY "KEY OK"
-                           DISPLAY ">>> STUFILE.dat: " INDEXED-RECORD
-                           ,             " (writing #" WRITE-COUNTER ")"
-                   END-WRITE
+                   IF STUDENT-NUMBER NOT > RESTART-CHECKPOINT
+                       DISPLAY "SKIPPING ALREADY-CONVERTED STUDENT "
+                           STUDENT-NUMBER
+                   ELSE
+                       ADD 1 TO READ-COUNTER
+                       DISPLAY "<<< STUFILE.txt: " STUDENT-RECORD
+                       ,               " (reading #" READ-COUNTER ")"
+                       PERFORM 323-VALIDATE-STUDENT-RECORD
+                       IF VALID-RECORD = 'Y'
+                           CALL "MODULE-1" USING STUDENT-RECORD
+                               CURRENT-TERM-CODE MODULE-FILE-STATUS
+                           IF MODULE-FILE-STATUS = "00"
+                               ADD 1 TO WRITE-COUNTER
+                               DISPLAY "KEY OK (writing #"
+                               ,      WRITE-COUNTER ")"
+                               PERFORM 326-WRITE-RESTART-CHECKPOINT
+                           ELSE
+                               DISPLAY "INVALID KEY: " STUDENT-NUMBER
+                               ,      " STATUS: " MODULE-FILE-STATUS
+                               MOVE "DUPLICATE STUDENT NUMBER"
+                                   TO REJECT-REASON-WS
+                               PERFORM 321-WRITE-REJECT
+                           END-IF
+                       ELSE
+                           DISPLAY "REJECTED: " STUDENT-NUMBER " - "
+                           ,      REJECT-REASON-WS
+                           PERFORM 321-WRITE-REJECT
+                       END-IF
+                   END-IF
                END-READ
            END-PERFORM.
            DISPLAY "ADDED " WRITE-COUNTER " RECORDS".
+           PERFORM 322-RECONCILE-COUNTS.
+           IF RECONCILE-OK = 'Y'
+               PERFORM 327-CLEAR-RESTART-CHECKPOINT
+           END-IF.
+
+      *****************************************************************
+      * Confirms every record read from STUFILE.txt was accounted for
+      * as either a successful write to STUFILE.dat or a logged reject
+      * - a shortfall between the two means records went missing
+      * without a trace, which is worth stopping the job over.
+      *
+      * RETURN-CODE is left at the standard batch severity scale a
+      * scheduler branches on: 0 = clean run, 4 = ran fine but some
+      * records were rejected (worth a look, not worth paging anyone),
+      * 16 = reconciliation failure (records went missing - stop the
+      * downstream job chain).
+      *****************************************************************
+       322-RECONCILE-COUNTS.
+           MOVE 'Y' TO RECONCILE-OK.
+           IF READ-COUNTER = WRITE-COUNTER + REJECT-COUNTER
+               DISPLAY "RECONCILIATION OK: " READ-COUNTER
+                   " READ = " WRITE-COUNTER " WRITTEN + "
+                   REJECT-COUNTER " REJECTED"
+               IF REJECT-COUNTER > 0
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           ELSE
+               DISPLAY "*** RECONCILIATION FAILURE ***"
+               DISPLAY "READ-COUNTER: " READ-COUNTER
+               DISPLAY "WRITE-COUNTER + REJECT-COUNTER: "
+                   WRITE-COUNTER " + " REJECT-COUNTER
+               MOVE 'N' TO RECONCILE-OK
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+      *****************************************************************
+      * Restart/checkpoint support for 000-CONVERT-TXT-2-DAT: lets a
+      * rerun after a mid-job failure skip the records that already
+      * made it into STUFILE.dat instead of reprocessing the whole
+      * file (and risking duplicate-key rejects on the ones that did
+      * make it in).
+      *****************************************************************
+       325-READ-RESTART-CHECKPOINT.
+           MOVE 0 TO RESTART-CHECKPOINT.
+           OPEN INPUT RESTART-FILE.
+           IF FILE-STATUS = "00"
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RESTART-LAST-NUMBER TO RESTART-CHECKPOINT
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+           IF RESTART-CHECKPOINT NOT = 0
+               DISPLAY "RESUMING AFTER STUDENT NUMBER "
+                   RESTART-CHECKPOINT
+           END-IF.
+
+       326-WRITE-RESTART-CHECKPOINT.
+           MOVE STUDENT-NUMBER TO RESTART-LAST-NUMBER.
+           OPEN OUTPUT RESTART-FILE.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-FILE.
+
+       327-CLEAR-RESTART-CHECKPOINT.
+           MOVE 0 TO RESTART-LAST-NUMBER.
+           OPEN OUTPUT RESTART-FILE.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-FILE.
 
        001-TEST-CONVERT-TXT-2-DAT.
       *    FILE IS SET AS OUTPUT. NEED TO RESET AS INPUT FOR READING
@@ -370,36 +1607,45 @@
                DISPLAY "COUNTED " READ-COUNTER " RECORDS"
            END-PERFORM.
 
-       POPULATE-INDEXED-RECORD.
-           MOVE STUDENT-NUMBER   TO I-STUDENT-NUMBER
-           MOVE TUITION-OWED     TO I-TUITION-OWED
-           MOVE STUDENT-NAME     TO I-STUDENT-NAME
-           MOVE PROGRAM-OF-STUDY TO I-PROGRAM-OF-STUDY
-           MOVE COURSE-CODE-1    TO I-COURSE-CODE-1
-           MOVE COURSE-AVG-1     TO I-COURSE-AVG-1
-           MOVE COURSE-CODE-2    TO I-COURSE-CODE-2
-           MOVE COURSE-AVG-2     TO I-COURSE-AVG-2
-           MOVE COURSE-CODE-3    TO I-COURSE-CODE-3
-           MOVE COURSE-AVG-3     TO I-COURSE-AVG-3
-           MOVE COURSE-CODE-4    TO I-COURSE-CODE-4
-           MOVE COURSE-AVG-4     TO I-COURSE-AVG-4
-           MOVE COURSE-CODE-5    TO I-COURSE-CODE-5
-           MOVE COURSE-AVG-5     TO I-COURSE-AVG-5.
+       321-WRITE-REJECT.
+           MOVE STUDENT-NUMBER TO REJ-STUDENT-NUMBER-OUT.
+           MOVE STUDENT-NAME   TO REJ-STUDENT-NAME-OUT.
+           MOVE REJECT-REASON-WS TO REJ-REASON-OUT.
+           WRITE REJECTS-RECORD.
+           ADD 1 TO REJECT-COUNTER.
+
+      *****************************************************************
+      * Catches the obviously-bad STUFILE.txt records before they ever
+      * reach STUFILE.dat: blank names, a zero student number, or a
+      * course average outside 0-100.
+      *****************************************************************
+       323-VALIDATE-STUDENT-RECORD.
+           MOVE 'Y' TO VALID-RECORD.
+           MOVE SPACES TO REJECT-REASON-WS.
+           IF STUDENT-NAME = SPACES
+               MOVE 'N' TO VALID-RECORD
+               MOVE "BLANK STUDENT NAME" TO REJECT-REASON-WS
+           ELSE IF STUDENT-NUMBER = 0
+               MOVE 'N' TO VALID-RECORD
+               MOVE "ZERO STUDENT NUMBER" TO REJECT-REASON-WS
+           ELSE IF COURSE-AVG-1 > 100 OR COURSE-AVG-2 > 100
+                   OR COURSE-AVG-3 > 100 OR COURSE-AVG-4 > 100
+                   OR COURSE-AVG-5 > 100
+               MOVE 'N' TO VALID-RECORD
+               MOVE "COURSE AVERAGE OUT OF RANGE" TO REJECT-REASON-WS
+           END-IF.
 
        DISPLAY-RECORD.
            DISPLAY I-STUDENT-NUMBER
            DISPLAY I-TUITION-OWED
            DISPLAY I-STUDENT-NAME
            DISPLAY I-PROGRAM-OF-STUDY
-           DISPLAY I-COURSE-CODE-1
-           DISPLAY I-COURSE-AVG-1
-           DISPLAY I-COURSE-CODE-2
-           DISPLAY I-COURSE-AVG-2
-           DISPLAY I-COURSE-CODE-3
-           DISPLAY I-COURSE-AVG-3
-           DISPLAY I-COURSE-CODE-4
-           DISPLAY I-COURSE-AVG-4
-           DISPLAY I-COURSE-CODE-5
-           DISPLAY I-COURSE-AVG-5.
+           DISPLAY I-STATUS-CODE
+           DISPLAY I-COURSE-COUNT
+           PERFORM VARYING CRS-IDX-WS FROM 1 BY 1
+                   UNTIL CRS-IDX-WS > I-COURSE-COUNT
+               DISPLAY I-COURSE-CODE(CRS-IDX-WS)
+               DISPLAY I-COURSE-AVG(CRS-IDX-WS)
+           END-PERFORM.
 
        END PROGRAM STUDENT-REPORT.
