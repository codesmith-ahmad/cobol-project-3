@@ -14,54 +14,94 @@
                ASSIGN "STUFILE.dat"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL
-               RECORD KEY IS STUDENT-NUMBER
+               RECORD KEY IS STUDENT-KEY
+               ALTERNATE KEY IS STUDENT-NUMBER WITH DUPLICATES
+               ALTERNATE KEY IS STUDENT-NAME WITH DUPLICATES
                FILE STATUS IS FILE-STATUS.
+      *    Field-level change history for every REWRITE against
+      *    STUFILE.dat - who changed what, from what, to what, when.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN "AUDIT-LOG.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
-       FD STUDENT-DATA-FILE.
-           01 STUDENT-RECORD.
-               05 STUDENT-NUMBER   PIC 9(6).
-               05 TUITION-OWED     PIC 9(4)V99.
-               05 STUDENT-NAME     PIC X(40).
-               05 PROGRAM-OF-STUDY PIC X(6).
-               05 COURSE-CODE-1    PIC X(7).
-               05 COURSE-AVG-1     PIC 9(3).
-               05 COURSE-CODE-2    PIC X(7).
-               05 COURSE-AVG-2     PIC 9(3).
-               05 COURSE-CODE-3    PIC X(7).
-               05 COURSE-AVG-3     PIC 9(3).
-               05 COURSE-CODE-4    PIC X(7).
-               05 COURSE-AVG-4     PIC 9(3).
-               05 COURSE-CODE-5    PIC X(7).
-               05 COURSE-AVG-5     PIC 9(3).
+       FD STUDENT-DATA-FILE
+           RECORD IS VARYING IN SIZE FROM 77 TO 167 CHARACTERS
+           DEPENDING ON COURSE-COUNT.
+           COPY "STUDENT-RECORD.cpy".
+
+       FD AUDIT-LOG-FILE.
+       COPY "AUDIT-LOG.cpy".
 
        WORKING-STORAGE SECTION.
 
        01 STUDENT-RECORD-WS.
            05 STUDENT-NUMBER-WS    PIC 9(6).
+           05 TERM-CODE-WS         PIC X(6).
            05 TUITION-OWED-WS      PIC 9(4)V99.
            05 STUDENT-NAME-WS      PIC X(40).
            05 PROGRAM-OF-STUDY-WS  PIC X(6).
-           05 COURSE-CODE-1-WS     PIC X(7).
-           05 COURSE-AVG-1-WS      PIC 9(3).
-           05 COURSE-CODE-2-WS     PIC X(7).
-           05 COURSE-AVG-2-WS      PIC 9(3).
-           05 COURSE-CODE-3-WS     PIC X(7).
-           05 COURSE-AVG-3-WS      PIC 9(3).
-           05 COURSE-CODE-4-WS     PIC X(7).
-           05 COURSE-AVG-4-WS      PIC 9(3).
-           05 COURSE-CODE-5-WS     PIC X(7).
-           05 COURSE-AVG-5-WS      PIC 9(3).
+           05 STATUS-CODE-WS       PIC X(1) VALUE "A".
+           05 COURSE-COUNT-WS      PIC 9(2).
+           05 COURSE-ENTRY-WS OCCURS 1 TO 10 TIMES
+                   DEPENDING ON COURSE-COUNT-WS.
+               10 COURSE-CODE-WS   PIC X(7).
+               10 COURSE-AVG-WS    PIC 9(3).
+
+      *****************************************************************
+      * Snapshot of STUDENT-RECORD-WS taken right after the record is
+      * loaded, before the update screen overwrites any of it - lets
+      * 100-DISPLAY-CONFIRM-SECTION show old value vs new value before
+      * the REWRITE actually happens.
+      *****************************************************************
+       01 ORIGINAL-STUDENT-RECORD-WS.
+           05 OLD-STUDENT-NUMBER-WS    PIC 9(6).
+           05 OLD-TERM-CODE-WS         PIC X(6).
+           05 OLD-TUITION-OWED-WS      PIC 9(4)V99.
+           05 OLD-STUDENT-NAME-WS      PIC X(40).
+           05 OLD-PROGRAM-OF-STUDY-WS  PIC X(6).
+           05 OLD-STATUS-CODE-WS       PIC X(1).
+           05 OLD-COURSE-COUNT-WS      PIC 9(2).
+           05 OLD-COURSE-ENTRY-WS OCCURS 1 TO 10 TIMES
+                   DEPENDING ON OLD-COURSE-COUNT-WS.
+               10 OLD-COURSE-CODE-WS   PIC X(7).
+               10 OLD-COURSE-AVG-WS    PIC 9(3).
 
        01 FILE-STATUS PIC X(2).
 
+       01 CRS-IDX-WS PIC 9(2).
+
+      *    Operator running this session, captured once at startup and
+      *    stamped on every AUDIT-LOG-FILE row this run writes.
+       01 OPERATOR-ID-WS PIC X(10) VALUE SPACES.
+
+       01 AUDIT-WORK-AREA.
+           05 AUD-FIELD-NAME-WS PIC X(20).
+           05 AUD-OLD-VALUE-WS  PIC X(20).
+           05 AUD-NEW-VALUE-WS  PIC X(20).
+
        01 DATA-FROM-SCREEN.
-           05 STUDENT-ID-IN-WS PIC X(6) VALUE SPACES.
+           05 SEARCH-MODE-WS         PIC X(1) VALUE "N".
+           05 STUDENT-ID-IN-WS       PIC X(6) VALUE SPACES.
+           05 STUDENT-ID-NUM-WS      PIC 9(6) VALUE 0.
+           05 STUDENT-NAME-SEARCH-WS PIC X(40) VALUE SPACES.
+      *    A student can have one record per term (req036); the
+      *    operator has to say which term's record they mean, the same
+      *    way GRADE-LOAD.cbl/BATCH-PAYMENT.cbl take a term code on
+      *    every input row instead of assuming the first match.
+           05 TERM-CODE-SEARCH-WS    PIC X(6) VALUE SPACES.
 
        01 FLAGS.
            05 VALID-INPUT-FLAG PIC X VALUE "N".
            05 EOF-FLAG PIC X(1) VALUE "X".
            05 UPDATE-FLAG PIC X(1) VALUE "X".
+           05 NEW-STUDENT-FLAG PIC X VALUE "N".
+           05 WITHDRAW-FLAG PIC X(1) VALUE "N".
+           05 CONFIRM-FLAG PIC X(1) VALUE "X".
+      *    Set 'Y' by 215/225-FIND-TERM-IN-*-GROUP the moment a record
+      *    in the matched-name/number duplicate-key group also matches
+      *    TERM-CODE-SEARCH-WS, so the search loop knows to stop.
+           05 TERM-MATCH-FLAG  PIC X(1) VALUE "N".
 
        SCREEN SECTION.
        01 DATA-ENTRY-SCREEN.
@@ -70,9 +110,18 @@
 
            10 VALUE "INPUT STUDENT NUMBER" BLANK SCREEN
            LINE 1 COLUMN 1.
+           10 VALUE "SEARCH BY STUDENT NUMBER (N) OR NAME (A)? "
+               LINE 3 COL 05.
+           10 SEARCH-MODE-IN PIC X TO SEARCH-MODE-WS LINE 3 COL 48.
            10 VALUE "STUDENT ID: " LINE 5 COL 05.
            10 STUDENT-ID-IN PIC X(6) TO STUDENT-ID-IN-WS
                LINE 5 COL 17.
+           10 VALUE "STUDENT NAME: " LINE 6 COL 05.
+           10 STUDENT-NAME-SEARCH-IN PIC X(40)
+               TO STUDENT-NAME-SEARCH-WS LINE 6 COL 20.
+           10 VALUE "TERM CODE: " LINE 7 COL 05.
+           10 TERM-CODE-SEARCH-IN PIC X(6) TO TERM-CODE-SEARCH-WS
+               LINE 7 COL 17.
       *    SCREEN FOR DISPLAYING THE STUDENT RECORD
            05 DISPLAY-SECTION.
            10 STUDENT-NAME-D PIC X(40) FROM STUDENT-NAME-WS
@@ -80,33 +129,42 @@
            10 VALUE "STUDENT #: " LINE 2 COLUMN 1.
            10 STUDENT-NUMBER-D PIC 9(6) FROM STUDENT-NUMBER-WS
                LINE 2 COLUMN 12.
+           10 VALUE "TERM: " LINE 2 COLUMN 22.
+           10 TERM-CODE-D PIC X(6) FROM TERM-CODE-WS
+               LINE 2 COLUMN 28.
 
            10 VALUE "PROGRAM OF STUDY: " LINE 3 COLUMN 1.
            10 VALUE "COURSES" LINE 5 COLUMN 1.
 
+      *    Only the first five course slots are shown on this screen -
+      *    a practical display limit, not a cap on COURSE-COUNT-WS
+      *    itself, which can run up to ten.
            10 COURSE-CODE-D LINE 7 COLUMN 1.
            10 VALUE "GRADE: " LINE 7 COLUMN 9.
-           10 COURSE-AVG-1-D FROM COURSE-AVG-1-WS LINE 7 COLUMN 16.
+           10 COURSE-AVG-1-D FROM COURSE-AVG-WS(1) LINE 7 COLUMN 16.
 
            10 COURSE-CODE-2-D LINE 8 COLUMN 1.
            10 VALUE "GRADE: " LINE 8 COLUMN 9.
-           10 COURSE-AVG-2-D FROM COURSE-AVG-2-WS LINE 8 COLUMN 16.
+           10 COURSE-AVG-2-D FROM COURSE-AVG-WS(2) LINE 8 COLUMN 16.
 
            10 COURSE-CODE-3-D LINE 9 COLUMN 1.
            10 VALUE "GRADE: " LINE 9 COLUMN 9.
-           10 COURSE-AVG-3-D FROM COURSE-AVG-2-WS LINE 9 COLUMN 16.
+           10 COURSE-AVG-3-D FROM COURSE-AVG-WS(3) LINE 9 COLUMN 16.
 
            10 COURSE-CODE-4-D LINE 10 COLUMN 1.
            10 VALUE "GRADE: " LINE 10 COLUMN 9.
-           10 COURSE-AVG-4-D FROM COURSE-AVG-2-WS LINE 10 COLUMN 16.
+           10 COURSE-AVG-4-D FROM COURSE-AVG-WS(4) LINE 10 COLUMN 16.
 
            10 COURSE-CODE-5-D LINE 11 COLUMN 1.
            10 VALUE "GRADE: " LINE 11 COLUMN 9.
-           10 COURSE-AVG-5-D FROM COURSE-AVG-2-WS LINE 11 COLUMN 16.
+           10 COURSE-AVG-5-D FROM COURSE-AVG-WS(5) LINE 11 COLUMN 16.
 
            10 VALUE "Do you want to update this record? (Y/N)"
                LINE 13 COLUMN 1.
            10 UPDATE-IN PIC X TO UPDATE-FLAG LINE 13 COLUMN 42.
+           10 VALUE "Withdraw/deactivate this student? (Y/N)"
+               LINE 14 COLUMN 1.
+           10 WITHDRAW-IN PIC X TO WITHDRAW-FLAG LINE 14 COLUMN 42.
       *SCREEN FOR UPDATING THE STUDENT RECORD
            05 UPDATE-SECTION.
            10 VALUE "NAME: " LINE 1 COLUMN 1.
@@ -117,51 +175,175 @@
                LINE 2 COLUMN 12.
 
            10 VALUE "PROGRAM OF STUDY: " LINE 3 COLUMN 1.
-           10 PROGRAM-OF-STUDY-U PIC X(6) TO STUDENT-NUMBER-WS.
+           10 PROGRAM-OF-STUDY-U PIC X(6) TO PROGRAM-OF-STUDY-WS.
            10 VALUE "COURSES" LINE 5 COLUMN 1.
 
            10 COURSE-CODE-1-U LINE 7 COLUMN 1.
            10 VALUE "GRADE: " LINE 7 COLUMN 9.
-           10 COURSE-AVG-1-U PIC 9(3) TO COURSE-AVG-1-WS
+           10 COURSE-AVG-1-U PIC 9(3) TO COURSE-AVG-WS(1)
                LINE 7 COLUMN 16.
 
            10 COURSE-CODE-2-U LINE 8 COLUMN 1.
            10 VALUE "GRADE: " LINE 8 COLUMN 9.
-           10 COURSE-AVG-2-U PIC 9(3) TO COURSE-AVG-2-WS
+           10 COURSE-AVG-2-U PIC 9(3) TO COURSE-AVG-WS(2)
                LINE 8 COLUMN 16.
 
            10 COURSE-CODE-3-U LINE 9 COLUMN 1.
            10 VALUE "GRADE: " LINE 9 COLUMN 9.
-           10 COURSE-AVG-3-U PIC 9(3) TO COURSE-AVG-2-WS
+           10 COURSE-AVG-3-U PIC 9(3) TO COURSE-AVG-WS(3)
                LINE 9 COLUMN 16.
 
            10 COURSE-CODE-4-U LINE 10 COLUMN 1.
            10 VALUE "GRADE: " LINE 10 COLUMN 9.
-           10 COURSE-AVG-4-U PIC 9(3) TO COURSE-AVG-2-WS
+           10 COURSE-AVG-4-U PIC 9(3) TO COURSE-AVG-WS(4)
                LINE 10 COLUMN 16.
 
            10 COURSE-CODE-5-U LINE 11 COLUMN 1.
            10 VALUE "GRADE: " LINE 11 COLUMN 9.
-           10 COURSE-AVG-5-U PIC 9(3) TO COURSE-AVG-2-WS
+           10 COURSE-AVG-5-U PIC 9(3) TO COURSE-AVG-WS(5)
                LINE 11 COLUMN 16.
+      *    SCREEN FOR CONFIRMING THE CHANGES BEFORE THE REWRITE
+           05 CONFIRM-SECTION.
+           10 VALUE "CONFIRM THESE CHANGES?" BLANK SCREEN
+               LINE 1 COLUMN 1.
+           10 VALUE "FIELD" LINE 3 COLUMN 1.
+           10 VALUE "OLD VALUE" LINE 3 COLUMN 20.
+           10 VALUE "NEW VALUE" LINE 3 COLUMN 45.
+
+           10 VALUE "NAME:" LINE 4 COLUMN 1.
+           10 CONFIRM-OLD-NAME PIC X(40) FROM OLD-STUDENT-NAME-WS
+               LINE 4 COLUMN 20.
+           10 CONFIRM-NEW-NAME PIC X(40) FROM STUDENT-NAME-WS
+               LINE 4 COLUMN 45.
+
+           10 VALUE "PROGRAM:" LINE 5 COLUMN 1.
+           10 CONFIRM-OLD-PROGRAM PIC X(6)
+               FROM OLD-PROGRAM-OF-STUDY-WS LINE 5 COLUMN 20.
+           10 CONFIRM-NEW-PROGRAM PIC X(6) FROM PROGRAM-OF-STUDY-WS
+               LINE 5 COLUMN 45.
+
+           10 VALUE "COURSE 1 GRADE:" LINE 6 COLUMN 1.
+           10 CONFIRM-OLD-AVG-1 PIC 9(3) FROM OLD-COURSE-AVG-WS(1)
+               LINE 6 COLUMN 20.
+           10 CONFIRM-NEW-AVG-1 PIC 9(3) FROM COURSE-AVG-WS(1)
+               LINE 6 COLUMN 45.
+
+           10 VALUE "COURSE 2 GRADE:" LINE 7 COLUMN 1.
+           10 CONFIRM-OLD-AVG-2 PIC 9(3) FROM OLD-COURSE-AVG-WS(2)
+               LINE 7 COLUMN 20.
+           10 CONFIRM-NEW-AVG-2 PIC 9(3) FROM COURSE-AVG-WS(2)
+               LINE 7 COLUMN 45.
+
+           10 VALUE "COURSE 3 GRADE:" LINE 8 COLUMN 1.
+           10 CONFIRM-OLD-AVG-3 PIC 9(3) FROM OLD-COURSE-AVG-WS(3)
+               LINE 8 COLUMN 20.
+           10 CONFIRM-NEW-AVG-3 PIC 9(3) FROM COURSE-AVG-WS(3)
+               LINE 8 COLUMN 45.
+
+           10 VALUE "COURSE 4 GRADE:" LINE 9 COLUMN 1.
+           10 CONFIRM-OLD-AVG-4 PIC 9(3) FROM OLD-COURSE-AVG-WS(4)
+               LINE 9 COLUMN 20.
+           10 CONFIRM-NEW-AVG-4 PIC 9(3) FROM COURSE-AVG-WS(4)
+               LINE 9 COLUMN 45.
+
+           10 VALUE "COURSE 5 GRADE:" LINE 10 COLUMN 1.
+           10 CONFIRM-OLD-AVG-5 PIC 9(3) FROM OLD-COURSE-AVG-WS(5)
+               LINE 10 COLUMN 20.
+           10 CONFIRM-NEW-AVG-5 PIC 9(3) FROM COURSE-AVG-WS(5)
+               LINE 10 COLUMN 45.
+
+           10 VALUE "STATUS:" LINE 11 COLUMN 1.
+           10 CONFIRM-OLD-STATUS PIC X(1) FROM OLD-STATUS-CODE-WS
+               LINE 11 COLUMN 20.
+           10 CONFIRM-NEW-STATUS PIC X(1) FROM STATUS-CODE-WS
+               LINE 11 COLUMN 45.
+
+           10 VALUE "SAVE THESE CHANGES? (Y/N)" LINE 13 COLUMN 1.
+           10 CONFIRM-IN PIC X TO CONFIRM-FLAG LINE 13 COLUMN 30.
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
+           DISPLAY "ENTER YOUR OPERATOR ID: ".
+           ACCEPT OPERATOR-ID-WS.
+           OPEN EXTEND AUDIT-LOG-FILE.
            MOVE "N" TO VALID-INPUT-FLAG.
-
-           200-SEARCH-FOR-STUDENT.
+           MOVE "N" TO NEW-STUDENT-FLAG.
            PERFORM 100-DISPLAY-INPUT-SECTION
-               UNTIL VALID-INPUT-FLAG EQUALS "Y".
-           PERFORM 100-DISPLAY-DISPLAY-SECTION
-               UNTIL UPDATE-FLAG EQUALS "Y".
-               PERFORM 100-DISPLAY-UPDATE-SECTION
-               UNTIL UPDATE-FLAG EQUALS "N".
+               UNTIL VALID-INPUT-FLAG = "Y".
+           PERFORM 200-SEARCH-FOR-STUDENT.
+           IF NEW-STUDENT-FLAG = "Y"
+               IF SEARCH-MODE-WS = "A"
+                   DISPLAY "CANNOT CREATE A NEW STUDENT FROM A NAME "
+                       "SEARCH."
+                   DISPLAY "SEARCH BY STUDENT NUMBER TO ADD A NEW "
+                       "RECORD."
+               ELSE
+                   PERFORM 250-CREATE-NEW-STUDENT
+               END-IF
+           ELSE
+               PERFORM 300-GET-STUDENT-DATA
+               MOVE STUDENT-RECORD-WS TO ORIGINAL-STUDENT-RECORD-WS
+               PERFORM 100-DISPLAY-DISPLAY-SECTION
+                   UNTIL UPDATE-FLAG = "Y"
+               IF WITHDRAW-FLAG = "Y"
+                   PERFORM 350-WITHDRAW-STUDENT
+               ELSE
+                   PERFORM 100-DISPLAY-UPDATE-SECTION
+                       UNTIL UPDATE-FLAG = "N"
+               END-IF
+               PERFORM 375-CONFIRM-UPDATE
+               IF CONFIRM-FLAG = "Y"
+                   PERFORM 380-LOG-CHANGES
+                   PERFORM 400-REWRITE-STUDENT-RECORD
+               ELSE
+                   DISPLAY "UPDATE CANCELLED. NO CHANGES SAVED."
+               END-IF
+           END-IF.
+           CLOSE STUDENT-DATA-FILE.
+           CLOSE AUDIT-LOG-FILE.
            STOP RUN.
 
        100-DISPLAY-INPUT-SECTION.
            DISPLAY INPUT-SECTION.
-           ACCEPT STUDENT-ID-IN.
+           ACCEPT INPUT-SECTION.
+           PERFORM 150-VALIDATE-STUDENT-ID.
+
+      *****************************************************************
+      * Search key must be usable before 200-SEARCH-FOR-STUDENT is
+      * allowed to START the indexed file on it: a student number must
+      * be all digits and greater than zero, a name search just needs
+      * a non-blank name.  Re-prompts otherwise instead of letting a
+      * bad key blow up the search.
+      *****************************************************************
+       150-VALIDATE-STUDENT-ID.
+           IF SEARCH-MODE-WS = "A"
+               IF STUDENT-NAME-SEARCH-WS = SPACES
+                   MOVE "N" TO VALID-INPUT-FLAG
+                   DISPLAY "STUDENT NAME CANNOT BE BLANK."
+               ELSE
+                   MOVE "Y" TO VALID-INPUT-FLAG
+               END-IF
+           ELSE
+               IF STUDENT-ID-IN-WS IS NUMERIC
+                   MOVE STUDENT-ID-IN-WS TO STUDENT-ID-NUM-WS
+                   IF STUDENT-ID-NUM-WS > 0
+                       MOVE "Y" TO VALID-INPUT-FLAG
+                   ELSE
+                       MOVE "N" TO VALID-INPUT-FLAG
+                       DISPLAY
+                           "STUDENT NUMBER MUST BE GREATER THAN ZERO."
+                   END-IF
+               ELSE
+                   MOVE "N" TO VALID-INPUT-FLAG
+                   DISPLAY
+                       "INVALID STUDENT NUMBER. DIGITS ONLY, PLEASE."
+               END-IF
+           END-IF.
+           IF VALID-INPUT-FLAG = "Y" AND TERM-CODE-SEARCH-WS = SPACES
+               MOVE "N" TO VALID-INPUT-FLAG
+               DISPLAY "TERM CODE CANNOT BE BLANK."
+           END-IF.
 
        100-DISPLAY-DISPLAY-SECTION.
            DISPLAY DISPLAY-SECTION.
@@ -172,37 +354,251 @@
            DISPLAY UPDATE-SECTION.
            ACCEPT UPDATE-SECTION.
 
+       100-DISPLAY-CONFIRM-SECTION.
+           DISPLAY CONFIRM-SECTION.
+           ACCEPT CONFIRM-SECTION.
+
        200-SEARCH-FOR-STUDENT.
            OPEN I-O STUDENT-DATA-FILE.
+           IF SEARCH-MODE-WS = "A"
+               PERFORM 210-SEARCH-BY-NAME
+           ELSE
+               PERFORM 220-SEARCH-BY-NUMBER
+           END-IF.
+
+      *****************************************************************
+      * Name search rides the ALTERNATE KEY IS STUDENT-NAME declared
+      * above - front-desk staff usually only have a name to go on,
+      * not the 6-digit student number.
+      *****************************************************************
+       210-SEARCH-BY-NAME.
+           MOVE STUDENT-NAME-SEARCH-WS TO STUDENT-NAME
+           MOVE "N" TO TERM-MATCH-FLAG
+           MOVE "N" TO EOF-FLAG
+           START STUDENT-DATA-FILE
+               KEY IS EQUAL STUDENT-NAME
+               INVALID KEY
+                   DISPLAY "NO RECORD FOUND FOR NAME "
+                       STUDENT-NAME-SEARCH-WS
+                   MOVE "Y" TO NEW-STUDENT-FLAG
+               NOT INVALID KEY
+                   MOVE "N" TO NEW-STUDENT-FLAG
+                   PERFORM 215-FIND-TERM-IN-NAME-GROUP
+                       UNTIL TERM-MATCH-FLAG = "Y" OR EOF-FLAG = "Y"
+                   IF TERM-MATCH-FLAG NOT = "Y"
+                       DISPLAY "NO RECORD FOUND FOR NAME "
+                           STUDENT-NAME-SEARCH-WS " IN TERM "
+                           TERM-CODE-SEARCH-WS
+                       MOVE "Y" TO NEW-STUDENT-FLAG
+                   END-IF
+           END-START.
+
+      *****************************************************************
+      * Walks one record at a time through the STUDENT-NAME duplicate-
+      * key group looking for TERM-CODE-SEARCH-WS, instead of taking
+      * whatever record the START happened to land on first (req036
+      * lets one name carry several term records).  Stops as soon as
+      * the name changes - past the end of the group - or the file
+      * runs out.
+      *****************************************************************
+       215-FIND-TERM-IN-NAME-GROUP.
+           READ STUDENT-DATA-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO EOF-FLAG
+               NOT AT END
+                   IF STUDENT-NAME NOT = STUDENT-NAME-SEARCH-WS
+                       MOVE "Y" TO EOF-FLAG
+                   ELSE
+                       IF TERM-CODE = TERM-CODE-SEARCH-WS
+                           MOVE "Y" TO TERM-MATCH-FLAG
+                       END-IF
+                   END-IF
+           END-READ.
+
+       220-SEARCH-BY-NUMBER.
            MOVE STUDENT-ID-IN-WS TO STUDENT-NUMBER
+           MOVE "N" TO TERM-MATCH-FLAG
+           MOVE "N" TO EOF-FLAG
            START STUDENT-DATA-FILE
                KEY IS EQUAL STUDENT-NUMBER
-               INVALID KEY DISPLAY "NO RECORD EXISTS..."
+               INVALID KEY
+                   DISPLAY "NO RECORD EXISTS..."
+                   MOVE "Y" TO NEW-STUDENT-FLAG
                NOT INVALID KEY
-                   READ STUDENT-DATA-FILE NEXT RECORD
-                   AT END MOVE "Y" TO EOF-FLAG
-
-               END-READ
+                   MOVE "N" TO NEW-STUDENT-FLAG
+                   PERFORM 225-FIND-TERM-IN-NUMBER-GROUP
+                       UNTIL TERM-MATCH-FLAG = "Y" OR EOF-FLAG = "Y"
+                   IF TERM-MATCH-FLAG NOT = "Y"
+                       DISPLAY "NO RECORD EXISTS FOR STUDENT "
+                           STUDENT-ID-IN-WS " IN TERM "
+                           TERM-CODE-SEARCH-WS
+                       MOVE "Y" TO NEW-STUDENT-FLAG
+                   END-IF
            END-START.
 
+      *****************************************************************
+      * Same idea as 215-FIND-TERM-IN-NAME-GROUP, but walking the
+      * STUDENT-NUMBER duplicate-key group instead - one student number
+      * can carry several term records under req036.
+      *****************************************************************
+       225-FIND-TERM-IN-NUMBER-GROUP.
+           READ STUDENT-DATA-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO EOF-FLAG
+               NOT AT END
+                   IF STUDENT-NUMBER NOT = STUDENT-ID-NUM-WS
+                       MOVE "Y" TO EOF-FLAG
+                   ELSE
+                       IF TERM-CODE = TERM-CODE-SEARCH-WS
+                           MOVE "Y" TO TERM-MATCH-FLAG
+                       END-IF
+                   END-IF
+           END-READ.
+
+      *****************************************************************
+      * Student number typed on the lookup screen didn't match any
+      * existing record - collect a brand-new record for it instead
+      * of just reporting "not found", using the same UPDATE-SECTION
+      * screen fields the existing-record path edits.
+      *****************************************************************
+       250-CREATE-NEW-STUDENT.
+           DISPLAY "NO RECORD ON FILE FOR STUDENT " STUDENT-ID-IN-WS.
+           DISPLAY "ENTER THE NEW STUDENT'S DETAILS BELOW.".
+           MOVE STUDENT-ID-NUM-WS TO STUDENT-NUMBER-WS.
+           DISPLAY "ENTER TERM CODE FOR THIS RECORD (CCYYTT): ".
+           ACCEPT TERM-CODE-WS.
+           MOVE 0 TO TUITION-OWED-WS.
+           MOVE "A" TO STATUS-CODE-WS.
+      *    UPDATE-SECTION only has slots for five courses, so a new
+      *    student always starts out with COURSE-COUNT-WS at 5; courses
+      *    6-10 only get added later through GRADE-LOAD.cbl, not through
+      *    this screen.
+           MOVE 5 TO COURSE-COUNT-WS.
+           DISPLAY UPDATE-SECTION.
+           ACCEPT UPDATE-SECTION.
+           PERFORM 410-WRITE-NEW-STUDENT-RECORD.
+
        300-GET-STUDENT-DATA.
            MOVE STUDENT-NUMBER   TO STUDENT-NUMBER-WS
+           MOVE TERM-CODE        TO TERM-CODE-WS
            MOVE TUITION-OWED     TO TUITION-OWED-WS
            MOVE STUDENT-NAME     TO STUDENT-NAME-WS
            MOVE PROGRAM-OF-STUDY TO PROGRAM-OF-STUDY-WS
-           MOVE COURSE-CODE-1    TO COURSE-CODE-1-WS
-           MOVE COURSE-AVG-1     TO COURSE-AVG-1-WS
-           MOVE COURSE-CODE-2    TO COURSE-CODE-2-WS
-           MOVE COURSE-AVG-2     TO COURSE-AVG-3-WS
-           MOVE COURSE-CODE-3    TO COURSE-CODE-3-WS
-           MOVE COURSE-AVG-3     TO COURSE-AVG-3-WS
-           MOVE COURSE-CODE-4    TO COURSE-CODE-3-WS
-           MOVE COURSE-AVG-4     TO COURSE-AVG-3-WS
-           MOVE COURSE-CODE-5    TO COURSE-CODE-3-WS
-           MOVE COURSE-AVG-5     TO COURSE-AVG-3-WS.
-           READ STUDENT-DATA-FILE NEXT RECORD
-             AT END
-                MOVE "Y" TO EOF-FLAG
-             END-READ.
+           MOVE STATUS-CODE      TO STATUS-CODE-WS
+           MOVE COURSE-COUNT     TO COURSE-COUNT-WS
+           PERFORM VARYING CRS-IDX-WS FROM 1 BY 1
+                   UNTIL CRS-IDX-WS > COURSE-COUNT
+               MOVE COURSE-CODE(CRS-IDX-WS)
+                   TO COURSE-CODE-WS(CRS-IDX-WS)
+               MOVE COURSE-AVG(CRS-IDX-WS)
+                   TO COURSE-AVG-WS(CRS-IDX-WS)
+           END-PERFORM.
+
+      *****************************************************************
+      * Operator answered "Y" to the withdraw prompt on the display
+      * screen - mark the record inactive instead of walking through
+      * the field-by-field update screen, so a withdrawn student's
+      * other details can't be edited and re-saved by mistake in the
+      * same pass.
+      *****************************************************************
+       350-WITHDRAW-STUDENT.
+           MOVE "W" TO STATUS-CODE-WS.
+           DISPLAY "STUDENT " STUDENT-NUMBER-WS
+               " WILL BE MARKED WITHDRAWN.".
+
+      *****************************************************************
+      * Shows old value vs new value for every editable field before
+      * the REWRITE happens, so a fat-fingered grade can be caught and
+      * backed out instead of silently overwriting the real one.
+      *****************************************************************
+       375-CONFIRM-UPDATE.
+           MOVE "X" TO CONFIRM-FLAG.
+           PERFORM 100-DISPLAY-CONFIRM-SECTION
+               UNTIL CONFIRM-FLAG = "Y" OR CONFIRM-FLAG = "N".
+
+      *****************************************************************
+      * Operator confirmed the update - write one AUDIT-LOG-FILE row
+      * per field that actually changed, comparing ORIGINAL-STUDENT-
+      * RECORD-WS (taken right after the record was loaded) against
+      * the current STUDENT-RECORD-WS, so an untouched field doesn't
+      * clutter the trail.
+      *****************************************************************
+       380-LOG-CHANGES.
+           IF STUDENT-NAME-WS NOT = OLD-STUDENT-NAME-WS
+               MOVE "STUDENT-NAME" TO AUD-FIELD-NAME-WS
+               MOVE OLD-STUDENT-NAME-WS TO AUD-OLD-VALUE-WS
+               MOVE STUDENT-NAME-WS TO AUD-NEW-VALUE-WS
+               PERFORM 385-WRITE-AUDIT-ROW
+           END-IF.
+           IF PROGRAM-OF-STUDY-WS NOT = OLD-PROGRAM-OF-STUDY-WS
+               MOVE "PROGRAM-OF-STUDY" TO AUD-FIELD-NAME-WS
+               MOVE OLD-PROGRAM-OF-STUDY-WS TO AUD-OLD-VALUE-WS
+               MOVE PROGRAM-OF-STUDY-WS TO AUD-NEW-VALUE-WS
+               PERFORM 385-WRITE-AUDIT-ROW
+           END-IF.
+           IF COURSE-COUNT-WS NOT = OLD-COURSE-COUNT-WS
+               MOVE "COURSE-COUNT" TO AUD-FIELD-NAME-WS
+               MOVE OLD-COURSE-COUNT-WS TO AUD-OLD-VALUE-WS
+               MOVE COURSE-COUNT-WS TO AUD-NEW-VALUE-WS
+               PERFORM 385-WRITE-AUDIT-ROW
+           END-IF.
+           PERFORM VARYING CRS-IDX-WS FROM 1 BY 1
+                   UNTIL CRS-IDX-WS > COURSE-COUNT-WS
+                      OR CRS-IDX-WS > OLD-COURSE-COUNT-WS
+               IF COURSE-AVG-WS(CRS-IDX-WS) NOT =
+                       OLD-COURSE-AVG-WS(CRS-IDX-WS)
+                   MOVE "COURSE-AVG" TO AUD-FIELD-NAME-WS
+                   MOVE OLD-COURSE-AVG-WS(CRS-IDX-WS)
+                       TO AUD-OLD-VALUE-WS
+                   MOVE COURSE-AVG-WS(CRS-IDX-WS) TO AUD-NEW-VALUE-WS
+                   PERFORM 385-WRITE-AUDIT-ROW
+               END-IF
+           END-PERFORM.
+           IF STATUS-CODE-WS NOT = OLD-STATUS-CODE-WS
+               MOVE "STATUS-CODE" TO AUD-FIELD-NAME-WS
+               MOVE OLD-STATUS-CODE-WS TO AUD-OLD-VALUE-WS
+               MOVE STATUS-CODE-WS TO AUD-NEW-VALUE-WS
+               PERFORM 385-WRITE-AUDIT-ROW
+           END-IF.
+
+       385-WRITE-AUDIT-ROW.
+           MOVE STUDENT-NUMBER-WS TO AUD-STUDENT-NUMBER.
+           MOVE TERM-CODE-WS      TO AUD-TERM-CODE.
+           MOVE AUD-FIELD-NAME-WS TO AUD-FIELD-NAME.
+           MOVE AUD-OLD-VALUE-WS TO AUD-OLD-VALUE.
+           MOVE AUD-NEW-VALUE-WS TO AUD-NEW-VALUE.
+           MOVE OPERATOR-ID-WS TO AUD-OPERATOR-ID.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           WRITE AUDIT-LOG-RECORD.
+
+      *****************************************************************
+      * Writes the edited STUDENT-RECORD-WS fields back to STUFILE.dat,
+      * same REWRITE ... FROM ... INVALID KEY pattern STUDENT-REPORT
+      * uses for tuition postings.
+      *****************************************************************
+       400-REWRITE-STUDENT-RECORD.
+           REWRITE STUDENT-RECORD FROM STUDENT-RECORD-WS
+               INVALID KEY
+                   DISPLAY "UPDATE FAILED FOR STUDENT "
+                       STUDENT-NUMBER-WS ". STATUS: " FILE-STATUS
+                   MOVE 8 TO RETURN-CODE
+               NOT INVALID KEY
+                   DISPLAY "STUDENT RECORD " STUDENT-NUMBER-WS
+                       " UPDATED.".
+
+      *****************************************************************
+      * First write for a student number 200-SEARCH-FOR-STUDENT didn't
+      * find - WRITE, not REWRITE, since there's no existing record to
+      * key off of.
+      *****************************************************************
+       410-WRITE-NEW-STUDENT-RECORD.
+           WRITE STUDENT-RECORD FROM STUDENT-RECORD-WS
+               INVALID KEY
+                   DISPLAY "COULD NOT CREATE STUDENT RECORD. STATUS: "
+                       FILE-STATUS
+                   MOVE 8 TO RETURN-CODE
+               NOT INVALID KEY
+                   DISPLAY "STUDENT RECORD " STUDENT-NUMBER-WS
+                       " CREATED.".
 
        END PROGRAM UPDATE-STUDENT-FILE.
