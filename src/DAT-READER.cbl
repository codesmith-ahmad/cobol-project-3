@@ -11,59 +11,163 @@
              ASSIGN "STUFILE.dat"
              ORGANIZATION IS INDEXED
              ACCESS MODE IS  SEQUENTIAL
-             RECORD KEY IS STUDENT-NUMBER
+             RECORD KEY IS STUDENT-KEY
              FILE STATUS IS FILE-STATUS.
+      *    Optional run-time filter/mode control, same idea as
+      *    STUDENT-REPORT's REPORT-FILTER.txt.  Absent file means
+      *    "dump everything to the console".
+           SELECT OPTIONAL DUMP-FILTER-FILE
+             ASSIGN "DAT-READER-FILTER.txt"
+             ORGANIZATION IS LINE SEQUENTIAL.
+      *    CSV dump, only written to when DF-MODE = "CSV".
+           SELECT CSV-DUMP-FILE
+             ASSIGN "DAT-DUMP.csv"
+             ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
        FILE SECTION.
-       FD STUDENT-DATA-FILE.
-           01 STUDENT-RECORD.
-               05 STUDENT-NUMBER   PIC 9(6).
-               05 TUITION-OWED     PIC 9(4)V99.
-               05 STUDENT-NAME     PIC X(40).
-               05 PROGRAM-OF-STUDY PIC X(6).
-               05 COURSE-CODE-1    PIC X(7).
-               05 COURSE-AVG-1     PIC 9(3).
-               05 COURSE-CODE-2    PIC X(7).
-               05 COURSE-AVG-2     PIC 9(3).
-               05 COURSE-CODE-3    PIC X(7).
-               05 COURSE-AVG-3     PIC 9(3).
-               05 COURSE-CODE-4    PIC X(7).
-               05 COURSE-AVG-4     PIC 9(3).
-               05 COURSE-CODE-5    PIC X(7).
-               05 COURSE-AVG-5     PIC 9(3).
+           FD STUDENT-DATA-FILE
+               RECORD IS VARYING IN SIZE FROM 77 TO 167 CHARACTERS
+               DEPENDING ON COURSE-COUNT.
+           COPY "STUDENT-RECORD.cpy".
+
+           FD DUMP-FILTER-FILE.
+           01 DUMP-FILTER-RECORD.
+               05 DF-PROGRAM-CODE PIC X(6).
+               05 FILLER          PIC X.
+               05 DF-LOW-NUMBER   PIC 9(6).
+               05 FILLER          PIC X.
+               05 DF-HIGH-NUMBER  PIC 9(6).
+               05 FILLER          PIC X.
+      *            "CSV " dumps to DAT-DUMP.csv; "DISP" (the default)
+      *            keeps the field-by-field console DISPLAY.
+               05 DF-MODE         PIC X(4).
+
+           FD CSV-DUMP-FILE.
+           01 CSV-DUMP-RECORD PIC X(100).
 
        WORKING-STORAGE SECTION.
            01 FILE-STATUS  PIC X(2).
            01 EOF          PIC 9.
            01 COUNTER      PIC 9(3).
+           01 CRS-IDX      PIC 9(2).
+           01 CSV-AVG-OUT     PIC 9(3).
+           01 CSV-TUITION-OUT PIC Z,ZZ9.99.
+           01 CSV-LINE        PIC X(100).
+
+      *    Run-time selection/mode loaded from DAT-READER-FILTER.txt.
+      *    Spaces/zeros/DISP mean "no restriction, display as usual".
+           01 DUMP-FILTER.
+               05 FILTER-PROGRAM-CODE PIC X(6) VALUE SPACES.
+               05 FILTER-LOW-NUMBER   PIC 9(6) VALUE 0.
+               05 FILTER-HIGH-NUMBER  PIC 9(6) VALUE 999999.
+               05 DUMP-MODE           PIC X(4) VALUE "DISP".
+
+           01 FLAGS.
+               05 FILTER-MATCH PIC X VALUE "Y".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM READ-DUMP-FILTER.
            OPEN INPUT STUDENT-DATA-FILE.
+           IF DUMP-MODE = "CSV"
+               OPEN OUTPUT CSV-DUMP-FILE
+               MOVE "STUDENT-NUMBER,TUITION-OWED,STUDENT-NAME,"
+                   & "PROGRAM-OF-STUDY" TO CSV-DUMP-RECORD
+               WRITE CSV-DUMP-RECORD
+           END-IF.
            PERFORM PROCESS-RECORDS UNTIL EOF = 1.
            CLOSE STUDENT-DATA-FILE.
+           IF DUMP-MODE = "CSV"
+               CLOSE CSV-DUMP-FILE
+               DISPLAY "WROTE " COUNTER " RECORDS TO DAT-DUMP.csv"
+           END-IF.
+
+      *****************************************************************
+      * Loads an optional program-code and/or student-number-range
+      * filter, plus a dump mode, so a re-run can pull a quick subset
+      * as CSV instead of scrolling console DISPLAY output through
+      * grep.  A missing or blank control file dumps everything, the
+      * old way.
+      *****************************************************************
+       READ-DUMP-FILTER.
+           OPEN INPUT DUMP-FILTER-FILE.
+           IF FILE-STATUS = "00"
+               READ DUMP-FILTER-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE DF-PROGRAM-CODE TO FILTER-PROGRAM-CODE
+                       IF DF-LOW-NUMBER NOT = 0
+                           MOVE DF-LOW-NUMBER TO FILTER-LOW-NUMBER
+                       END-IF
+                       IF DF-HIGH-NUMBER NOT = 0
+                           MOVE DF-HIGH-NUMBER TO FILTER-HIGH-NUMBER
+                       END-IF
+                       IF DF-MODE NOT = SPACES
+                           MOVE DF-MODE TO DUMP-MODE
+                       END-IF
+               END-READ
+               CLOSE DUMP-FILTER-FILE
+           END-IF.
+
+       CHECK-FILTER-MATCH.
+           MOVE 'Y' TO FILTER-MATCH.
+           IF FILTER-PROGRAM-CODE NOT = SPACES
+                   AND FILTER-PROGRAM-CODE NOT = PROGRAM-OF-STUDY
+               MOVE 'N' TO FILTER-MATCH
+           END-IF.
+           IF STUDENT-NUMBER < FILTER-LOW-NUMBER
+                   OR STUDENT-NUMBER > FILTER-HIGH-NUMBER
+               MOVE 'N' TO FILTER-MATCH
+           END-IF.
 
        PROCESS-RECORDS.
            READ STUDENT-DATA-FILE AT END ADD 1 TO EOF END-READ.
-           ADD 1 TO COUNTER.
+           IF EOF NOT = 1
+               PERFORM CHECK-FILTER-MATCH
+               IF FILTER-MATCH = 'Y'
+                   ADD 1 TO COUNTER
+                   IF DUMP-MODE = "CSV"
+                       PERFORM WRITE-CSV-DUMP-RECORD
+                   ELSE
+                       PERFORM DISPLAY-DUMP-RECORD
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-CSV-DUMP-RECORD.
+           MOVE COURSE-AVG(1) TO CSV-AVG-OUT.
+           MOVE TUITION-OWED   TO CSV-TUITION-OUT.
+           MOVE SPACES TO CSV-LINE.
+           STRING FUNCTION TRIM(STUDENT-NUMBER) DELIMITED BY SIZE
+                  ","                           DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-TUITION-OUT) DELIMITED BY SIZE
+                  ","                           DELIMITED BY SIZE
+                  FUNCTION TRIM(STUDENT-NAME)   DELIMITED BY SIZE
+                  ","                           DELIMITED BY SIZE
+                  FUNCTION TRIM(PROGRAM-OF-STUDY) DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING.
+           MOVE CSV-LINE TO CSV-DUMP-RECORD.
+           WRITE CSV-DUMP-RECORD.
+
+       DISPLAY-DUMP-RECORD.
            DISPLAY "READ " COUNTER ": " STUDENT-RECORD.
            DISPLAY "RECORD " COUNTER ": {".
            DISPLAY "   STUDENT-NUMBER   " STUDENT-NUMBER.
+           DISPLAY "   TERM-CODE        " TERM-CODE.
            DISPLAY "   TUITION-OWED     " TUITION-OWED.
            DISPLAY "   STUDENT-NAME     " STUDENT-NAME.
            DISPLAY "   PROGRAM-OF-STUDY " PROGRAM-OF-STUDY.
-           DISPLAY "   COURSE-CODE-1    " COURSE-CODE-1.
-           DISPLAY "   COURSE-AVG-1     " COURSE-AVG-1.
-           DISPLAY "   COURSE-CODE-2    " COURSE-CODE-2.
-           DISPLAY "   COURSE-AVG-2     " COURSE-AVG-2.
-           DISPLAY "   COURSE-CODE-3    " COURSE-CODE-3.
-           DISPLAY "   COURSE-AVG-3     " COURSE-AVG-3.
-           DISPLAY "   COURSE-CODE-4    " COURSE-CODE-4.
-           DISPLAY "   COURSE-AVG-4     " COURSE-AVG-4.
-           DISPLAY "   COURSE-CODE-5    " COURSE-CODE-5.
-           DISPLAY "   COURSE-AVG-5     " COURSE-AVG-5.
+           DISPLAY "   COURSE-COUNT     " COURSE-COUNT.
+           PERFORM VARYING CRS-IDX FROM 1 BY 1
+                   UNTIL CRS-IDX > COURSE-COUNT
+               DISPLAY "   COURSE-CODE      " COURSE-CODE(CRS-IDX)
+               DISPLAY "   COURSE-AVG       " COURSE-AVG(CRS-IDX)
+           END-PERFORM.
+           DISPLAY "   STATUS-CODE      " STATUS-CODE.
            DISPLAY "}".
 
        END PROGRAM DAT-READER.
