@@ -0,0 +1,147 @@
+******************************************************************
+      * Tectonics: Self-check pass over STUFILE.dat - walks every
+      * record sequentially and checks it against the shapes
+      * STUDENT-RECORD.cpy and the rest of this system actually
+      * assume, the same way DAT-READER.cbl walks the file to dump
+      * it.  Catches a record that parses as a valid STUFILE.dat row
+      * but holds a value nothing downstream would expect (a blank
+      * name, a course average out of range, a status code that
+      * isn't 'A' or 'W') before STUDENT-REPORT.cbl or
+      * UPDATE-STUDENT-FILE trips over it.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUFILE-VALIDATOR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-DATA-FILE
+               ASSIGN "STUFILE.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STUDENT-KEY
+               FILE STATUS IS FILE-STATUS.
+      *    One row per exception found, for whoever has to go fix the
+      *    record up.
+           SELECT EXCEPTIONS-FILE ASSIGN "STUFILE-VALIDATION.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD STUDENT-DATA-FILE
+               RECORD IS VARYING IN SIZE FROM 77 TO 167 CHARACTERS
+               DEPENDING ON COURSE-COUNT.
+           COPY "STUDENT-RECORD.cpy".
+
+           FD EXCEPTIONS-FILE.
+           01 EXCEPTIONS-RECORD.
+               05 VAL-STUDENT-NUMBER-OUT PIC 9(6).
+               05 FILLER                 PIC X(2) VALUE SPACES.
+               05 VAL-TERM-CODE-OUT      PIC X(6).
+               05 FILLER                 PIC X(2) VALUE SPACES.
+               05 VAL-REASON-OUT         PIC X(40).
+
+       WORKING-STORAGE SECTION.
+           01 FILE-STATUS PIC X(2).
+           01 EOF         PIC 9 VALUE 0.
+           01 CRS-IDX     PIC 9(2).
+
+           01 COUNTERS.
+               05 READ-COUNTER      PIC 9(5) VALUE 0.
+               05 CLEAN-COUNTER     PIC 9(5) VALUE 0.
+               05 EXCEPTION-COUNTER PIC 9(5) VALUE 0.
+
+      *    Set 'Y' by 200-VALIDATE-RECORD the moment the current
+      *    record fails any one check, so a record with more than one
+      *    problem is still only counted once in EXCEPTION-COUNTER.
+           01 RECORD-HAS-EXCEPTION PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       100-MAIN.
+           OPEN INPUT STUDENT-DATA-FILE.
+           OPEN OUTPUT EXCEPTIONS-FILE.
+           PERFORM 110-VALIDATE-FILE UNTIL EOF = 1.
+           CLOSE STUDENT-DATA-FILE.
+           CLOSE EXCEPTIONS-FILE.
+           PERFORM 900-DISPLAY-SUMMARY.
+           STOP RUN.
+
+       110-VALIDATE-FILE.
+           READ STUDENT-DATA-FILE AT END ADD 1 TO EOF END-READ.
+           IF EOF NOT = 1
+               ADD 1 TO READ-COUNTER
+               MOVE 'N' TO RECORD-HAS-EXCEPTION
+               PERFORM 200-VALIDATE-RECORD
+               IF RECORD-HAS-EXCEPTION = 'Y'
+                   ADD 1 TO EXCEPTION-COUNTER
+               ELSE
+                   ADD 1 TO CLEAN-COUNTER
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * Checks one STUFILE.dat record against every rule the rest of
+      * this system relies on implicitly: a numeric key that's
+      * actually non-zero, a status code this system recognizes, a
+      * course count within the table's own 1-10 bound, and every
+      * course slot that count claims to have actually holding a code
+      * and an in-range average.
+      *****************************************************************
+       200-VALIDATE-RECORD.
+           IF STUDENT-NUMBER = 0
+               MOVE "STUDENT NUMBER IS ZERO" TO VAL-REASON-OUT
+               PERFORM 210-WRITE-EXCEPTION
+           END-IF.
+           IF TERM-CODE = SPACES
+               MOVE "TERM CODE IS BLANK" TO VAL-REASON-OUT
+               PERFORM 210-WRITE-EXCEPTION
+           END-IF.
+           IF STUDENT-NAME = SPACES
+               MOVE "STUDENT NAME IS BLANK" TO VAL-REASON-OUT
+               PERFORM 210-WRITE-EXCEPTION
+           END-IF.
+           IF PROGRAM-OF-STUDY = SPACES
+               MOVE "PROGRAM OF STUDY IS BLANK" TO VAL-REASON-OUT
+               PERFORM 210-WRITE-EXCEPTION
+           END-IF.
+           IF STATUS-CODE NOT = 'A' AND STATUS-CODE NOT = 'W'
+               MOVE "STATUS CODE NOT A OR W" TO VAL-REASON-OUT
+               PERFORM 210-WRITE-EXCEPTION
+           END-IF.
+           IF COURSE-COUNT < 1 OR COURSE-COUNT > 10
+               MOVE "COURSE COUNT OUT OF RANGE 1-10" TO VAL-REASON-OUT
+               PERFORM 210-WRITE-EXCEPTION
+           ELSE
+               PERFORM 220-VALIDATE-COURSE-ENTRIES
+           END-IF.
+
+       220-VALIDATE-COURSE-ENTRIES.
+           PERFORM VARYING CRS-IDX FROM 1 BY 1
+                   UNTIL CRS-IDX > COURSE-COUNT
+               IF COURSE-CODE(CRS-IDX) = SPACES
+                   MOVE "COURSE CODE BLANK IN AN OCCUPIED SLOT"
+                       TO VAL-REASON-OUT
+                   PERFORM 210-WRITE-EXCEPTION
+               END-IF
+               IF COURSE-AVG(CRS-IDX) > 100
+                   MOVE "COURSE AVERAGE OVER 100" TO VAL-REASON-OUT
+                   PERFORM 210-WRITE-EXCEPTION
+               END-IF
+           END-PERFORM.
+
+       210-WRITE-EXCEPTION.
+           MOVE 'Y' TO RECORD-HAS-EXCEPTION.
+           MOVE STUDENT-NUMBER TO VAL-STUDENT-NUMBER-OUT.
+           MOVE TERM-CODE      TO VAL-TERM-CODE-OUT.
+           WRITE EXCEPTIONS-RECORD.
+
+       900-DISPLAY-SUMMARY.
+           DISPLAY "STUFILE.dat RECORDS READ:      " READ-COUNTER.
+           DISPLAY "RECORDS WITH NO EXCEPTIONS:    " CLEAN-COUNTER.
+           DISPLAY "RECORDS WITH ONE OR MORE:      " EXCEPTION-COUNTER.
+           DISPLAY "DETAIL WRITTEN TO STUFILE-VALIDATION.txt".
+           IF EXCEPTION-COUNTER > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+       END PROGRAM STUFILE-VALIDATOR.
