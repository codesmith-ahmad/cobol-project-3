@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALC-AVERAGE.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+           01 WEIGHTED-SUM        PIC 9(6)V9.
+           01 TOTAL-CREDIT-HOURS  PIC 9(3).
+
+       LINKAGE SECTION.
+           01 LK-COURSE-AVERAGES.
+               05 LK-COURSE-AVG PIC 9(3) OCCURS 5 TIMES.
+           01 LK-CREDIT-HOURS.
+               05 LK-CREDIT-HOUR PIC 9(2) OCCURS 5 TIMES.
+           01 LINKAGE-STUDENT-AVG PIC 9(3)V9.
+
+      *    Course grades and their credit-hour weights come in as two
+      *    parallel five-element tables (matching the five fixed course
+      *    slots STUFILE.txt carries today - see MODULE-1's INBOUND),
+      *    so a 4-credit course counts more toward the average than a
+      *    1-credit one instead of every course being weighted equally.
+       PROCEDURE DIVISION USING LK-COURSE-AVERAGES LK-CREDIT-HOURS
+               LINKAGE-STUDENT-AVG.
+           MOVE 0 TO WEIGHTED-SUM.
+           MOVE 0 TO TOTAL-CREDIT-HOURS.
+           COMPUTE WEIGHTED-SUM = WEIGHTED-SUM
+               + (LK-COURSE-AVG(1) * LK-CREDIT-HOUR(1))
+               + (LK-COURSE-AVG(2) * LK-CREDIT-HOUR(2))
+               + (LK-COURSE-AVG(3) * LK-CREDIT-HOUR(3))
+               + (LK-COURSE-AVG(4) * LK-CREDIT-HOUR(4))
+               + (LK-COURSE-AVG(5) * LK-CREDIT-HOUR(5)).
+           ADD LK-CREDIT-HOUR(1) LK-CREDIT-HOUR(2) LK-CREDIT-HOUR(3)
+               LK-CREDIT-HOUR(4) LK-CREDIT-HOUR(5)
+               TO TOTAL-CREDIT-HOURS.
+           IF TOTAL-CREDIT-HOURS > 0
+               DIVIDE WEIGHTED-SUM BY TOTAL-CREDIT-HOURS
+                   GIVING LINKAGE-STUDENT-AVG ROUNDED
+           ELSE
+               MOVE 0 TO LINKAGE-STUDENT-AVG
+           END-IF.
+           GOBACK.
+
+       END PROGRAM CALC-AVERAGE.
