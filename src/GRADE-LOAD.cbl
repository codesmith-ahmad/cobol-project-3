@@ -0,0 +1,211 @@
+******************************************************************
+      * Tectonics: Loads a batch of course grades into STUFILE.dat
+      * from the instructor system's grade-submission file, the same
+      * way BATCH-PAYMENT.cbl applies a batch of remittances - so a
+      * term's grades don't have to be retyped one course at a time
+      * through UPDATE-STUDENT-FILE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRADE-LOAD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    One row per grade submitted: STUDENT-NUMBER, the term and
+      *    course the grade applies to, and the numeric average,
+      *    in the order the instructor system exported them.
+           SELECT GRADE-LOAD-FILE ASSIGN "GRADE-LOAD.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-DATA-FILE
+               ASSIGN "STUFILE.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS STUDENT-KEY
+               FILE STATUS IS FILE-STATUS.
+      *    Grade lines that couldn't be applied, with the reason.
+           SELECT REJECTS-FILE ASSIGN "GRADE-LOAD-REJECTS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    Same audit trail STUDENT-REPORT.cbl and BATCH-PAYMENT.cbl
+      *    write to on every change to a STUFILE.dat record, so a
+      *    batch-loaded grade traces the same way a screen-keyed one
+      *    does.
+           SELECT AUDIT-LOG-FILE ASSIGN "AUDIT-LOG.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD GRADE-LOAD-FILE.
+           01 GRADE-LOAD-RECORD.
+               05 GRD-STUDENT-NUMBER PIC 9(6).
+               05 FILLER             PIC X VALUE SPACE.
+               05 GRD-TERM-CODE      PIC X(6).
+               05 FILLER             PIC X VALUE SPACE.
+               05 GRD-COURSE-CODE    PIC X(7).
+               05 FILLER             PIC X VALUE SPACE.
+               05 GRD-COURSE-AVG     PIC 9(3).
+
+           FD STUDENT-DATA-FILE
+               RECORD IS VARYING IN SIZE FROM 77 TO 167 CHARACTERS
+               DEPENDING ON COURSE-COUNT.
+           COPY "STUDENT-RECORD.cpy".
+
+           FD REJECTS-FILE.
+           01 REJECTS-RECORD.
+               05 REJ-STUDENT-NUMBER-OUT PIC 9(6).
+               05 FILLER                 PIC X(2) VALUE SPACES.
+               05 REJ-COURSE-CODE-OUT    PIC X(7).
+               05 FILLER                 PIC X(2) VALUE SPACES.
+               05 REJ-REASON-OUT         PIC X(30).
+
+           FD AUDIT-LOG-FILE.
+           COPY "AUDIT-LOG.cpy".
+
+       WORKING-STORAGE SECTION.
+           01 FILE-STATUS PIC X(2).
+           01 COUNTERS.
+               05 READ-COUNTER   PIC 9(5) VALUE 0.
+               05 WRITE-COUNTER  PIC 9(5) VALUE 0.
+               05 REJECT-COUNTER PIC 9(5) VALUE 0.
+           01 FLAGS.
+               05 EOF-GRADE PIC X VALUE "N".
+
+      *    Batch grade loads aren't tied to a logged-in operator, so
+      *    the audit trail stamps them with a fixed ID instead of
+      *    prompting for one the way STUDENT-REPORT.cbl's interactive
+      *    session does.
+           01 OPERATOR-ID-WS PIC X(10) VALUE "GRADELOAD".
+
+           01 COURSE-SEARCH-WORK.
+               05 CRS-IDX          PIC 9(2).
+               05 CRS-SLOT-FOUND   PIC 9(2) VALUE 0.
+               05 CRS-AVG-BEFORE-WS PIC 9(3).
+
+           01 AUDIT-WORK-AREA.
+               05 AUD-OLD-AVG-DISPLAY PIC ZZ9.
+               05 AUD-NEW-AVG-DISPLAY PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       100-MAIN.
+           PERFORM 200-OPEN-FILES.
+           PERFORM 300-APPLY-GRADE-LOAD-FILE.
+           PERFORM 400-DISPLAY-STATS.
+           PERFORM 900-CLOSE-FILES.
+           STOP RUN.
+
+       200-OPEN-FILES.
+           OPEN INPUT  GRADE-LOAD-FILE.
+           OPEN I-O    STUDENT-DATA-FILE.
+           OPEN OUTPUT REJECTS-FILE.
+           OPEN EXTEND AUDIT-LOG-FILE.
+
+       300-APPLY-GRADE-LOAD-FILE.
+           PERFORM UNTIL EOF-GRADE = "Y"
+               READ GRADE-LOAD-FILE
+                   AT END
+                       MOVE "Y" TO EOF-GRADE
+                   NOT AT END
+                       ADD 1 TO READ-COUNTER
+                       PERFORM 310-APPLY-ONE-GRADE
+               END-READ
+           END-PERFORM.
+
+       310-APPLY-ONE-GRADE.
+           MOVE GRD-STUDENT-NUMBER TO STUDENT-NUMBER.
+           MOVE GRD-TERM-CODE      TO TERM-CODE.
+           READ STUDENT-DATA-FILE
+               INVALID KEY
+                   DISPLAY "NO RECORD FOR STUDENT " GRD-STUDENT-NUMBER
+                   MOVE "STUDENT/TERM NOT FOUND" TO REJ-REASON-OUT
+                   PERFORM 330-WRITE-REJECT
+               NOT INVALID KEY
+                   PERFORM 320-POST-GRADE-TO-RECORD
+           END-READ.
+
+      *****************************************************************
+      * Posts one grade into the student's course table: updates the
+      * matching COURSE-CODE slot if the course is already on the
+      * record (a resubmitted/corrected grade), otherwise appends it
+      * to the first free slot if COURSE-COUNT has room.  A course
+      * with no matching slot and no room left is rejected rather than
+      * silently dropped.
+      *****************************************************************
+       320-POST-GRADE-TO-RECORD.
+           MOVE 0 TO CRS-SLOT-FOUND.
+           PERFORM VARYING CRS-IDX FROM 1 BY 1
+                   UNTIL CRS-IDX > COURSE-COUNT
+               IF COURSE-CODE(CRS-IDX) = GRD-COURSE-CODE
+                   MOVE CRS-IDX TO CRS-SLOT-FOUND
+               END-IF
+           END-PERFORM.
+           IF CRS-SLOT-FOUND > 0
+               MOVE COURSE-AVG(CRS-SLOT-FOUND) TO CRS-AVG-BEFORE-WS
+               MOVE GRD-COURSE-AVG TO COURSE-AVG(CRS-SLOT-FOUND)
+               PERFORM 340-REWRITE-STUDENT-RECORD
+           ELSE
+               IF COURSE-COUNT < 10
+                   ADD 1 TO COURSE-COUNT
+                   MOVE GRD-COURSE-CODE TO COURSE-CODE(COURSE-COUNT)
+                   MOVE 0               TO CRS-AVG-BEFORE-WS
+                   MOVE GRD-COURSE-AVG  TO COURSE-AVG(COURSE-COUNT)
+                   MOVE COURSE-COUNT    TO CRS-SLOT-FOUND
+                   PERFORM 340-REWRITE-STUDENT-RECORD
+               ELSE
+                   DISPLAY "COURSE TABLE FULL FOR STUDENT "
+                       GRD-STUDENT-NUMBER
+                   MOVE "COURSE TABLE FULL" TO REJ-REASON-OUT
+                   PERFORM 330-WRITE-REJECT
+               END-IF
+           END-IF.
+
+       340-REWRITE-STUDENT-RECORD.
+           REWRITE STUDENT-RECORD
+               INVALID KEY
+                   DISPLAY "REWRITE FAILED FOR STUDENT "
+                       GRD-STUDENT-NUMBER
+                   MOVE "REWRITE FAILED" TO REJ-REASON-OUT
+                   PERFORM 330-WRITE-REJECT
+               NOT INVALID KEY
+                   ADD 1 TO WRITE-COUNTER
+                   PERFORM 350-LOG-GRADE-CHANGE
+           END-REWRITE.
+
+       350-LOG-GRADE-CHANGE.
+           MOVE CRS-AVG-BEFORE-WS TO AUD-OLD-AVG-DISPLAY.
+           MOVE GRD-COURSE-AVG    TO AUD-NEW-AVG-DISPLAY.
+           MOVE STUDENT-NUMBER TO AUD-STUDENT-NUMBER.
+           MOVE TERM-CODE      TO AUD-TERM-CODE.
+           MOVE GRD-COURSE-CODE TO AUD-FIELD-NAME.
+           MOVE AUD-OLD-AVG-DISPLAY TO AUD-OLD-VALUE.
+           MOVE AUD-NEW-AVG-DISPLAY TO AUD-NEW-VALUE.
+           MOVE OPERATOR-ID-WS TO AUD-OPERATOR-ID.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           WRITE AUDIT-LOG-RECORD.
+
+       330-WRITE-REJECT.
+           MOVE GRD-STUDENT-NUMBER TO REJ-STUDENT-NUMBER-OUT.
+           MOVE GRD-COURSE-CODE    TO REJ-COURSE-CODE-OUT.
+           WRITE REJECTS-RECORD.
+           ADD 1 TO REJECT-COUNTER.
+
+      *****************************************************************
+      * RETURN-CODE tells a scheduler whether this run needs attention
+      * without it having to parse the DISPLAY lines above: 0 when
+      * every grade posted clean, 4 when the run finished but
+      * GRADE-LOAD-REJECTS.txt has rows worth reviewing - the same
+      * severity scale BATCH-PAYMENT.cbl's 400-DISPLAY-STATS uses.
+      *****************************************************************
+       400-DISPLAY-STATS.
+           DISPLAY "GRADES READ:    " READ-COUNTER.
+           DISPLAY "GRADES APPLIED: " WRITE-COUNTER.
+           DISPLAY "GRADES REJECTED:" REJECT-COUNTER.
+           IF REJECT-COUNTER > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+       900-CLOSE-FILES.
+           CLOSE GRADE-LOAD-FILE.
+           CLOSE STUDENT-DATA-FILE.
+           CLOSE REJECTS-FILE.
+           CLOSE AUDIT-LOG-FILE.
+
+       END PROGRAM GRADE-LOAD.
