@@ -12,50 +12,61 @@
            SELECT STUDENT-RECORD-FILE ASSIGN TO "../STUFILE.dat"
                 ORGANIZATION IS INDEXED
                 ACCESS MODE IS SEQUENTIAL
-                RECORD KEY IS STUDENT-NUMBER.
+                RECORD KEY IS STUDENT-KEY.
+      *    One row per tuition payment posted, so a payment can be
+      *    traced or a receipt reprinted instead of only ever showing
+      *    the current balance.
+           SELECT PAYMENTS-FILE ASSIGN TO "../PAYMENTS.txt"
+                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD STUDENT-RECORD-FILE
-           DATA RECORD IS FILE-RECORD.
-
-       01 STUDENT-FILE-RECORD.
-           05 STUDENT-NUMBER PIC 9(6).
-           05 TUITION-OWED PIC 9(4)V99.
-           05 STUDENT-NAME PIC X(40).
-           05 PROGRAM-OF-STUDY PIC X(6).
-           05 COURSE-CODE-1 PIC X(7).
-           05 COURSE-AVERAGE-1 PIC 9(3).
-           05 COURSE-CODE-2 PIC X(7).
-           05 COURSE-AVERAGE-2 PIC 9(3).
-           05 COURSE-CODE-3 PIC X(7).
-           05 COURSE-AVERAGE-3 PIC 9(3).
-           05 COURSE-CODE-4 PIC X(7).
-           05 COURSE-AVERAGE-4 PIC 9(3).
-           05 COURSE-CODE-5 PIC X(7).
-           05 COURSE-AVERAGE-5 PIC 9(3).
+           DATA RECORD IS FILE-RECORD
+           RECORD IS VARYING IN SIZE FROM 77 TO 167 CHARACTERS
+           DEPENDING ON COURSE-COUNT.
+
+       COPY "STUDENT-RECORD.cpy"
+           REPLACING STUDENT-RECORD BY STUDENT-FILE-RECORD
+                     COURSE-AVG     BY COURSE-AVERAGE.
+
+       FD PAYMENTS-FILE.
+       COPY "PAYMENT-RECORD.cpy".
+
        WORKING-STORAGE SECTION.
        01 USER-KEY PIC 9(6).
+       01 SEARCH-MODE-WS PIC X VALUE 'N'.
+       01 SEARCH-NAME-WS PIC X(40) VALUE SPACES.
        01 EOF-FLAG PIC X VALUE 'N'.
+      *    Set 'Y' by FIND-MATCH the moment a record matches the
+      *    operator's search key, so SEARCH-FILE-BY-KEY's scan loop
+      *    knows to stop instead of always taking whatever the first
+      *    physical record on the file happens to be.
+       01 RECORD-FOUND-FLAG PIC X VALUE 'N'.
        01 STUDENT-INPUT.
            05 WS-OPTION PIC 9.
            05 PAY-IN PIC 9(4)V99.
+           05 PAY-TERM-CODE-WS PIC X(6).
+
+      *    MODULE-2's own FILE-STATUS after the payment it applied -
+      *    "00" means the REWRITE took; anything else means
+      *    LOG-PAYMENT-HISTORY must not run, since nothing was
+      *    actually posted to STUFILE.dat.
+       01 MODULE-UPDATE-STATUS-WS PIC X(2).
 
        01 FOUND-STUDENT-RECORD.
            05 FOUND-STUDENT-NUMBER PIC 9(6).
+           05 FOUND-TERM-CODE PIC X(6).
            05 FOUND-TUITION-OWED PIC 9(4)V99.
            05 FOUND-STUDENT-NAME PIC X(40).
            05 FOUND-PROGRAM-OF-STUDY PIC X(6).
-           05 FOUND-COURSE-CODE-1 PIC X(7).
-           05 FOUND-COURSE-AVERAGE-1 PIC 9(3).
-           05 FOUND-COURSE-CODE-2 PIC X(7).
-           05 FOUND-COURSE-AVERAGE-2 PIC 9(3).
-           05 FOUND-COURSE-CODE-3 PIC X(7).
-           05 FOUND-COURSE-AVERAGE-3 PIC 9(3).
-           05 FOUND-COURSE-CODE-4 PIC X(7).
-           05 FOUND-COURSE-AVERAGE-4 PIC 9(3).
-           05 FOUND-COURSE-CODE-5 PIC X(7).
-           05 FOUND-COURSE-AVERAGE-5 PIC 9(3).
+           05 FOUND-COURSE-COUNT PIC 9(2).
+           05 FOUND-COURSE-ENTRY OCCURS 1 TO 10 TIMES
+                   DEPENDING ON FOUND-COURSE-COUNT.
+               10 FOUND-COURSE-CODE    PIC X(7).
+               10 FOUND-COURSE-AVERAGE PIC 9(3).
+
+       01 CRS-IDX-WS PIC 9(2).
 
        SCREEN SECTION.
        01 INPUT-SCREEN.
@@ -84,8 +95,13 @@
            05 VALUE "DETAILS OF STUDENT" LINE 2 COL 45.
            05 VALUE "*******************************************"
                LINE 3 COL 30.
-           05 VALUE "ENTER THE KEY: " LINE 4 COL 10.
-           05 STUDENT-ID-IN LINE 4 COL 25 PIC 9(6) TO USER-KEY.
+           05 VALUE "SEARCH BY NUMBER (N) OR NAME (A)? " LINE 4
+               COL 10.
+           05 SEARCH-MODE-IN LINE 4 COL 45 PIC X TO SEARCH-MODE-WS.
+           05 VALUE "ENTER THE KEY: " LINE 5 COL 10.
+           05 STUDENT-ID-IN LINE 5 COL 25 PIC 9(6) TO USER-KEY.
+           05 VALUE "OR ENTER THE NAME: " LINE 6 COL 10.
+           05 SEARCH-NAME-IN LINE 6 COL 30 PIC X(40) TO SEARCH-NAME-WS.
 
        01 OUTPUT-SCREEN.
            05 VALUE "STUDENT NAME :" LINE 6 COL 10.
@@ -101,26 +117,29 @@
            05 VALUE "COURSES CODE " LINE 12 COL 25.
            05 VALUE "COURSES AVG " LINE 12 COL 48.
            05 VALUE "----------------------------------" LINE 13 COL 25.
+      *    Only the first five course slots are shown on this screen -
+      *    a practical display limit, not a cap on FOUND-COURSE-COUNT
+      *    itself, which can run up to ten.
            05 COURSE-CODE-1-IN LINE 14 COL 25 PIC X(7)
-               FROM FOUND-COURSE-CODE-1.
+               FROM FOUND-COURSE-CODE(1).
            05 COURSE-AVERAGE-1-IN LINE 14 COL 48 PIC 9(3)
-               FROM FOUND-COURSE-AVERAGE-1.
+               FROM FOUND-COURSE-AVERAGE(1).
            05 COURSE-CODE-2-IN LINE 15 COL 25 PIC X(7)
-               FROM FOUND-COURSE-CODE-2.
+               FROM FOUND-COURSE-CODE(2).
            05 COURSE-AVERAGE-2-IN LINE 15 COL 48 PIC 9(3)
-               FROM FOUND-COURSE-AVERAGE-2.
+               FROM FOUND-COURSE-AVERAGE(2).
            05 COURSE-CODE-3-IN LINE 16 COL 25 PIC X(7)
-               FROM FOUND-COURSE-CODE-3.
+               FROM FOUND-COURSE-CODE(3).
            05 COURSE-AVERAGE-3-IN LINE 16 COL 48 PIC 9(3)
-               FROM FOUND-COURSE-AVERAGE-3.
+               FROM FOUND-COURSE-AVERAGE(3).
            05 COURSE-CODE-4-IN LINE 17 COL 25 PIC X(7)
-               FROM FOUND-COURSE-CODE-4.
+               FROM FOUND-COURSE-CODE(4).
            05 COURSE-AVERAGE-4-IN LINE 17 COL 48 PIC 9(3)
-               FROM FOUND-COURSE-AVERAGE-4.
+               FROM FOUND-COURSE-AVERAGE(4).
            05 COURSE-CODE-5-IN LINE 18 COL 25 PIC X(7)
-               FROM FOUND-COURSE-CODE-5.
+               FROM FOUND-COURSE-CODE(5).
            05 COURSE-AVERAGE-5-IN LINE 18 COL 48 PIC 9(3)
-               FROM FOUND-COURSE-AVERAGE-5.
+               FROM FOUND-COURSE-AVERAGE(5).
            05 VALUE "----------------------------------" LINE 19 COL 25.
       *>      need to put the total value after compute
            05 TOTAL-IN LINE 20 COL 25.
@@ -144,8 +163,13 @@
            05 VALUE "UPDATE THE PAYMENT" LINE 2 COL 45.
            05 VALUE "*******************************************"
                LINE 3 COL 30.
-           05 VALUE "ENTER THE PAYMENT: " LINE 4 COL 10.
-           05 TUTION-PAY-IN LINE 4 COL 30 PIC 9(6) TO PAY-IN.
+           05 VALUE "STUDENT NUMBER: " LINE 4 COL 10.
+           05 PAY-STUDENT-NUMBER-IN LINE 4 COL 30 PIC 9(6) TO USER-KEY.
+           05 VALUE "TERM CODE: " LINE 5 COL 10.
+           05 PAY-TERM-CODE-IN LINE 5 COL 30 PIC X(6)
+               TO PAY-TERM-CODE-WS.
+           05 VALUE "ENTER THE PAYMENT: " LINE 6 COL 10.
+           05 TUTION-PAY-IN LINE 6 COL 30 PIC 9(6) TO PAY-IN.
 
        01 UPDATE-OUT-SCREEN.
            05 VALUE "STUDENT NAME :" LINE 6 COL 10.
@@ -174,7 +198,10 @@
        SEARCH-FILE-BY-KEY.
            PERFORM ACCEPT-USER-KEY.
            PERFORM INITIALIZE-FILE.
-           PERFORM FIND-MATCH.
+           MOVE 'N' TO EOF-FLAG.
+           MOVE 'N' TO RECORD-FOUND-FLAG.
+           PERFORM FIND-MATCH
+               UNTIL EOF-FLAG = 'Y' OR RECORD-FOUND-FLAG = 'Y'.
            PERFORM CLOSE-FILE.
            STOP RUN.
 
@@ -184,29 +211,92 @@
                ACCEPT SEARCH-SCREEN
                PERFORM OUTPUT-DISPLAY
            ELSE IF WS-OPTION = 2 OR WS-OPTION = 'P' THEN
-               ACCEPT UPDATE-SCREEN
-               ACCEPT UPDATE-OUT-SCREEN
-           ELSE IF WS-OPTION = 4 OR WS-OPTION = 'R' THEN
+               PERFORM PROCESS-PAYMENT
+           ELSE IF WS-OPTION = 3 OR WS-OPTION = 'R' THEN
+               PERFORM RUN-STUDENT-REPORT
+           ELSE IF WS-OPTION = 4 OR WS-OPTION = 'Q' THEN
                ACCEPT INPUT-SCREEN
            END-IF.
 
+      *****************************************************************
+      * STUDENT-REPORT.cbl runs its own full menu session (and opens
+      * STUFILE.dat itself), so it is CALLed the same way MODULE-1 and
+      * MODULE-2 are - as a self-contained subprogram - rather than
+      * reimplementing any of its reporting here.  STUDENT-REPORT.cbl's
+      * termination paragraph GOBACKs instead of STOPping the run so
+      * control returns here when it finishes.
+      *****************************************************************
+       RUN-STUDENT-REPORT.
+           CALL "STUDENT-REPORT".
+
        INITIALIZE-FILE.
            OPEN INPUT STUDENT-RECORD-FILE.
+           OPEN EXTEND PAYMENTS-FILE.
 
        FIND-MATCH.
            READ STUDENT-RECORD-FILE
                AT END
                    MOVE 'Y' TO EOF-FLAG
                NOT AT END
-                   IF USER-KEY = STUDENT-NUMBER
-                       MOVE STUDENT-FILE-RECORD
-                       TO FOUND-STUDENT-RECORD
+                   IF (SEARCH-MODE-WS = 'A'
+                           AND SEARCH-NAME-WS = STUDENT-NAME)
+                       OR (SEARCH-MODE-WS NOT = 'A'
+                           AND USER-KEY = STUDENT-NUMBER)
+                       MOVE 'Y' TO RECORD-FOUND-FLAG
+                       PERFORM COPY-FOUND-RECORD
                    END-IF
                END-READ.
 
+      *****************************************************************
+      * A straight group MOVE can't be used here - FOUND-STUDENT-RECORD
+      * has to know its own course count before it can know how much of
+      * the table to take, so the count is copied first and the course
+      * entries are copied in a loop driven off it.
+      *****************************************************************
+       COPY-FOUND-RECORD.
+           MOVE STUDENT-NUMBER     TO FOUND-STUDENT-NUMBER.
+           MOVE TERM-CODE          TO FOUND-TERM-CODE.
+           MOVE TUITION-OWED       TO FOUND-TUITION-OWED.
+           MOVE STUDENT-NAME       TO FOUND-STUDENT-NAME.
+           MOVE PROGRAM-OF-STUDY   TO FOUND-PROGRAM-OF-STUDY.
+           MOVE COURSE-COUNT       TO FOUND-COURSE-COUNT.
+           PERFORM VARYING CRS-IDX-WS FROM 1 BY 1
+                   UNTIL CRS-IDX-WS > COURSE-COUNT
+               MOVE COURSE-CODE(CRS-IDX-WS)
+                   TO FOUND-COURSE-CODE(CRS-IDX-WS)
+               MOVE COURSE-AVERAGE(CRS-IDX-WS)
+                   TO FOUND-COURSE-AVERAGE(CRS-IDX-WS)
+           END-PERFORM.
+
        OUTPUT-DISPLAY.
            ACCEPT OUTPUT-SCREEN.
 
+      *****************************************************************
+      * Applies the payment to STUFILE.dat itself via MODULE-2 (the
+      * same subprogram TEST-UPDATE.cbl drives) before logging it, so
+      * PAYMENTS.txt never carries a payment that wasn't actually
+      * subtracted from TUITION-OWED.
+      *****************************************************************
+       PROCESS-PAYMENT.
+           ACCEPT UPDATE-SCREEN.
+           CALL "MODULE-2" USING USER-KEY PAY-TERM-CODE-WS PAY-IN
+               MODULE-UPDATE-STATUS-WS.
+           IF MODULE-UPDATE-STATUS-WS = "00"
+               PERFORM LOG-PAYMENT-HISTORY
+           ELSE
+               DISPLAY "PAYMENT NOT APPLIED. STATUS: "
+                   MODULE-UPDATE-STATUS-WS
+           END-IF.
+           ACCEPT UPDATE-OUT-SCREEN.
+
+       LOG-PAYMENT-HISTORY.
+           MOVE USER-KEY TO PAY-STUDENT-NUMBER.
+           MOVE PAY-TERM-CODE-WS TO PAY-TERM-CODE.
+           MOVE PAY-IN TO PAY-AMOUNT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO PAY-DATE.
+           WRITE PAYMENT-RECORD.
+
        CLOSE-FILE.
            CLOSE STUDENT-RECORD-FILE.
+           CLOSE PAYMENTS-FILE.
        END PROGRAM WELCOME-PROGRAM.
