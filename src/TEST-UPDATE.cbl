@@ -9,10 +9,10 @@
        FILE-CONTROL.
       * Change names
            SELECT DATA-FILE
-             ASSIGN "STUFILE.dat"
+             ASSIGN "../STUFILE.dat"
              ORGANIZATION IS INDEXED
              ACCESS MODE IS  SEQUENTIAL
-             RECORD KEY IS STUDENT-NUMBER
+             RECORD KEY IS STUDENT-KEY
              FILE STATUS IS FILE-STATUS.
            SELECT COPY-FILE
              ASSIGN "COPY.txt"
@@ -21,32 +21,63 @@
        DATA DIVISION.
 
        FILE SECTION.
-       FD DATA-FILE.
-           01 STUDENT-RECORD.
-               05 STUDENT-NUMBER   PIC 9(6).
-               05 TUITION-OWED     PIC 9(4)V99.
-               05 STUDENT-NAME     PIC X(40).
-               05 PROGRAM-OF-STUDY PIC X(6).
-               05 COURSE-CODE-1    PIC X(7).
-               05 COURSE-AVG-1     PIC 9(3).
-               05 COURSE-CODE-2    PIC X(7).
-               05 COURSE-AVG-2     PIC 9(3).
-               05 COURSE-CODE-3    PIC X(7).
-               05 COURSE-AVG-3     PIC 9(3).
-               05 COURSE-CODE-4    PIC X(7).
-               05 COURSE-AVG-4     PIC 9(3).
-               05 COURSE-CODE-5    PIC X(7).
-               05 COURSE-AVG-5     PIC 9(3).
+           FD DATA-FILE
+               RECORD IS VARYING IN SIZE FROM 77 TO 167 CHARACTERS
+               DEPENDING ON COURSE-COUNT.
+           COPY "STUDENT-RECORD.cpy".
 
        FD COPY-FILE.
-           01 OUTBOUND-RECORD PIC X(110).
+           01 OUTBOUND-RECORD PIC X(167).
 
        WORKING-STORAGE SECTION.
            01 FILE-STATUS  PIC X(2).
            01 EOF          PIC 9.
            01 COUNTER      PIC 9(2).
-           01 CACHE1       PIC X(110).
-           01 CACHE2       PIC X(110).
+           01 CRS-IDX      PIC 9(2).
+
+      *    The payment the regression run applies to every record so
+      *    COMPARE-FILES has a known expected result to check against.
+           01 TEST-PAYMENT-AMOUNT PIC 9(4)V99 VALUE 10.00.
+           01 MODULE-UPDATE-STATUS PIC X(2).
+
+      *    CACHE1/CACHE2 hold the raw record bytes read from DATA-FILE
+      *    and COPY-FILE; BEFORE-RECORD/AFTER-RECORD redefine them into
+      *    named fields so COMPARE-FILES can check the update field by
+      *    field instead of eyeballing it.  The table here is a plain
+      *    OCCURS 10 TIMES (not DEPENDING ON) sized to the record's own
+      *    maximum, since a REDEFINES target can't itself be variable
+      *    length - BFR-/AFT-COURSE-COUNT still says how many of the
+      *    ten slots are actually in use.
+           01 CACHE1 PIC X(167).
+           01 BEFORE-RECORD REDEFINES CACHE1.
+               05 BFR-STUDENT-NUMBER   PIC 9(6).
+               05 BFR-TERM-CODE        PIC X(6).
+               05 BFR-TUITION-OWED     PIC 9(4)V99.
+               05 BFR-STUDENT-NAME     PIC X(40).
+               05 BFR-PROGRAM-OF-STUDY PIC X(6).
+               05 BFR-STATUS-CODE      PIC X(1).
+               05 BFR-COURSE-COUNT     PIC 9(2).
+               05 BFR-COURSE-ENTRY OCCURS 10 TIMES.
+                   10 BFR-COURSE-CODE  PIC X(7).
+                   10 BFR-COURSE-AVG   PIC 9(3).
+
+           01 CACHE2 PIC X(167).
+           01 AFTER-RECORD REDEFINES CACHE2.
+               05 AFT-STUDENT-NUMBER   PIC 9(6).
+               05 AFT-TERM-CODE        PIC X(6).
+               05 AFT-TUITION-OWED     PIC 9(4)V99.
+               05 AFT-STUDENT-NAME     PIC X(40).
+               05 AFT-PROGRAM-OF-STUDY PIC X(6).
+               05 AFT-STATUS-CODE      PIC X(1).
+               05 AFT-COURSE-COUNT     PIC 9(2).
+               05 AFT-COURSE-ENTRY OCCURS 10 TIMES.
+                   10 AFT-COURSE-CODE  PIC X(7).
+                   10 AFT-COURSE-AVG   PIC 9(3).
+
+           01 EXPECTED-TUITION PIC 9(4)V99.
+           01 RECORD-OK        PIC X VALUE "Y".
+           01 PASS-COUNT       PIC 9(5) VALUE 0.
+           01 FAIL-COUNT       PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -54,6 +85,7 @@
            PERFORM PUT-YOUR-UPDATING-CODE-HERE.
            PERFORM COMPARE-FILES.
            CLOSE DATA-FILE.
+           STOP RUN.
 
        CLONE-FILE.
            OPEN INPUT DATA-FILE OUTPUT COPY-FILE.
@@ -64,24 +96,88 @@
            END-PERFORM.
            CLOSE DATA-FILE COPY-FILE. MOVE 0 TO EOF.
 
+      *****************************************************************
+      * Drives the same per-record update MODULE-2 performs for a real
+      * tuition payment, applied here to every record in the cloned
+      * snapshot so COMPARE-FILES has a deterministic result to check.
+      *****************************************************************
        PUT-YOUR-UPDATING-CODE-HERE.
-           DISPLAY "PLACEHOLDER CODE. INSTRUCTIONS:".
-           DISPLAY "Delete this and put your logic here for updating".
-           DISPLAY "the .dat file. Make sure it overwrites the same".
-           DISPLAY "file it copied, don't make a new one.".
-           DISPLAY "Resolve conflicts".
+           OPEN INPUT COPY-FILE.
+           PERFORM UNTIL EOF = 1
+               READ COPY-FILE INTO CACHE1
+                   AT END
+                       ADD 1 TO EOF
+                   NOT AT END
+                       CALL "MODULE-2" USING BFR-STUDENT-NUMBER
+                           BFR-TERM-CODE TEST-PAYMENT-AMOUNT
+                           MODULE-UPDATE-STATUS
+                       ADD 1 TO COUNTER
+               END-READ
+           END-PERFORM.
+           CLOSE COPY-FILE.
+           MOVE 0 TO EOF.
+           DISPLAY "APPLIED TEST PAYMENT OF " TEST-PAYMENT-AMOUNT
+               " TO " COUNTER " RECORDS".
+           MOVE 0 TO COUNTER.
 
+      *****************************************************************
+      * Reads the before/after snapshots side by side and checks each
+      * record automatically: tuition should drop by exactly the test
+      * payment, and every other field should be untouched.  Reports
+      * PASS/FAIL per record plus a final tally, instead of requiring
+      * someone to read every DISPLAY line.
+      *****************************************************************
        COMPARE-FILES.
            OPEN INPUT DATA-FILE INPUT COPY-FILE.
            PERFORM UNTIL EOF = 1
-               READ COPY-FILE INTO CACHE1 END-READ
-               READ DATA-FILE INTO CACHE2 AT END ADD 1 TO EOF END-READ
-               ADD 1 TO COUNTER
-               DISPLAY "BEFORE UPDATE: " CACHE1
-               DISPLAY " AFTER UPDATE: " CACHE2
+               READ COPY-FILE INTO CACHE1 AT END ADD 1 TO EOF END-READ
+               IF EOF NOT = 1
+                   READ DATA-FILE INTO CACHE2
+                       AT END ADD 1 TO EOF
+                   END-READ
+               END-IF
+               IF EOF NOT = 1
+                   ADD 1 TO COUNTER
+                   PERFORM CHECK-RECORD
+               END-IF
            END-PERFORM.
            DISPLAY " ".
            DISPLAY "TOTAL RECORDS: " COUNTER.
+           DISPLAY "PASS: " PASS-COUNT "   FAIL: " FAIL-COUNT.
+
+       CHECK-RECORD.
+           MOVE "Y" TO RECORD-OK.
+           COMPUTE EXPECTED-TUITION =
+               BFR-TUITION-OWED - TEST-PAYMENT-AMOUNT.
+           IF AFT-TUITION-OWED NOT = EXPECTED-TUITION
+               MOVE "N" TO RECORD-OK
+           END-IF.
+           IF AFT-STUDENT-NAME     NOT = BFR-STUDENT-NAME
+              OR AFT-PROGRAM-OF-STUDY NOT = BFR-PROGRAM-OF-STUDY
+              OR AFT-TERM-CODE        NOT = BFR-TERM-CODE
+              OR AFT-COURSE-COUNT     NOT = BFR-COURSE-COUNT
+               MOVE "N" TO RECORD-OK
+           END-IF.
+           PERFORM VARYING CRS-IDX FROM 1 BY 1
+                   UNTIL CRS-IDX > BFR-COURSE-COUNT
+                      OR CRS-IDX > AFT-COURSE-COUNT
+               IF AFT-COURSE-CODE(CRS-IDX) NOT =
+                      BFR-COURSE-CODE(CRS-IDX)
+                  OR AFT-COURSE-AVG(CRS-IDX) NOT =
+                      BFR-COURSE-AVG(CRS-IDX)
+                   MOVE "N" TO RECORD-OK
+               END-IF
+           END-PERFORM.
+           IF RECORD-OK = "Y"
+               ADD 1 TO PASS-COUNT
+               DISPLAY "RECORD " COUNTER " (STUDENT "
+                   BFR-STUDENT-NUMBER "): PASS"
+           ELSE
+               ADD 1 TO FAIL-COUNT
+               DISPLAY "RECORD " COUNTER " (STUDENT "
+                   BFR-STUDENT-NUMBER "): FAIL - EXPECTED TUITION "
+                   EXPECTED-TUITION " GOT " AFT-TUITION-OWED
+           END-IF.
 
 
 
@@ -92,19 +188,16 @@
            DISPLAY "READ " COUNTER ": " STUDENT-RECORD.
            DISPLAY "RECORD " COUNTER ": {".
            DISPLAY "   STUDENT-NUMBER   " STUDENT-NUMBER.
+           DISPLAY "   TERM-CODE        " TERM-CODE.
            DISPLAY "   TUITION-OWED     " TUITION-OWED.
            DISPLAY "   STUDENT-NAME     " STUDENT-NAME.
            DISPLAY "   PROGRAM-OF-STUDY " PROGRAM-OF-STUDY.
-           DISPLAY "   COURSE-CODE-1    " COURSE-CODE-1.
-           DISPLAY "   COURSE-AVG-1     " COURSE-AVG-1.
-           DISPLAY "   COURSE-CODE-2    " COURSE-CODE-2.
-           DISPLAY "   COURSE-AVG-2     " COURSE-AVG-2.
-           DISPLAY "   COURSE-CODE-3    " COURSE-CODE-3.
-           DISPLAY "   COURSE-AVG-3     " COURSE-AVG-3.
-           DISPLAY "   COURSE-CODE-4    " COURSE-CODE-4.
-           DISPLAY "   COURSE-AVG-4     " COURSE-AVG-4.
-           DISPLAY "   COURSE-CODE-5    " COURSE-CODE-5.
-           DISPLAY "   COURSE-AVG-5     " COURSE-AVG-5.
+           DISPLAY "   COURSE-COUNT     " COURSE-COUNT.
+           PERFORM VARYING CRS-IDX FROM 1 BY 1
+                   UNTIL CRS-IDX > COURSE-COUNT
+               DISPLAY "   COURSE-CODE      " COURSE-CODE(CRS-IDX)
+               DISPLAY "   COURSE-AVG       " COURSE-AVG(CRS-IDX)
+           END-PERFORM.
            DISPLAY "}".
 
        END PROGRAM TEST-UPDATE.
