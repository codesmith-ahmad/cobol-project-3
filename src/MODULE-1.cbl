@@ -5,8 +5,9 @@
       *    .dat output converted from raw .txt
            SELECT INDEXED-FILE ASSIGN TO "./STUFILE.dat"
                 ORGANIZATION IS INDEXED
-                ACCESS MODE IS SEQUENTIAL
-                RECORD KEY IS OUT-STUDENT-NUMBER
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS OUT-STUDENT-KEY
+                ALTERNATE KEY IS OUT-STUDENT-NUMBER WITH DUPLICATES
                 ALTERNATE KEY IS OUT-STUDENT-NAME WITH DUPLICATES
                 FILE STATUS IS FILE-STATUS.
 
@@ -14,21 +15,19 @@
 
            FILE SECTION.
            FD INDEXED-FILE EXTERNAL.
-           01 OUTBOUND.
-               05 OUT-STUDENT-NUMBER   PIC 9(6).
-               05 OUT-TUITION-OWED     PIC 9(4)V99.
-               05 OUT-STUDENT-NAME     PIC X(40).
-               05 OUT-PROGRAM-OF-STUDY PIC X(6).
-               05 OUT-COURSE-CODE-1    PIC X(7).
-               05 OUT-COURSE-AVG-1     PIC 9(3).
-               05 OUT-COURSE-CODE-2    PIC X(7).
-               05 OUT-COURSE-AVG-2     PIC 9(3).
-               05 OUT-COURSE-CODE-3    PIC X(7).
-               05 OUT-COURSE-AVG-3     PIC 9(3).
-               05 OUT-COURSE-CODE-4    PIC X(7).
-               05 OUT-COURSE-AVG-4     PIC 9(3).
-               05 OUT-COURSE-CODE-5    PIC X(7).
-               05 OUT-COURSE-AVG-5     PIC 9(3).
+           COPY "STUDENT-RECORD.cpy"
+               REPLACING STUDENT-RECORD   BY OUTBOUND
+                         STUDENT-KEY      BY OUT-STUDENT-KEY
+                         STUDENT-NUMBER   BY OUT-STUDENT-NUMBER
+                         TERM-CODE        BY OUT-TERM-CODE
+                         TUITION-OWED     BY OUT-TUITION-OWED
+                         STUDENT-NAME     BY OUT-STUDENT-NAME
+                         PROGRAM-OF-STUDY BY OUT-PROGRAM-OF-STUDY
+                         STATUS-CODE      BY OUT-STATUS-CODE
+                         COURSE-COUNT     BY OUT-COURSE-COUNT
+                         COURSE-ENTRY     BY OUT-COURSE-ENTRY
+                         COURSE-CODE      BY OUT-COURSE-CODE
+                         COURSE-AVG       BY OUT-COURSE-AVG.
 
            WORKING-STORAGE SECTION.
            01 FILE-STATUS PIC X(2).
@@ -49,17 +48,46 @@
                05 IN-COURSE-AVG-4     PIC 9(3).
                05 IN-COURSE-CODE-5    PIC X(7).
                05 IN-COURSE-AVG-5     PIC 9(3).
+      *    STUFILE.txt carries no term of its own - the caller passes
+      *    the term this conversion run is for separately, rather than
+      *    folding it into INBOUND, so INBOUND keeps STUFILE.txt's own
+      *    raw layout byte for byte.
+           01 LK-TERM-CODE PIC X(6).
+           01 LK-WRITE-STATUS PIC X(2).
 
-       PROCEDURE DIVISION USING INBOUND.
+      *    INDEXED-FILE is opened and closed by the caller (it owns
+      *    the file's lifecycle across many calls); this module only
+      *    writes one record per call and hands the FILE STATUS back.
+       PROCEDURE DIVISION USING INBOUND LK-TERM-CODE LK-WRITE-STATUS.
 
            DISPLAY "RECEIVED STUDENT " IN-STUDENT-NUMBER " : "
                IN-PROGRAM-OF-STUDY.
-           OPEN OUTPUT INDEXED-FILE.
-           MOVE INBOUND TO OUTBOUND.
+      *    STUFILE.txt is a fixed five-course feed from the registrar,
+      *    so INBOUND keeps its old shape; OUTBOUND's course table can
+      *    grow past five later through UPDATE-STUDENT-FILE, so the
+      *    intake always starts a record off at a COURSE-COUNT of 5.
+           MOVE IN-STUDENT-NUMBER   TO OUT-STUDENT-NUMBER.
+           MOVE LK-TERM-CODE        TO OUT-TERM-CODE.
+           MOVE IN-TUITION-OWED     TO OUT-TUITION-OWED.
+           MOVE IN-STUDENT-NAME     TO OUT-STUDENT-NAME.
+           MOVE IN-PROGRAM-OF-STUDY TO OUT-PROGRAM-OF-STUDY.
+           MOVE 5                   TO OUT-COURSE-COUNT.
+           MOVE IN-COURSE-CODE-1 TO OUT-COURSE-CODE(1).
+           MOVE IN-COURSE-AVG-1  TO OUT-COURSE-AVG(1).
+           MOVE IN-COURSE-CODE-2 TO OUT-COURSE-CODE(2).
+           MOVE IN-COURSE-AVG-2  TO OUT-COURSE-AVG(2).
+           MOVE IN-COURSE-CODE-3 TO OUT-COURSE-CODE(3).
+           MOVE IN-COURSE-AVG-3  TO OUT-COURSE-AVG(3).
+           MOVE IN-COURSE-CODE-4 TO OUT-COURSE-CODE(4).
+           MOVE IN-COURSE-AVG-4  TO OUT-COURSE-AVG(4).
+           MOVE IN-COURSE-CODE-5 TO OUT-COURSE-CODE(5).
+           MOVE IN-COURSE-AVG-5  TO OUT-COURSE-AVG(5).
+           MOVE "A" TO OUT-STATUS-CODE.
            DISPLAY "ABOUT TO WRITE THIS RECORD TO .dat:" OUTBOUND.
            WRITE OUTBOUND
             INVALID KEY DISPLAY "INVALID KEY. FILE STATUS: " FILE-STATUS
             NOT INVALID KEY DISPLAY "STATUS: " FILE-STATUS
-           CLOSE INDEXED-FILE.
+           END-WRITE.
+           MOVE FILE-STATUS TO LK-WRITE-STATUS.
 
        GOBACK.
