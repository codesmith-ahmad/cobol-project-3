@@ -1,22 +1,34 @@
+******************************************************************
+      * Tectonics: Use this to bulk-load new students into STUFILE.dat
+      * from a text file of new-student records, without going through
+      * the line-by-line STUDENT-REPORT conversion path.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DAT-WRITER.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT TXT-FILE ASSIGN TO "../../STUFILE.txt"
+      *    New-student records to seed into the indexed file.
+           SELECT SEED-FILE ASSIGN TO "../../NEWSTU.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+      *    Indexed student file being seeded.
            SELECT DAT-FILE ASSIGN TO "../../STUFILE.dat"
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS SEQUENTIAL
-               RECORD KEY IS F1
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS I-STUDENT-KEY
                FILE STATUS IS FILE-STATUS.
+      *    Seed records that couldn't be loaded, with the reason.
+           SELECT REJECTS-FILE ASSIGN TO "../../SEED-REJECTS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
-       FD TXT-FILE.
-           01 STUDENT-RECORD.
+       FD SEED-FILE.
+           01 SEED-RECORD.
                05 STUDENT-NUMBER   PIC 9(6).
+      *            CCYY + term number, e.g. "202530" = fall 2025.
+               05 SEED-TERM-CODE   PIC X(6).
                05 TUITION-OWED     PIC 9(4)V99.
                05 STUDENT-NAME     PIC X(40).
                05 PROGRAM-OF-STUDY PIC X(6).
@@ -31,72 +43,103 @@
                05 COURSE-CODE-5    PIC X(7).
                05 COURSE-AVG-5     PIC 9(3).
 
-       FD DAT-FILE.
-           01 OUTBOUND.
-               05 F1   PIC 9(6).
-               05 F2     PIC 9(4)V99.
-               05 F3     PIC X(40).
-               05 F4 PIC X(6).
-               05 F5    PIC X(7).
-               05 F6    PIC 9(3).
-               05 F7    PIC X(7).
-               05 F8     PIC 9(3).
-               05 F9   PIC X(7).
-               05 F10    PIC 9(3).
-               05 F11    PIC X(7).
-               05 F12     PIC 9(3).
-               05 F13    PIC X(7).
-               05 F14     PIC 9(3).
+       FD DAT-FILE
+           RECORD IS VARYING IN SIZE FROM 77 TO 167 CHARACTERS
+           DEPENDING ON I-COURSE-COUNT.
+           COPY "STUDENT-RECORD.cpy"
+               REPLACING STUDENT-RECORD   BY INDEXED-RECORD
+                         STUDENT-KEY      BY I-STUDENT-KEY
+                         STUDENT-NUMBER   BY I-STUDENT-NUMBER
+                         TERM-CODE        BY I-TERM-CODE
+                         TUITION-OWED     BY I-TUITION-OWED
+                         STUDENT-NAME     BY I-STUDENT-NAME
+                         PROGRAM-OF-STUDY BY I-PROGRAM-OF-STUDY
+                         STATUS-CODE      BY I-STATUS-CODE
+                         COURSE-COUNT     BY I-COURSE-COUNT
+                         COURSE-ENTRY     BY I-COURSE-ENTRY
+                         COURSE-CODE      BY I-COURSE-CODE
+                         COURSE-AVG       BY I-COURSE-AVG.
+
+       FD REJECTS-FILE.
+           01 REJECTS-RECORD.
+               05 REJ-STUDENT-NUMBER-OUT PIC 9(6).
+               05 FILLER                 PIC X(2) VALUE SPACES.
+               05 REJ-REASON-OUT         PIC X(30).
 
        WORKING-STORAGE SECTION.
            01 FILE-STATUS PIC X(2).
-           01 COUNTER     PIC 9(3).
+           01 COUNTERS.
+               05 READ-COUNTER   PIC 9(5) VALUE 0.
+               05 WRITE-COUNTER  PIC 9(5) VALUE 0.
+               05 REJECT-COUNTER PIC 9(5) VALUE 0.
+           01 FLAGS.
+               05 EOF-SEED PIC X VALUE "N".
 
        PROCEDURE DIVISION.
+       100-MAIN.
+           PERFORM 200-OPEN-FILES.
+           PERFORM 300-LOAD-SEED-RECORDS.
+           PERFORM 400-DISPLAY-STATS.
+           PERFORM 900-CLOSE-FILES.
+           STOP RUN.
 
-       OPEN INPUT TXT-FILE OUTPUT DAT-FILE.
+       200-OPEN-FILES.
+           OPEN INPUT SEED-FILE.
+           OPEN I-O   DAT-FILE.
+           OPEN OUTPUT REJECTS-FILE.
 
-       MOVE 0 TO F1. MOVE 9999.99 TO F2.
-       MOVE "-------------------NAME1----------------" TO F3.
-       MOVE "YYYYYY" TO F4.
-       MOVE "XXXXXXX" TO F5 MOVE 999 TO F6.
-       MOVE "XXXXXXX" TO F7 MOVE 999 TO F8.
-       MOVE "XXXXXXX" TO F9 MOVE 999 TO F10.
-       MOVE "XXXXXXX" TO F11 MOVE 999 TO F12.
-       MOVE "XXXXXXX" TO F13 MOVE 999 TO F14.
-       ADD 1 TO COUNTER.
-       DISPLAY ">> STUFILE.dat: " OUTBOUND.
-       WRITE OUTBOUND.
+       300-LOAD-SEED-RECORDS.
+           PERFORM UNTIL EOF-SEED = "Y"
+               READ SEED-FILE
+                   AT END
+                       MOVE "Y" TO EOF-SEED
+                   NOT AT END
+                       ADD 1 TO READ-COUNTER
+                       PERFORM 310-WRITE-SEED-RECORD
+               END-READ
+           END-PERFORM.
 
-       MOVE 1 TO F1. MOVE 9999.99 TO F2.
-       MOVE "-------------------NAME2----------------" TO F3.
-       MOVE "YYYYYY" TO F4.
-       MOVE "XXXXXXX" TO F5 MOVE 999 TO F6.
-       MOVE "XXXXXXX" TO F7 MOVE 999 TO F8.
-       MOVE "XXXXXXX" TO F9 MOVE 999 TO F10.
-       MOVE "XXXXXXX" TO F11 MOVE 999 TO F12.
-       MOVE "XXXXXXX" TO F13 MOVE 999 TO F14.
-       ADD 1 TO COUNTER.
-       DISPLAY ">> STUFILE.dat: " OUTBOUND.
-       WRITE OUTBOUND.
+       310-WRITE-SEED-RECORD.
+           MOVE STUDENT-NUMBER   TO I-STUDENT-NUMBER.
+           MOVE SEED-TERM-CODE   TO I-TERM-CODE.
+           MOVE TUITION-OWED     TO I-TUITION-OWED.
+           MOVE STUDENT-NAME     TO I-STUDENT-NAME.
+           MOVE PROGRAM-OF-STUDY TO I-PROGRAM-OF-STUDY.
+           MOVE "A"              TO I-STATUS-CODE.
+           MOVE 5                TO I-COURSE-COUNT.
+           MOVE COURSE-CODE-1    TO I-COURSE-CODE(1).
+           MOVE COURSE-AVG-1     TO I-COURSE-AVG(1).
+           MOVE COURSE-CODE-2    TO I-COURSE-CODE(2).
+           MOVE COURSE-AVG-2     TO I-COURSE-AVG(2).
+           MOVE COURSE-CODE-3    TO I-COURSE-CODE(3).
+           MOVE COURSE-AVG-3     TO I-COURSE-AVG(3).
+           MOVE COURSE-CODE-4    TO I-COURSE-CODE(4).
+           MOVE COURSE-AVG-4     TO I-COURSE-AVG(4).
+           MOVE COURSE-CODE-5    TO I-COURSE-CODE(5).
+           MOVE COURSE-AVG-5     TO I-COURSE-AVG(5).
+           DISPLAY ">> STUFILE.dat: " INDEXED-RECORD.
+           WRITE INDEXED-RECORD
+               INVALID KEY
+                   DISPLAY "INVALID KEY: " STUDENT-NUMBER
+                   PERFORM 320-WRITE-REJECT
+               NOT INVALID KEY
+                   ADD 1 TO WRITE-COUNTER
+           END-WRITE.
 
-       MOVE 2 TO F1. MOVE 9999.99 TO F2.
-       MOVE "-------------------NAME3----------------" TO F3.
-       MOVE "YYYYYY" TO F4.
-       MOVE "XXXXXXX" TO F5 MOVE 999 TO F6.
-       MOVE "XXXXXXX" TO F7 MOVE 999 TO F8.
-       MOVE "XXXXXXX" TO F9 MOVE 999 TO F10.
-       MOVE "XXXXXXX" TO F11 MOVE 999 TO F12.
-       MOVE "XXXXXXX" TO F13 MOVE 999 TO F14.
-       ADD 1 TO COUNTER.
-       DISPLAY ">> STUFILE.dat: " OUTBOUND.
-       WRITE OUTBOUND
-               INVALID KEY DISPLAY "INVALID KEY"
-           NOT INVALID KEY DISPLAY "OK"         END-WRITE.
+       320-WRITE-REJECT.
+           MOVE STUDENT-NUMBER TO REJ-STUDENT-NUMBER-OUT.
+           MOVE "DUPLICATE STUDENT NUMBER" TO REJ-REASON-OUT.
+           WRITE REJECTS-RECORD.
+           ADD 1 TO REJECT-COUNTER.
 
-       DISPLAY "TOTAL INSERTED: " COUNTER.
+       400-DISPLAY-STATS.
+           DISPLAY "SEED RECORDS READ:     " READ-COUNTER.
+           DISPLAY "SEED RECORDS LOADED:   " WRITE-COUNTER.
+           DISPLAY "SEED RECORDS REJECTED: " REJECT-COUNTER.
 
-       CLOSE DAT-FILE.
-       CLOSE TXT-FILE.
+       900-CLOSE-FILES.
+           CLOSE SEED-FILE.
+           CLOSE DAT-FILE.
+           CLOSE REJECTS-FILE.
 
        END PROGRAM DAT-WRITER.
