@@ -0,0 +1,211 @@
+      ******************************************************************
+      * Author: Stefan Stivicic, Andre Azevedo Da Rocha
+      *         ***PUT UR NAMES HERE!!***
+      * Date: August 8th, 2023.
+      * Purpose: Maintain PROGRAM.txt (program-of-study codes/names)
+      *          through a menu instead of hand-editing the file.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UPDATE-PROGRAM-FILE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROGRAM-FILE
+               ASSIGN "PROGRAM.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD PROGRAM-FILE.
+           01 PROGRAM-RECORD.
+               05 PROGRAM-CODE     PIC X(6).
+               05 PROGRAM-NAME     PIC X(20).
+
+       WORKING-STORAGE SECTION.
+           01 FILE-STATUS PIC X(2).
+
+      *    Same in-memory shape STUDENT-REPORT.cbl loads PROGRAM.txt
+      *    into for reporting - reused here so adding/editing/removing
+      *    a program code stays in one place instead of two competing
+      *    record layouts for the same file.
+           01 PROGRAM-TABLE.
+           COPY "PROGRAM-TABLE.cpy".
+
+           01 FLAGS.
+               05 EOF-PROG     PIC X VALUE "N".
+               05 DONE-FLAG    PIC X VALUE "N".
+               05 FOUND-FLAG   PIC X VALUE "N".
+
+           01 PROG-ENTRY-COUNT PIC 999 VALUE 0.
+           01 PROGRAM-TABLE-CAPACITY PIC 999 VALUE 200.
+           01 CHOICE           PIC 9   VALUE 0.
+           01 SEARCH-CODE-WS   PIC X(6) VALUE SPACES.
+           01 SEARCH-ENTRY     PIC 999 VALUE 0.
+
+       PROCEDURE DIVISION.
+       100-MAIN-PROCEDURE.
+           PERFORM 150-LOAD-PROGRAM-TABLE.
+           PERFORM 200-RUN-MENU UNTIL DONE-FLAG = "Y".
+           STOP RUN.
+
+      *****************************************************************
+      * Reads every row already on PROGRAM.txt into PROGRAM-TABLE
+      * before any add/edit/delete happens, the same
+      * READ ... AT END / NOT AT END shape 401-LOAD-PROGRAM-TABLE in
+      * STUDENT-REPORT.cbl uses to build the table for reporting.
+      *****************************************************************
+       150-LOAD-PROGRAM-TABLE.
+           OPEN INPUT PROGRAM-FILE.
+           PERFORM 160-LOAD-ONE-PROGRAM UNTIL EOF-PROG = "Y"
+               OR T-ENTRY > PROGRAM-TABLE-CAPACITY.
+           CLOSE PROGRAM-FILE.
+           COMPUTE PROG-ENTRY-COUNT = T-ENTRY - 1.
+           DISPLAY "LOADED " PROG-ENTRY-COUNT " PROGRAM CODES FROM "
+               "PROGRAM.txt".
+
+       160-LOAD-ONE-PROGRAM.
+           READ PROGRAM-FILE
+               AT END
+                   MOVE "Y" TO EOF-PROG
+               NOT AT END
+                   MOVE PROGRAM-RECORD TO PROGRAM-TABLE-ENTRY(T-ENTRY)
+                   ADD 1 TO T-ENTRY
+           END-READ.
+
+       200-RUN-MENU.
+           DISPLAY " ".
+           DISPLAY "PROGRAM FILE MAINTENANCE".
+           DISPLAY "   1. LIST PROGRAM CODES".
+           DISPLAY "   2. ADD A PROGRAM CODE".
+           DISPLAY "   3. EDIT A PROGRAM CODE'S NAME".
+           DISPLAY "   4. DELETE A PROGRAM CODE".
+           DISPLAY "   5. SAVE AND QUIT".
+           DISPLAY "ENTER YOUR CHOICE: ".
+           ACCEPT CHOICE.
+           EVALUATE CHOICE
+               WHEN 1 PERFORM 210-LIST-PROGRAMS
+               WHEN 2 PERFORM 220-ADD-PROGRAM
+               WHEN 3 PERFORM 230-EDIT-PROGRAM
+               WHEN 4 PERFORM 240-DELETE-PROGRAM
+               WHEN 5 PERFORM 300-SAVE-PROGRAM-TABLE
+                      MOVE "Y" TO DONE-FLAG
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE. PLEASE SELECT 1-5."
+           END-EVALUATE.
+
+       210-LIST-PROGRAMS.
+           DISPLAY " ".
+           PERFORM 215-LIST-ONE-PROGRAM
+               VARYING T-ENTRY FROM 1 BY 1
+               UNTIL T-ENTRY > PROG-ENTRY-COUNT.
+           SET T-ENTRY TO 1.
+
+       215-LIST-ONE-PROGRAM.
+           DISPLAY PROGRAM-TABLE-CODE(T-ENTRY) "  "
+               PROGRAM-TABLE-NAME(T-ENTRY).
+
+      *****************************************************************
+      * New codes always land at the end of the table - PROGRAM.txt
+      * isn't kept in any particular order today, so there's no
+      * ordering to preserve.
+      *****************************************************************
+       220-ADD-PROGRAM.
+           IF PROG-ENTRY-COUNT >= PROGRAM-TABLE-CAPACITY
+               DISPLAY "PROGRAM-TABLE IS FULL. CANNOT ADD ANOTHER CODE."
+           ELSE
+               DISPLAY "ENTER THE NEW PROGRAM CODE: "
+               ACCEPT SEARCH-CODE-WS
+               PERFORM 250-FIND-PROGRAM
+               IF FOUND-FLAG = "Y"
+                   DISPLAY "CODE " SEARCH-CODE-WS
+                       " ALREADY EXISTS. USE EDIT INSTEAD."
+               ELSE
+                   ADD 1 TO PROG-ENTRY-COUNT
+                   MOVE SEARCH-CODE-WS
+                       TO PROGRAM-TABLE-CODE(PROG-ENTRY-COUNT)
+                   DISPLAY "ENTER THE PROGRAM NAME: "
+                   ACCEPT PROGRAM-TABLE-NAME(PROG-ENTRY-COUNT)
+                   DISPLAY "ADDED " SEARCH-CODE-WS "."
+               END-IF
+           END-IF.
+
+       230-EDIT-PROGRAM.
+           DISPLAY "ENTER THE PROGRAM CODE TO EDIT: ".
+           ACCEPT SEARCH-CODE-WS.
+           PERFORM 250-FIND-PROGRAM.
+           IF FOUND-FLAG = "Y"
+               DISPLAY "CURRENT NAME: "
+                   PROGRAM-TABLE-NAME(SEARCH-ENTRY)
+               DISPLAY "ENTER THE NEW PROGRAM NAME: "
+               ACCEPT PROGRAM-TABLE-NAME(SEARCH-ENTRY)
+               DISPLAY "UPDATED " SEARCH-CODE-WS "."
+           ELSE
+               DISPLAY "CODE " SEARCH-CODE-WS " NOT FOUND."
+           END-IF.
+
+      *****************************************************************
+      * Deletes by sliding every entry past the deleted one back one
+      * slot, the way a plain OCCURS (no keys, no DELETE verb on a
+      * LINE SEQUENTIAL file) has to close the gap.
+      *****************************************************************
+       240-DELETE-PROGRAM.
+           DISPLAY "ENTER THE PROGRAM CODE TO DELETE: ".
+           ACCEPT SEARCH-CODE-WS.
+           PERFORM 250-FIND-PROGRAM.
+           IF FOUND-FLAG = "Y"
+               PERFORM 245-CLOSE-PROGRAM-GAP
+                   VARYING T-ENTRY FROM SEARCH-ENTRY BY 1
+                   UNTIL T-ENTRY >= PROG-ENTRY-COUNT
+               SUBTRACT 1 FROM PROG-ENTRY-COUNT
+               SET T-ENTRY TO 1
+               DISPLAY "DELETED " SEARCH-CODE-WS "."
+           ELSE
+               DISPLAY "CODE " SEARCH-CODE-WS " NOT FOUND."
+           END-IF.
+
+       245-CLOSE-PROGRAM-GAP.
+           MOVE PROGRAM-TABLE-ENTRY(T-ENTRY + 1)
+               TO PROGRAM-TABLE-ENTRY(T-ENTRY).
+
+      *****************************************************************
+      * Linear search by code, same style 406-LOOKUP-COURSE-CREDIT-
+      * HOURS uses against COURSE-TABLE - sets FOUND-FLAG and, when
+      * found, leaves the matching subscript in SEARCH-ENTRY for the
+      * caller to use.
+      *****************************************************************
+       250-FIND-PROGRAM.
+           MOVE "N" TO FOUND-FLAG.
+           MOVE 0 TO SEARCH-ENTRY.
+           PERFORM 255-CHECK-ONE-PROGRAM
+               VARYING T-ENTRY FROM 1 BY 1
+               UNTIL T-ENTRY > PROG-ENTRY-COUNT OR FOUND-FLAG = "Y".
+           SET T-ENTRY TO 1.
+
+       255-CHECK-ONE-PROGRAM.
+           IF PROGRAM-TABLE-CODE(T-ENTRY) = SEARCH-CODE-WS
+               MOVE "Y" TO FOUND-FLAG
+               MOVE T-ENTRY TO SEARCH-ENTRY
+           END-IF.
+
+      *****************************************************************
+      * PROGRAM.txt has no keys to REWRITE against, so the whole file
+      * is rewritten from PROGRAM-TABLE in one pass instead - the
+      * standard way to maintain a LINE SEQUENTIAL file in this shop.
+      *****************************************************************
+       300-SAVE-PROGRAM-TABLE.
+           OPEN OUTPUT PROGRAM-FILE.
+           PERFORM 310-WRITE-ONE-PROGRAM
+               VARYING T-ENTRY FROM 1 BY 1
+               UNTIL T-ENTRY > PROG-ENTRY-COUNT.
+           CLOSE PROGRAM-FILE.
+           SET T-ENTRY TO 1.
+           DISPLAY "SAVED " PROG-ENTRY-COUNT
+               " PROGRAM CODES TO PROGRAM.txt".
+
+       310-WRITE-ONE-PROGRAM.
+           MOVE PROGRAM-TABLE-ENTRY(T-ENTRY) TO PROGRAM-RECORD.
+           WRITE PROGRAM-RECORD.
+
+       END PROGRAM UPDATE-PROGRAM-FILE.
