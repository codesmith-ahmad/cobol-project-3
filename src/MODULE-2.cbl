@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MODULE-2.
+
+       ENVIRONMENT DIVISION. INPUT-OUTPUT SECTION. FILE-CONTROL.
+      *    Applies one tuition payment to an existing STUFILE.dat
+      *    record, by student number.
+           SELECT INDEXED-FILE ASSIGN TO "../STUFILE.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS OUT-STUDENT-KEY
+                ALTERNATE KEY IS OUT-STUDENT-NUMBER WITH DUPLICATES
+                ALTERNATE KEY IS OUT-STUDENT-NAME WITH DUPLICATES
+                FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+
+           FILE SECTION.
+           FD INDEXED-FILE
+               RECORD IS VARYING IN SIZE FROM 77 TO 167 CHARACTERS
+               DEPENDING ON OUT-COURSE-COUNT.
+           COPY "STUDENT-RECORD.cpy"
+               REPLACING STUDENT-RECORD   BY OUTBOUND
+                         STUDENT-KEY      BY OUT-STUDENT-KEY
+                         STUDENT-NUMBER   BY OUT-STUDENT-NUMBER
+                         TERM-CODE        BY OUT-TERM-CODE
+                         TUITION-OWED     BY OUT-TUITION-OWED
+                         STUDENT-NAME     BY OUT-STUDENT-NAME
+                         PROGRAM-OF-STUDY BY OUT-PROGRAM-OF-STUDY
+                         STATUS-CODE      BY OUT-STATUS-CODE
+                         COURSE-COUNT     BY OUT-COURSE-COUNT
+                         COURSE-ENTRY     BY OUT-COURSE-ENTRY
+                         COURSE-CODE      BY OUT-COURSE-CODE
+                         COURSE-AVG       BY OUT-COURSE-AVG.
+
+           WORKING-STORAGE SECTION.
+           01 FILE-STATUS PIC X(2).
+
+           LINKAGE SECTION.
+           01 LK-STUDENT-NUMBER  PIC 9(6).
+           01 LK-TERM-CODE       PIC X(6).
+           01 LK-PAYMENT-AMOUNT  PIC 9(4)V99.
+           01 LK-UPDATE-STATUS   PIC X(2).
+
+      *    Self-contained: opens, updates and closes STUFILE.dat on
+      *    its own, the same way UPDATE-STUDENT-FILE's search-and-save
+      *    screen does one record at a time.
+       PROCEDURE DIVISION USING LK-STUDENT-NUMBER LK-TERM-CODE
+               LK-PAYMENT-AMOUNT LK-UPDATE-STATUS.
+
+           OPEN I-O INDEXED-FILE.
+           MOVE LK-STUDENT-NUMBER TO OUT-STUDENT-NUMBER.
+           MOVE LK-TERM-CODE TO OUT-TERM-CODE.
+           READ INDEXED-FILE
+               INVALID KEY
+                   DISPLAY "NO RECORD FOR STUDENT " LK-STUDENT-NUMBER
+               NOT INVALID KEY
+                   COMPUTE OUT-TUITION-OWED =
+                       OUT-TUITION-OWED - LK-PAYMENT-AMOUNT
+                   REWRITE OUTBOUND
+                       INVALID KEY
+                           DISPLAY "REWRITE FAILED. STATUS: "
+                               FILE-STATUS
+                   END-REWRITE
+           END-READ.
+           MOVE FILE-STATUS TO LK-UPDATE-STATUS.
+           CLOSE INDEXED-FILE.
+
+       GOBACK.
