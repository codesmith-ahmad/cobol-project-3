@@ -0,0 +1,180 @@
+******************************************************************
+      * Tectonics: Applies a batch of tuition payments to STUFILE.dat
+      * from a remittance file, the same way STUDENT-REPORT.cbl's
+      * 002-COMPUTE-TUITION-OWED applies one payment keyed in through
+      * DATA-ENTRY-SCREEN - so a bank remittance batch doesn't have to
+      * be retyped one payment at a time.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-PAYMENT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    One row per payment to post: STUDENT-NUMBER, the term the
+      *    payment applies to, and the amount received, in remittance
+      *    order.
+           SELECT REMITTANCE-FILE ASSIGN "REMITTANCE.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-DATA-FILE
+               ASSIGN "STUFILE.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS STUDENT-KEY
+               FILE STATUS IS FILE-STATUS.
+      *    Remittance lines that couldn't be applied, with the reason.
+           SELECT REJECTS-FILE ASSIGN "BATCH-PAYMENT-REJECTS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    Same audit trail STUDENT-REPORT.cbl writes to on every
+      *    tuition change, so a batch-posted payment traces the same
+      *    way a screen-keyed one does.
+           SELECT AUDIT-LOG-FILE ASSIGN "AUDIT-LOG.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    Same payment-history trail STUDENT-REPORT.cbl writes to.
+           SELECT PAYMENTS-FILE ASSIGN "PAYMENTS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD REMITTANCE-FILE.
+           01 REMITTANCE-RECORD.
+               05 REM-STUDENT-NUMBER PIC 9(6).
+               05 FILLER             PIC X VALUE SPACE.
+               05 REM-TERM-CODE      PIC X(6).
+               05 FILLER             PIC X VALUE SPACE.
+               05 REM-PAYMENT-AMOUNT PIC 9(5)V99.
+
+           FD STUDENT-DATA-FILE
+               RECORD IS VARYING IN SIZE FROM 77 TO 167 CHARACTERS
+               DEPENDING ON COURSE-COUNT.
+           COPY "STUDENT-RECORD.cpy".
+
+           FD REJECTS-FILE.
+           01 REJECTS-RECORD.
+               05 REJ-STUDENT-NUMBER-OUT PIC 9(6).
+               05 FILLER                 PIC X(2) VALUE SPACES.
+               05 REJ-REASON-OUT         PIC X(30).
+
+           FD AUDIT-LOG-FILE.
+           COPY "AUDIT-LOG.cpy".
+
+           FD PAYMENTS-FILE.
+           COPY "PAYMENT-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+           01 FILE-STATUS PIC X(2).
+           01 COUNTERS.
+               05 READ-COUNTER   PIC 9(5) VALUE 0.
+               05 WRITE-COUNTER  PIC 9(5) VALUE 0.
+               05 REJECT-COUNTER PIC 9(5) VALUE 0.
+           01 FLAGS.
+               05 EOF-REMIT PIC X VALUE "N".
+
+      *    Batch postings aren't tied to a logged-in operator, so the
+      *    audit trail stamps them with a fixed ID instead of prompting
+      *    for one the way STUDENT-REPORT.cbl's interactive session
+      *    does.
+           01 OPERATOR-ID-WS PIC X(10) VALUE "BATCH".
+
+           01 AUDIT-WORK-AREA.
+               05 AUD-TUITION-BEFORE-WS   PIC 9(4)V99.
+               05 AUD-OLD-TUITION-DISPLAY PIC ZZZ9.99.
+               05 AUD-NEW-TUITION-DISPLAY PIC ZZZ9.99.
+
+       PROCEDURE DIVISION.
+       100-MAIN.
+           PERFORM 200-OPEN-FILES.
+           PERFORM 300-APPLY-REMITTANCE-FILE.
+           PERFORM 400-DISPLAY-STATS.
+           PERFORM 900-CLOSE-FILES.
+           STOP RUN.
+
+       200-OPEN-FILES.
+           OPEN INPUT  REMITTANCE-FILE.
+           OPEN I-O    STUDENT-DATA-FILE.
+           OPEN OUTPUT REJECTS-FILE.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           OPEN EXTEND PAYMENTS-FILE.
+
+       300-APPLY-REMITTANCE-FILE.
+           PERFORM UNTIL EOF-REMIT = "Y"
+               READ REMITTANCE-FILE
+                   AT END
+                       MOVE "Y" TO EOF-REMIT
+                   NOT AT END
+                       ADD 1 TO READ-COUNTER
+                       PERFORM 310-APPLY-ONE-PAYMENT
+               END-READ
+           END-PERFORM.
+
+       310-APPLY-ONE-PAYMENT.
+           MOVE REM-STUDENT-NUMBER TO STUDENT-NUMBER.
+           MOVE REM-TERM-CODE      TO TERM-CODE.
+           READ STUDENT-DATA-FILE
+               INVALID KEY
+                   DISPLAY "NO RECORD FOR STUDENT " REM-STUDENT-NUMBER
+                   MOVE "STUDENT NOT FOUND" TO REJ-REASON-OUT
+                   PERFORM 320-WRITE-REJECT
+               NOT INVALID KEY
+                   MOVE TUITION-OWED TO AUD-TUITION-BEFORE-WS
+                   COMPUTE TUITION-OWED =
+                       TUITION-OWED - REM-PAYMENT-AMOUNT
+                   REWRITE STUDENT-RECORD
+                       INVALID KEY
+                           DISPLAY "REWRITE FAILED FOR STUDENT "
+                               REM-STUDENT-NUMBER
+                           MOVE "REWRITE FAILED" TO REJ-REASON-OUT
+                           PERFORM 320-WRITE-REJECT
+                       NOT INVALID KEY
+                           ADD 1 TO WRITE-COUNTER
+                           PERFORM 330-LOG-TUITION-CHANGE
+                           PERFORM 340-LOG-PAYMENT-HISTORY
+                   END-REWRITE
+           END-READ.
+
+       330-LOG-TUITION-CHANGE.
+           MOVE AUD-TUITION-BEFORE-WS TO AUD-OLD-TUITION-DISPLAY.
+           MOVE TUITION-OWED TO AUD-NEW-TUITION-DISPLAY.
+           MOVE STUDENT-NUMBER TO AUD-STUDENT-NUMBER.
+           MOVE TERM-CODE      TO AUD-TERM-CODE.
+           MOVE "TUITION-OWED" TO AUD-FIELD-NAME.
+           MOVE AUD-OLD-TUITION-DISPLAY TO AUD-OLD-VALUE.
+           MOVE AUD-NEW-TUITION-DISPLAY TO AUD-NEW-VALUE.
+           MOVE OPERATOR-ID-WS TO AUD-OPERATOR-ID.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           WRITE AUDIT-LOG-RECORD.
+
+       340-LOG-PAYMENT-HISTORY.
+           MOVE STUDENT-NUMBER TO PAY-STUDENT-NUMBER.
+           MOVE TERM-CODE      TO PAY-TERM-CODE.
+           MOVE REM-PAYMENT-AMOUNT TO PAY-AMOUNT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO PAY-DATE.
+           WRITE PAYMENT-RECORD.
+
+       320-WRITE-REJECT.
+           MOVE REM-STUDENT-NUMBER TO REJ-STUDENT-NUMBER-OUT.
+           WRITE REJECTS-RECORD.
+           ADD 1 TO REJECT-COUNTER.
+
+      *****************************************************************
+      * RETURN-CODE tells a scheduler whether this run needs attention
+      * without it having to parse the DISPLAY lines above: 0 when
+      * every remittance posted clean, 4 when the run finished but
+      * BATCH-PAYMENT-REJECTS.txt has rows worth reviewing.
+      *****************************************************************
+       400-DISPLAY-STATS.
+           DISPLAY "REMITTANCES READ:    " READ-COUNTER.
+           DISPLAY "PAYMENTS APPLIED:    " WRITE-COUNTER.
+           DISPLAY "PAYMENTS REJECTED:   " REJECT-COUNTER.
+           IF REJECT-COUNTER > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+       900-CLOSE-FILES.
+           CLOSE REMITTANCE-FILE.
+           CLOSE STUDENT-DATA-FILE.
+           CLOSE REJECTS-FILE.
+           CLOSE AUDIT-LOG-FILE.
+           CLOSE PAYMENTS-FILE.
+
+       END PROGRAM BATCH-PAYMENT.
