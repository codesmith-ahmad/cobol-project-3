@@ -0,0 +1,41 @@
+      ******************************************************************
+      * Tectonics: Runs the .txt-to-.dat conversion and the student
+      * report back to back in one pass, with no main-menu screens in
+      * between - what a scheduler (cron, a job-control card, an
+      * operator kicking off end-of-day processing) needs instead of
+      * sitting at WELCOME-PROGRAM's interactive menu.  CALLs
+      * STUDENT-REPORT the same way WELCOME-PROGRAM's "GENERATE REPORT"
+      * option does, except with LK-BATCH-MODE set to 'Y' so
+      * STUDENT-REPORT skips straight to 202-GENERATE-REPORT instead of
+      * putting up 702-RUN-MAIN-MENU.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUN-BATCH-JOB.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    Identifies this run in AUDIT-LOG.txt the same way an
+      *    operator's typed-in ID does from the interactive menu.
+           01 BATCH-OPERATOR-ID PIC X(10) VALUE "BATCHJOB".
+           01 BATCH-TERM-CODE   PIC X(6)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           DISPLAY "RUN-BATCH-JOB: STUDENT CONVERSION AND REPORT".
+           DISPLAY "ENTER THE TERM CODE FOR THIS RUN (CCYYTT): ".
+           ACCEPT BATCH-TERM-CODE.
+           CALL "STUDENT-REPORT" USING "Y" BATCH-OPERATOR-ID
+               BATCH-TERM-CODE.
+      *    STUDENT-REPORT's own RETURN-CODE (0 clean, 4 some rejects,
+      *    16 reconciliation failure) is still set from the CALL - it
+      *    carries straight through as this job's own exit status,
+      *    which is what a scheduler branches on.
+           DISPLAY "RUN-BATCH-JOB: COMPLETE. RETURN-CODE: "
+               RETURN-CODE.
+           STOP RUN.
+
+       END PROGRAM RUN-BATCH-JOB.
